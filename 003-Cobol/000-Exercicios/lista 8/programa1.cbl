@@ -8,6 +8,19 @@
        date-written. 03/11/2022.
        date-compiled. 03/11/2022.
 
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Bloqueio por tentativas passa a ser
+      *>                      controlado por programa2/arqUsuarios.txt,
+      *>                      para sobreviver a um novo lancamento deste
+      *>                      programa; wk-cont-tentativa local deixou de
+      *>                      ser a fonte da verdade.
+      *>   09/08/2026 - IJB - Menu pos-login em ba-processamento-geral
+      *>                      ganhou a opcao de troca de senha.
+      *>   09/08/2026 - IJB - Perfil de acesso devolvido por programa2
+      *>                      passa a restringir as opcoes do menu
+      *>                      pos-login.
+      *>   09/08/2026 - IJB - Cada tentativa de login passa a gravar uma
+      *>                      linha em arqLoginAuditoria.txt.
 
       *>Divisao de configuracao do ambiente
        environment division.
@@ -17,6 +30,11 @@
       *>------- Declaracao de recursos externos
        input-output section.
        file-control.
+
+           select arqAuditoria assign to "arqLoginAuditoria.txt"
+           organization is line sequential
+           file status is wk-fs-arqAuditoria.
+
        i-o-control.
 
 
@@ -25,10 +43,20 @@
        data division.
        file section.
 
+       fd arqAuditoria.
+       01  fd-audit-linha.
+           05  fd-audit-data-hora                   pic  x(14).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-user-id                     pic  x(15).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-resultado                   pic  x(30).
+
 
       *>Variaveis do programa
        working-storage section.
 
+       77  wk-fs-arqAuditoria                        pic x(02).
+
       *>   Vetores/Tabelas
        01  wk-tela-aut-senha.
            05  wk-user-id                            pic x(15).
@@ -37,13 +65,22 @@
                88 wk-acesso-liberado                 value 0.
                88 wk-senha-incorreta                 value 1.
                88 wk-usuario-incorreto               value 2.
+               88 wk-usuario-bloqueado               value 3.
+           05  wk-operacao                           pic x(01) value "L".
+               88 wk-op-login                                 value "L".
+               88 wk-op-trocar-senha                          value "C".
+           05  wk-senha-nova                         pic x(20).
+           05  wk-perfil-acesso                      pic x(01).
+               88 wk-perfil-administrador                     value "A".
+               88 wk-perfil-operador                          value "O".
 
        77  wk-msn                                    pic x(70).
        77  wk-menu                                   pic x(01).
            88  wk-sair                               value "X" "x" "S" "s".
+           88  wk-trocar-senha                       value "T" "t".
+           88  wk-administracao                      value "A" "a".
 
-       77  wk-cont-tentativa                         pic 9(1) value 0.
-           88  wk-limite-tentativas                  value 3.
+       77  wk-senha-confirma                         pic x(20).
 
        linkage section.
 
@@ -84,7 +121,7 @@
 
            perform a-inicializa.
            perform b-processa until wk-sair
-                              or (wk-limite-tentativas and not wk-acesso-liberado)
+                              or wk-usuario-bloqueado
                               or wk-acesso-liberado.
            perform z-finaliza.
 
@@ -95,6 +132,10 @@
       *>*****************************************************************
        a-inicializa section.
        a-inicializa-a.
+           open extend arqAuditoria
+           if   wk-fs-arqAuditoria equal "05" then
+               open output arqAuditoria
+           end-if
            .
        a-inicializa-z.
            exit.
@@ -105,8 +146,6 @@
       *>*****************************************************************
        b-processa section.
        b-processa-a.
-           add 1    to     wk-cont-tentativa
-
            initialize  wk-tela-aut-senha
 
            display  sc-tela-principal
@@ -128,7 +167,6 @@
 
                if wk-acesso-liberado then
                   move "Acesso Liberado"    to    wk-msn
-                  perform ba-processamento-geral
                end-if
 
                if wk-senha-incorreta then
@@ -139,6 +177,16 @@
                    move "Usuario Nao Cadastrado"  to wk-msn
                end-if
 
+               if wk-usuario-bloqueado then
+                   move "Senha Temporariamente Bloqueada, tente mais tarde."
+                                                  to wk-msn
+               end-if
+
+               perform u-gravar-auditoria-login
+
+               if wk-acesso-liberado then
+                  perform ba-processamento-geral
+               end-if
 
            end-if
 
@@ -149,6 +197,21 @@
            exit.
 
 
+      *>*****************************************************************
+      *>   Grava uma linha na trilha de auditoria de tentativas de login
+      *>*****************************************************************
+       u-gravar-auditoria-login section.
+       u-gravar-auditoria-login-a.
+           move function current-date(1:14)         to   fd-audit-data-hora
+           move wk-user-id                          to   fd-audit-user-id
+           move wk-msn                              to   fd-audit-resultado
+
+           write fd-audit-linha
+           .
+       u-gravar-auditoria-login-z.
+           exit.
+
+
       *>*****************************************************************
       *>   Procedimentos de finalizacao
       *>*****************************************************************
@@ -156,12 +219,82 @@
        ba-processamento-geral-a.
            display erase
            display "Aqui vai a logica do programa...."
+           display "(T) Trocar senha"
+
+           if wk-perfil-administrador then
+               display "(A) Administracao"
+           end-if
+
+           display "(qualquer outra tecla) Continuar"
            accept wk-menu
+
+           if wk-trocar-senha then
+               perform bb-trocar-senha
+           end-if
+
+           if wk-administracao and wk-perfil-administrador then
+               display "Aqui vai a logica restrita ao administrador...."
+               accept wk-menu
+           end-if
            .
        ba-processamento-geral-z.
            exit.
 
 
+      *>*****************************************************************
+      *>   Troca de senha do usuario autenticado - reaproveita a mesma
+      *>   validacao de senha atual e bloqueio usados no login
+      *>*****************************************************************
+       bb-trocar-senha section.
+       bb-trocar-senha-a.
+           display erase
+           display "Senha atual:"
+           accept wk-password
+
+           display "Nova senha:"
+           accept wk-senha-nova
+
+           display "Confirme a nova senha:"
+           accept wk-senha-confirma
+
+           if wk-senha-nova equal spaces then
+               display "Nova senha nao pode ser em branco."
+           else
+           if wk-senha-nova not equal wk-senha-confirma then
+               display "Nova senha e confirmacao nao conferem."
+           else
+               move "C"                     to   wk-operacao
+
+               call "programa2"
+               using wk-tela-aut-senha
+
+               move "L"                     to   wk-operacao
+
+               if wk-acesso-liberado then
+                   display "Senha alterada com sucesso."
+               end-if
+
+               if wk-senha-incorreta then
+                   display "Senha atual incorreta."
+               end-if
+
+               if wk-usuario-incorreto then
+                   display "Usuario Nao Cadastrado"
+               end-if
+
+               if wk-usuario-bloqueado then
+                   display "Senha Temporariamente Bloqueada, tente mais tarde."
+               end-if
+           end-if
+           end-if
+
+           display "Pressione uma tecla para continuar..."
+           accept wk-menu
+           .
+       bb-trocar-senha-z.
+           exit.
+
+
 
       *>*****************************************************************
       *>   Procedimentos de finalizacao
@@ -169,8 +302,8 @@
        z-finaliza section.
        z-finaliza-a.
 
-           if wk-limite-tentativas
-              move "Senha Temporariamwente Bloqueada, tente mais tarde."  to  wk-msn
+           if wk-usuario-bloqueado
+              move "Senha Temporariamente Bloqueada, tente mais tarde."  to  wk-msn
            else
               move "Fechando Programa..."   to wk-msn
            end-if
@@ -179,6 +312,8 @@
            display  sc-tela-principal
            accept   sc-tela-principal
 
+           close arqAuditoria
+
            stop run.
            .
        z-finaliza-z.
