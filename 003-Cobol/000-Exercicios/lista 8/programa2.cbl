@@ -1,12 +1,32 @@
       $set sourceformat"free"
       *>Divisao de identificacao
        identification division.
-       program-id. "Programa1".
+       program-id. "Programa2".
        author. "Ivan J. Borchardt".
        installation. "PC".
        date-written. 03/11/2022.
        date-compiled. 03/11/2022.
 
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Usuario e senha passam a ser validados
+      *>                      contra o arquivo indexado arqUsuarios.txt
+      *>                      em vez do usuario unico gravado em 88-level
+      *>                      no fonte.
+      *>   09/08/2026 - IJB - Contador de tentativas e bloqueio
+      *>                      temporario passam a ser gravados no
+      *>                      registro do usuario, para o bloqueio
+      *>                      sobreviver a um novo lançamento do
+      *>                      Programa1.
+      *>   09/08/2026 - IJB - Nova operacao de troca de senha, reaproveita
+      *>                      a mesma validacao de senha atual do login.
+      *>   09/08/2026 - IJB - Registro do usuario ganha um codigo de
+      *>                      perfil, devolvido em lk-perfil-acesso para
+      *>                      os menus poderem restringir opcoes por
+      *>                      perfil.
+      *>   09/08/2026 - IJB - Corrigido program-id, que estava gravado
+      *>                      como "Programa1" (copia-e-cola do fonte
+      *>                      chamador) e por isso nunca era resolvido
+      *>                      pelo call "programa2" em Programa1.
 
       *>Divisao de configuracao do ambiente
        environment division.
@@ -16,24 +36,60 @@
       *>------- Declaracao de recursos externos
        input-output section.
        file-control.
+
+           select arqUsuarios assign to "arqUsuarios.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is usr-user-id
+           file status is wk-fs-arqUsuarios.
+
        i-o-control.
 
 
 
       *>Declaracao de variaveis
        data division.
-       file section.
 
+      *>----Variaveis de arquivos
+       file section.
+       fd arqUsuarios.
+       01  usr-registro.
+           05  usr-user-id                          pic x(15).
+           05  usr-password                         pic x(20).
+           05  usr-tentativas                       pic 9(01).
+           05  usr-bloqueado-ate                    pic 9(09).
+           05  usr-perfil-acesso                    pic x(01).
+               88  usr-perfil-administrador                 value "A".
+               88  usr-perfil-operador                      value "O".
 
       *>Variaveis do programa
        working-storage section.
 
+       77  wk-fs-arqUsuarios                        pic x(02).
+
+       01  wk-msn-erro.
+           05 wk-msn-erro-adress                    pic x(04).
+           05 filler                                pic x(03) value " - ".
+           05 wk-msn-erro-cod                       pic x(02).
+           05 filler                                pic x(01) value space.
+           05 wk-msn-erro-text                      pic x(40).
+
        01 wk-tela-aut-senha.
           05 wk-user-id                            pic x(15).
-             88 wk-user-ok                         value "F0FP898".
-
           05 wk-password                           pic x(20).
-             88 wk-senha-ok                        value "Trocar123".
+          05 wk-operacao                           pic x(01) value "L".
+             88 wk-op-login                                  value "L".
+             88 wk-op-trocar-senha                           value "C".
+          05 wk-senha-nova                         pic x(20).
+
+       77  wk-limite-tentativas                     pic 9(01) value 3.
+       77  wk-cooldown-minutos                      pic 9(05) value 5.
+
+       77  wk-data-hora-atual                       pic x(14).
+       77  wk-data-atual                            pic 9(08).
+       77  wk-hh-atual                              pic 9(02).
+       77  wk-mm-atual                              pic 9(02).
+       77  wk-minutos-atuais                        pic 9(09).
 
 
 
@@ -42,10 +98,20 @@
        linkage section.
 
       *>   Vetores/Tabelas
+      *>   lk-status-aut: 0 acesso liberado / 1 senha incorreta /
+      *>                  2 usuario nao cadastrado / 3 usuario bloqueado
+      *>   lk-operacao:   "L" login / "C" troca de senha (lk-password
+      *>                  continua sendo a senha atual nos dois casos)
+      *>   lk-perfil-acesso: "A" administrador / "O" operador - devolvido
+      *>                  somente quando lk-status-aut indica acesso
+      *>                  liberado
        01  lk-aut-senha.
            05  lk-user-id                            pic x(15).
            05  lk-password                           pic x(20).
            05  lk-status-aut                         pic 9(01).
+           05  lk-operacao                           pic x(01).
+           05  lk-senha-nova                         pic x(20).
+           05  lk-perfil-acesso                      pic x(01).
 
 
 
@@ -65,6 +131,29 @@
        a-inicializa-a.
            move  lk-user-id     to   wk-user-id
            move  lk-password    to   wk-password
+           move  lk-operacao    to   wk-operacao
+           move  lk-senha-nova  to   wk-senha-nova
+
+           open i-o arqUsuarios
+           if   wk-fs-arqUsuarios equal "05" then
+               *> Primeira execucao - cria o arquivo e semeia o
+               *> usuario unico que antes vinha gravado no fonte
+               open output arqUsuarios
+               move "F0FP898"                          to      usr-user-id
+               move "Trocar123"                         to      usr-password
+               move 0                                   to      usr-tentativas
+               move 0                                   to      usr-bloqueado-ate
+               move "A"                                 to      usr-perfil-acesso
+               write usr-registro
+               close arqUsuarios
+               open i-o arqUsuarios
+           end-if
+           if   wk-fs-arqUsuarios not equal "00" then
+               move "0001"                              to      wk-msn-erro-adress
+               move wk-fs-arqUsuarios                   to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqUsuarios" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
            .
        a-inicializa-z.
            exit.
@@ -76,35 +165,88 @@
        b-processa section.
        b-processa-a.
 
-           if  wk-user-ok
-           and wk-senha-ok  then
-              move 0   to   lk-status-aut
-           end-if
-
-           if not wk-senha-ok  then
-              move 1   to   lk-status-aut
-           end-if
-
-           if not wk-user-ok  then
-              move 2   to   lk-status-aut
+           move wk-user-id                         to   usr-user-id
+           read arqUsuarios
+
+           if   wk-fs-arqUsuarios not equal "00" then
+               move 2                               to   lk-status-aut
+           else
+               perform ba-calcula-minutos-atuais
+               if  usr-bloqueado-ate not equal 0
+               and usr-bloqueado-ate > wk-minutos-atuais then
+                   move 3                           to   lk-status-aut
+               else
+                   if  usr-bloqueado-ate not equal 0 then
+                       *> Periodo de bloqueio ja expirou - libera o
+                       *> usuario para uma nova sequencia de tentativas
+                       move 0                        to   usr-tentativas
+                       move 0                        to   usr-bloqueado-ate
+                   end-if
+
+                   if  usr-password equal wk-password then
+                       move 0                        to   lk-status-aut
+                       move 0                        to   usr-tentativas
+                       move 0                        to   usr-bloqueado-ate
+                       move usr-perfil-acesso        to   lk-perfil-acesso
+                       if  wk-op-trocar-senha then
+                           move wk-senha-nova        to   usr-password
+                       end-if
+                   else
+                       move 1                        to   lk-status-aut
+                       add 1                         to   usr-tentativas
+                       if  usr-tentativas >= wk-limite-tentativas then
+                           compute usr-bloqueado-ate =
+                               wk-minutos-atuais + wk-cooldown-minutos
+                       end-if
+                   end-if
+
+                   rewrite usr-registro
+               end-if
            end-if
 
+           .
+       b-processa-z.
+           exit.
 
+      *>*****************************************************************
+      *>   Converte a data/hora corrente em minutos corridos, para
+      *>   comparar com usr-bloqueado-ate sem depender de aritmetica
+      *>   de calendario espalhada pelo programa
+      *>*****************************************************************
+       ba-calcula-minutos-atuais section.
+       ba-calcula-minutos-atuais-a.
+           move function current-date               to   wk-data-hora-atual
+           move wk-data-hora-atual(1:8)              to   wk-data-atual
+           move wk-data-hora-atual(9:2)              to   wk-hh-atual
+           move wk-data-hora-atual(11:2)             to   wk-mm-atual
 
+           compute wk-minutos-atuais =
+               (function integer-of-date(wk-data-atual) * 1440)
+               + (wk-hh-atual * 60) + wk-mm-atual
 
+           .
+       ba-calcula-minutos-atuais-z.
+           exit.
 
 
+      *>*****************************************************************
+      *>   Procedimento de Finalizacao com erro
+      *>*****************************************************************
+       z-finaliza-anormal section.
+       z-finaliza-anormal-a.
+           display wk-msn-erro
+           exit program
            .
-       b-processa-z.
+       z-finaliza-anormal-z.
            exit.
 
 
-
       *>*****************************************************************
       *>   Procedimentos de finalizacao
       *>*****************************************************************
        z-finaliza section.
        z-finaliza-a.
+           close arqUsuarios
            exit program
            .
        z-finaliza-z.
