@@ -0,0 +1,188 @@
+      $set ms(2)
+      $set sourceformat"free"
+      $SET SQL(dbman=ODBC)
+
+     *>Divisão de identificação do programa
+      identification division.
+      program-id. "extrair_agentes".
+      author. "Ivan J. Borchardt".
+      installation. "PC".
+      date-written. 09/08/2026.
+      date-compiled. 09/08/2026.
+
+     *>   Modificacoes
+     *>   09/08/2026 - IJB - Extrato sequencial noturno da tabela agentes
+     *>                      do DBExemplo.db, para a suite de relatorios
+     *>                      ler sem precisar passar pelas telas do
+     *>                      odbcsql.
+     *>   09/08/2026 - IJB - Movida a FILE SECTION para antes da
+     *>                      WORKING-STORAGE SECTION e o bloco SQLCA/
+     *>                      host-variables para dentro desta ultima,
+     *>                      no mesmo padrao ja usado em exemploSQL.
+
+     *>Divisão para configuração do ambiente
+      environment division.
+      configuration section.
+
+     *>-----Declaração dos recursos externos
+      input-output section.
+      file-control.
+
+          select arqExtrato assign to "arqAgentesExtrato.txt"
+          organization is line sequential
+          file status is wk-fs-arqExtrato.
+
+     *>Declaração de variáveis
+      data division.
+
+     *>----Variaveis de arquivos
+      file section.
+      fd arqExtrato.
+      01  fd-extrato-linha.
+          05  fd-extrato-cd-agente                  pic  9(05).
+          05  fd-extrato-nm-agente                  pic  x(50).
+          05  fd-extrato-id-agencia                 pic  x(20).
+
+     *>----Variaveis de trabalho
+      working-storage section.
+
+      77  wk-fs-arqExtrato                          pic x(02).
+
+      77  wk-qtd-geral                               pic 9(06) value 0.
+
+      EXEC SQL
+          INCLUDE SQLCA
+      END-EXEC
+
+      EXEC SQL
+          BEGIN DECLARE SECTION
+      END-EXEC.
+      01  wk-db-cd-agente     pic 9(5).
+      01  wk-db-nm-agente     pic x(50).
+      01  wk-db-id-agencia    pic x(20).
+      EXEC SQL
+          END DECLARE SECTION
+      END-EXEC.
+
+     *>Declaração do corpo do programa
+      procedure division.
+
+          perform a-inicializa.
+          perform b-extrair.
+          perform z-finaliza.
+
+     *>*****************************************************************
+     *>   Procedimento de Incializaçao
+     *>*****************************************************************
+      a-inicializa section.
+      a-inicializa-a.
+
+          EXEC SQL
+               CONNECT TO "DBExemplo.db"
+          END-EXEC
+          if sqlcode not = 0
+               display "Erro: nao foi possivel conectar ao banco"
+               display sqlcode
+               display sqlerrmc
+               stop run
+          end-if
+
+          open output arqExtrato
+          if   wk-fs-arqExtrato not equal "00" then
+              display "Erro ao abrir Arquivo arqExtrato " wk-fs-arqExtrato
+              perform z-finaliza-anormal
+          end-if
+
+          .
+      a-inicializa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Cursora a tabela agentes e grava uma linha de largura fixa
+     *>   por agente no arquivo de extrato
+     *>*****************************************************************
+      b-extrair section.
+      b-extrair-a.
+
+          EXEC SQL
+              DECLARE tab-extrato-agentes CURSOR FOR
+                  select cd_agente, nm_agente, id_agencia from agentes
+                  order by cd_agente
+          END-EXEC
+
+          EXEC SQL OPEN tab-extrato-agentes END-EXEC
+
+          if sqlcode not = 0
+               display "Erro ao abrir cursor de agentes"
+               display sqlcode
+               display sqlerrmc
+               perform z-finaliza-anormal
+          end-if
+
+          perform ba-gravar-detalhe until sqlcode = 100
+
+          EXEC SQL CLOSE tab-extrato-agentes END-EXEC
+
+          .
+      b-extrair-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Busca o proximo agente e grava a linha de detalhe no extrato
+     *>*****************************************************************
+      ba-gravar-detalhe section.
+      ba-gravar-detalhe-a.
+
+          EXEC SQL
+              FETCH tab-extrato-agentes INTO
+                  :wk-db-cd-agente, :wk-db-nm-agente, :wk-db-id-agencia
+          END-EXEC
+
+          if sqlcode = 100
+              continue
+          else
+              if sqlcode not = 0
+                  display "Erro ao buscar agente"
+                  display sqlcode
+                  display sqlerrmc
+                  perform z-finaliza-anormal
+              else
+                  move wk-db-cd-agente                to fd-extrato-cd-agente
+                  move wk-db-nm-agente                 to fd-extrato-nm-agente
+                  move wk-db-id-agencia                to fd-extrato-id-agencia
+
+                  write fd-extrato-linha
+                  add 1                                to wk-qtd-geral
+              end-if
+          end-if
+
+          .
+      ba-gravar-detalhe-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimento de Finaliazaçao com erro
+     *>*****************************************************************
+      z-finaliza-anormal section.
+      z-finaliza-anormal-a.
+
+          stop run.
+          .
+      z-finaliza-anormal-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimento de Finaliazaçao normal
+     *>*****************************************************************
+      z-finaliza section.
+      z-finaliza-a.
+
+          close arqExtrato
+
+          display "Extrato arqAgentesExtrato.txt gerado com sucesso!"
+          display "Total de agentes: " wk-qtd-geral
+
+          stop run.
+          .
+      z-finaliza-z.
+          exit.
