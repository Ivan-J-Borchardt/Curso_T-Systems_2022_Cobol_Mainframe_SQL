@@ -21,6 +21,17 @@
        01  ws-cd-agente        pic 9(5).
        01  ws-nm-agente        pic x(50).
        01  ws-id-agencia       pic x(20).
+       01  ws-id-agencia-chk   pic x(20).
+       01  ws-cd-agente-chk    pic 9(5).
+       01  ws-operador-id      pic x(10).
+       01  ws-operador-senha   pic x(10).
+       01  ws-audit-operacao       pic x(01).
+       01  ws-audit-dt-hora        pic x(14).
+       01  ws-audit-nome-antes     pic x(50).
+       01  ws-audit-nome-depois    pic x(50).
+       01  ws-audit-agencia-antes  pic x(20).
+       01  ws-audit-agencia-depois pic x(20).
+       01  ws-schema-versao        pic 9(05).
        EXEC SQL
            END DECLARE SECTION
        END-EXEC.
@@ -28,11 +39,18 @@
        01  ws-campos-trabalho.
            03 ws-teclas                   pic x(02).
               88 esc                               value "01".
+              88 f1                                value "02".
            03 wcodigo                     pic 9(5).
            03 wnome                       pic x(50).
            03 wagencia                    pic x(20).
            03 ws-opcao-tela               pic x    value spaces.
            03 ws-opcao                    pic 9(1) value 0.
+           03 ws-agencia-valida           pic x    value "N".
+              88 ws-agencia-eh-valida              value "S".
+           03 ws-nome-existe              pic x    value "N".
+              88 ws-ja-existe-nome                 value "S".
+           03 ws-confirma-gravacao        pic x    value "S".
+              88 ws-confirma                       value "S".
 
        screen section.
        01  scr-menu.
@@ -45,6 +63,25 @@
            03 line 06 column 01 "( ) Opcao".
            03 line 07 column 01 "F1-Ajuda".
 
+       01  scr-ajuda.
+           03 blank screen.
+           03 line 01 column 01 "Ajuda - Menu Principal        ".
+           03 line 02 column 01 "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+           03 line 03 column 01 "(1) Cadastro Agentes".
+           03 line 04 column 01 "    Inclui um agente novo ou, se o".
+           03 line 05 column 01 "    codigo ja existir, altera o".
+           03 line 06 column 01 "    agente cadastrado.".
+           03 line 07 column 01 "(2) Exclusao Agentes".
+           03 line 08 column 01 "    Remove um agente pelo codigo,".
+           03 line 09 column 01 "    mediante confirmacao.".
+           03 line 10 column 01 "(3) Listagem Agentes".
+           03 line 11 column 01 "    Lista os agentes de uma agencia,".
+           03 line 12 column 01 "    ou todos se a agencia ficar em".
+           03 line 13 column 01 "    branco.".
+           03 line 14 column 01 "(9) Sair do programa".
+           03 line 16 column 01 "ESC volta ao menu / F1 mostra esta ajuda".
+           03 line 18 column 01 "Pressione uma tecla para continuar...".
+
        procedure division.
            perform 1000-inicio
            perform 2000-processo
@@ -63,25 +100,24 @@
        *>=============================================================
        1001-conecta-banco section.
        1001.
-           *> Conecta ao banco DB SQL Lite via driver ODBC
+           display erase
+           display "Conexao ao banco de dados" at 0430
+           display "Operador  : " at 0605
+           accept ws-operador-id at 0618
+           display "Senha     : " at 0705
+           accept ws-operador-senha at 0718 with no-echo
+           *> Conecta ao banco DB SQL Lite via driver ODBC, autenticado
            EXEC SQL
-                CONNECT TO "DBExemplo.db"
+                CONNECT TO "DBExemplo.db" USER :ws-operador-id USING :ws-operador-senha
            END-EXEC
-           *> Comando abaixo para utilizar a conexão autenticação
-           *> CONNECT TO :ws-svr USER :usr-pass
            if sqlcode not = 0
                 display "Error: not connected"
                 display sqlcode
                 display sqlerrmc
                 stop run
            end-if
-           *> Cria a tabela
-           EXEC SQL
-              create table agentes (
-                  cd_agente integer primary key,
-                  nm_agente char(50),
-                  id_agencia char(20))
-           END-EXEC
+           perform 1001-1-obter-versao-schema
+           perform 1001-2-migrar-schema
            EXEC SQL
              commit transaction
            END-EXEC
@@ -96,6 +132,104 @@
        1001.
            exit.
        *>=============================================================
+       1001-1-obter-versao-schema section.
+       1001-1.
+           *> Marcador de versao de schema, para controlar as
+           *> migracoes ja aplicadas sobre as tabelas do agentes
+           EXEC SQL
+               create table if not exists schema_versao (
+                   id integer primary key,
+                   versao integer)
+           END-EXEC
+           move 0                          to ws-schema-versao
+           EXEC SQL
+               SELECT versao INTO :ws-schema-versao
+               FROM schema_versao WHERE id = 1
+           END-EXEC
+           if sqlcode = 100
+               move 0                       to ws-schema-versao
+               EXEC SQL
+                   insert into schema_versao (id, versao) values (1, 0)
+               END-EXEC
+           end-if.
+
+       1001-1-exit section.
+       1001-1.
+          exit.
+       *>=============================================================
+       1001-2-migrar-schema section.
+       1001-2.
+           *> Cada bloco so roda se a versao de schema gravada ainda
+           *> nao tiver chegado ate ele, para a tabela nao ser recriada
+           *> toda vez que o programa sobe
+           if ws-schema-versao < 1
+               EXEC SQL
+                  create table if not exists agentes (
+                      cd_agente integer primary key,
+                      nm_agente char(50),
+                      id_agencia char(20))
+               END-EXEC
+               move 1                       to ws-schema-versao
+               perform 1001-3-gravar-versao-schema
+           end-if
+           if ws-schema-versao < 2
+               EXEC SQL
+                  create table if not exists agentes_audit (
+                      id_audit integer primary key autoincrement,
+                      cd_agente integer,
+                      operacao char(01),
+                      operador char(10),
+                      dt_hora char(14),
+                      nm_agente_antes char(50),
+                      nm_agente_depois char(50),
+                      id_agencia_antes char(20),
+                      id_agencia_depois char(20))
+               END-EXEC
+               move 2                       to ws-schema-versao
+               perform 1001-3-gravar-versao-schema
+           end-if
+           if ws-schema-versao < 3
+               *> Tabela mestre de agencias, contra a qual
+               *> 2001-3-validar-agencia confere id_agencia antes do
+               *> insert/update em agentes
+               EXEC SQL
+                  create table if not exists agencia (
+                      id_agencia char(20) primary key,
+                      nm_agencia char(50))
+               END-EXEC
+               EXEC SQL
+                  insert into agencia (id_agencia, nm_agencia) values
+                      ('0001', 'Matriz')
+               END-EXEC
+               EXEC SQL
+                  insert into agencia (id_agencia, nm_agencia) values
+                      ('0002', 'Filial Centro')
+               END-EXEC
+               move 3                       to ws-schema-versao
+               perform 1001-3-gravar-versao-schema
+           end-if.
+
+       1001-2-exit section.
+       1001-2.
+          exit.
+       *>=============================================================
+       1001-3-gravar-versao-schema section.
+       1001-3.
+           EXEC SQL
+               update schema_versao set versao = :ws-schema-versao
+               where id = 1
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Gravar versao de schema "
+                display sqlcode
+                display sqlerrmc
+                stop run
+           end-if.
+
+       1001-3-exit section.
+       1001-3.
+          exit.
+       *>=============================================================
 
        2000-processo section.
        2000.
@@ -115,6 +249,9 @@
           if   esc
                perform 3000-finaliza
           end-if
+          if   f1
+               perform 2001-6-mostra-ajuda
+          end-if
           evaluate ws-opcao
               when 1
                   perform 2001-incluir
@@ -158,6 +295,8 @@
           display wnome                    at 0725
           display wagencia                 at 0825
           if sqlcode = 0
+             move wnome                      to ws-audit-nome-antes
+             move wagencia                   to ws-audit-agencia-antes
              display "Agente ja existe. Deseja alterar [S/N]: "  at  1005
              accept ws-opcao-tela
              if   function upper-case(ws-opcao-tela) =  "S"
@@ -169,6 +308,8 @@
                   perform 2001-2-regravar-arquivo
              end-if
           else
+             move spaces                     to ws-audit-nome-antes
+             move spaces                     to ws-audit-agencia-antes
              display "                                       "  at  1005
              accept wnome                    at 0725
              move wnome                      to ws-nm-agente
@@ -184,16 +325,39 @@
 
        2001-1-gravar-arquivo section.
        2001-1.
-           EXEC SQL
-               insert into agentes
-                   (cd_agente,nm_agente,id_agencia) values
-                   (:ws-cd-agente, :ws-nm-agente, :ws-id-agencia)
-           END-EXEC
-           if sqlcode not = 0
-                display "Erro: Inserir registro "
-                display sqlcode
-                display sqlerrmc
-                stop run
+           perform 2001-3-validar-agencia
+           if ws-agencia-eh-valida
+               move "S"                   to ws-confirma-gravacao
+               perform 2001-4-checar-nome-duplicado
+               if ws-ja-existe-nome
+                   display "Atencao: ja existe agente com esse nome em outro codigo" at 1105
+                   display "Confirma gravacao mesmo assim? [S/N]: "                   at 1205
+                   accept ws-opcao-tela
+                   if function upper-case(ws-opcao-tela) not = "S"
+                       move "N"            to ws-confirma-gravacao
+                   end-if
+               end-if
+               if ws-confirma
+                   EXEC SQL
+                       insert into agentes
+                           (cd_agente,nm_agente,id_agencia) values
+                           (:ws-cd-agente, :ws-nm-agente, :ws-id-agencia)
+                   END-EXEC
+                   if sqlcode not = 0
+                        display "Erro: Inserir registro "
+                        display sqlcode
+                        display sqlerrmc
+                        stop run
+                   end-if
+                   move "I"                   to ws-audit-operacao
+                   move spaces                to ws-audit-nome-antes
+                   move spaces                to ws-audit-agencia-antes
+                   move ws-nm-agente          to ws-audit-nome-depois
+                   move ws-id-agencia         to ws-audit-agencia-depois
+                   perform 2001-5-gravar-auditoria
+               end-if
+           else
+               display "Erro: Agencia informada nao existe " at 1005
            end-if.
 
        2001-1-exit section.
@@ -203,20 +367,97 @@
 
        2001-2-regravar-arquivo section.
        2001-2.
+           perform 2001-3-validar-agencia
+           if ws-agencia-eh-valida
+               EXEC SQL
+                   update agentes set
+                   nm_agente = :ws-nm-agente,
+                   id_agencia = :ws-id-agencia
+                   where cd_agente = :ws-cd-agente
+               END-EXEC
+               if sqlcode not = 0
+                    display "Erro: Alterar registro "
+                    display sqlcode
+                    display sqlerrmc
+               else
+                    move "A"                   to ws-audit-operacao
+                    move ws-nm-agente          to ws-audit-nome-depois
+                    move ws-id-agencia         to ws-audit-agencia-depois
+                    perform 2001-5-gravar-auditoria
+               end-if
+           else
+               display "Erro: Agencia informada nao existe " at 1005
+           end-if.
+
+       2001-2-exit section.
+       2001-2.
+          exit.
+       *>=============================================================
+
+       2001-3-validar-agencia section.
+       2001-3.
+           move "N"                       to ws-agencia-valida
            EXEC SQL
-               update agentes set
-               nm_agente = :ws-nm-agente,
-               id_agencia = :ws-id-agencia
-               where cd_agente = :ws-cd-agente
+               SELECT id_agencia INTO :ws-id-agencia-chk
+               FROM agencia WHERE id_agencia = :ws-id-agencia
+           END-EXEC
+           if sqlcode = 0
+               move "S"                   to ws-agencia-valida
+           end-if.
+
+       2001-3-exit section.
+       2001-3.
+          exit.
+       *>=============================================================
+
+       2001-4-checar-nome-duplicado section.
+       2001-4.
+           move "N"                       to ws-nome-existe
+           EXEC SQL
+               SELECT cd_agente INTO :ws-cd-agente-chk
+               FROM agentes WHERE nm_agente = :ws-nm-agente
+                 AND cd_agente <> :ws-cd-agente
+           END-EXEC
+           if sqlcode = 0
+               move "S"                   to ws-nome-existe
+           end-if.
+
+       2001-4-exit section.
+       2001-4.
+          exit.
+       *>=============================================================
+
+       2001-5-gravar-auditoria section.
+       2001-5.
+           move function current-date(1:14)  to ws-audit-dt-hora
+           EXEC SQL
+               insert into agentes_audit
+                   (cd_agente, operacao, operador, dt_hora,
+                    nm_agente_antes, nm_agente_depois,
+                    id_agencia_antes, id_agencia_depois) values
+                   (:ws-cd-agente, :ws-audit-operacao, :ws-operador-id,
+                    :ws-audit-dt-hora,
+                    :ws-audit-nome-antes, :ws-audit-nome-depois,
+                    :ws-audit-agencia-antes, :ws-audit-agencia-depois)
            END-EXEC
            if sqlcode not = 0
-                display "Erro: Alterar registro "
+                display "Erro: Gravar auditoria "
                 display sqlcode
                 display sqlerrmc
            end-if.
 
-       2001-2-exit section.
-       2001-2.
+       2001-5-exit section.
+       2001-5.
+          exit.
+       *>=============================================================
+
+       2001-6-mostra-ajuda section.
+       2001-6.
+           display scr-ajuda
+           accept ws-opcao-tela.
+
+       2001-6-exit section.
+       2001-6.
           exit.
        *>=============================================================
 
@@ -226,8 +467,9 @@
           display "Excluir Agente "       at 0430
           display "Codigo             : " at 0605
           accept wcodigo                  at 0625
+          move wcodigo                    to ws-cd-agente
           EXEC SQL
-                  SELECT nm_agente INTO :wnome
+                  SELECT nm_agente, id_agencia INTO :wnome, :wagencia
                   FROM AGENTES where cd_agente = :wcodigo
           END-EXEC
           if sqlcode = 0
@@ -243,6 +485,13 @@
                         display "Erro: Nao foi possivel excluir Agente "
                         display sqlcode
                         display sqlerrmc
+                   else
+                        move "E"              to ws-audit-operacao
+                        move wnome            to ws-audit-nome-antes
+                        move wagencia         to ws-audit-agencia-antes
+                        move spaces           to ws-audit-nome-depois
+                        move spaces           to ws-audit-agencia-depois
+                        perform 2001-5-gravar-auditoria
                    end-if
               end-if
           end-if.
@@ -257,9 +506,26 @@
            display erase
            display "Relatorio de Agentes" at 0430
 
-           display "Informe a Agencia  : " at 0605
+           display "Informe a Agencia (branco lista todas): " at 0605
            accept wagencia                 at 0625
 
+           if wagencia = spaces
+               perform 2003-2-listar-todas
+           else
+               perform 2003-1-listar-filtrado
+           end-if
+
+           display "Deseja realizar nova listagem? [S/N]: "
+           accept ws-opcao-tela
+           end-perform.
+
+       2003-exit section.
+       2003.
+          exit.
+       *>=============================================================
+
+       2003-1-listar-filtrado section.
+       2003-1.
            *> Monta resultado do select
            EXEC SQL
                DECLARE tab-listar-agentes CURSOR FOR
@@ -296,13 +562,52 @@
                    end-if
                end-perform
            end-if
-           EXEC SQL CLOSE tab-listar-agentes END-EXEC
-           display "Deseja realizar nova listagem? [S/N]: "
-           accept ws-opcao-tela
-           end-perform.
+           EXEC SQL CLOSE tab-listar-agentes END-EXEC.
 
-       2003-exit section.
-       2003.
+       2003-1-exit section.
+       2003-1.
+          exit.
+       *>=============================================================
+
+       2003-2-listar-todas section.
+       2003-2.
+           *> Monta resultado do select sem filtro de agencia
+           EXEC SQL
+               DECLARE tab-listar-todas CURSOR FOR
+                   select cd_agente, nm_agente, id_agencia from AGENTES
+                   order by id_agencia
+           END-EXEC
+
+           EXEC SQL OPEN tab-listar-todas END-EXEC
+
+           if sqlcode not = 0
+                display sqlcode
+                display sqlerrmc
+           else
+               perform until exit
+                   EXEC SQL
+                       FETCH tab-listar-todas INTO
+                           :wcodigo, :wnome, :wagencia
+                   END-EXEC
+                   display  " "
+                   if sqlcode = 100
+                       exit perform
+                   end-if
+                   if sqlcode not = 0
+                       display sqlcode
+                       display sqlerrmc
+                       exit perform
+                   else
+                       display "Codigo :  " wcodigo
+                       display "Nome   :  " wnome
+                       display "Agencia:  " wagencia
+                   end-if
+               end-perform
+           end-if
+           EXEC SQL CLOSE tab-listar-todas END-EXEC.
+
+       2003-2-exit section.
+       2003-2.
           exit.
        *>=============================================================
 
