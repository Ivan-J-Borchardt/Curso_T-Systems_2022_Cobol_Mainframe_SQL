@@ -6,6 +6,13 @@
        date-written. 19/10/2022.
        date-compiled. 19/10/2022.
 
+      *   Modificacoes
+      *   09/08/2026 - IJB - Opcao "Cadastro de Notas" deixa de ser um
+      *                      rotulo sem gravacao - agora lanca e mostra
+      *                      notas de um aluno ja existente em
+      *                      arqAlunosInd.txt, num novo arquivo indexado
+      *                      arqNotasInd.txt chaveado por cpf mais
+      *                      disciplina e periodo.
 
       *Divisao de configuracao do ambiente
        environment division.
@@ -15,14 +22,48 @@
       *------- Declaracao de recursos externos
        input-output section.
        file-control.
+
+           select arqAlunos assign to "arqAlunosInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-aluno-cpf
+           file status is wk-fs-arqAlunos.
+
+           select arqNotas assign to "arqNotasInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-nota-chave
+           file status is wk-fs-arqNotas.
+
        i-o-control.
 
 
 
       *Declaracao de variaveis
        data division.
+
+      *----Variaveis de arquivos
        file section.
 
+       fd arqAlunos.
+       01  fd-aluno.
+           05  fd-aluno-cpf                         pic  x(12).
+           05  fd-aluno-nome                        pic  x(10).
+           05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqNotas.
+       01  fd-nota.
+           05  fd-nota-chave.
+               10  fd-nota-cpf                      pic  x(12).
+               10  fd-nota-disciplina                pic  x(10).
+               10  fd-nota-periodo                  pic  9(01).
+           05  fd-nota-valor                        pic  9(02)v9.
+           05  fd-nota-data-lanc                    pic  x(14).
+
 
       *Variaveis do programa
        working-storage section.
@@ -36,6 +77,20 @@
 
        77 temp                               pic x(01).
 
+       77  wk-fs-arqAlunos                    pic x(02).
+       77  wk-fs-arqNotas                     pic x(02).
+
+       01  wk-tela-nota.
+           05  wk-nota-opcao                  pic x(01).
+               88  wk-nota-lancar             value "L" "l".
+               88  wk-nota-consultar          value "C" "c".
+           05  wk-nota-cpf                    pic x(12).
+           05  wk-nota-disciplina              pic x(10).
+           05  wk-nota-periodo                pic 9(01).
+           05  wk-nota-valor                  pic 9(02)v9.
+           05  wk-nota-fim-historico          pic x(01).
+               88  wk-nota-fim-historico-sim  value "F".
+
        linkage section.
 
       *         0    1    1    2    2    3    3    4    4    5    5    6
@@ -98,7 +153,22 @@
       ******************************************************************
        a-inicializa section.
        a-inicializa-a.
-           continue.
+           open input arqAlunos
+           if   wk-fs-arqAlunos not equal "00" then
+               display "Erro ao abrir arqAlunos: " wk-fs-arqAlunos
+               stop run
+           end-if
+
+           open i-o arqNotas
+           if   wk-fs-arqNotas equal "05" then
+               open output arqNotas
+               close arqNotas
+               open i-o arqNotas
+           end-if
+           if   wk-fs-arqNotas not equal "00" then
+               display "Erro ao abrir arqNotas: " wk-fs-arqNotas
+               stop run
+           end-if
            .
        a-inicializa-z.
            exit.
@@ -125,9 +195,7 @@
                end-if
 
                if wk-cad-nota = "X" then
-                  display erase
-                  display "Cadastro de notas"
-                  accept temp
+                  perform bb-cadastro-notas
                end-if
 
                if wk-cons-cad = "X" then
@@ -143,6 +211,112 @@
        b-processa-z.
            exit.
 
+      ******************************************************************
+      *   Cadastro de Notas - lancamento ou consulta de historico
+      ******************************************************************
+       bb-cadastro-notas section.
+       bb-cadastro-notas-a.
+           display erase
+           display "Cadastro de Notas"
+           display "(L) Lancar nota   (C) Consultar historico"
+           accept wk-nota-opcao
+
+           if   wk-nota-lancar then
+                perform bc-lancar-nota
+           end-if
+
+           if   wk-nota-consultar then
+                perform bd-consultar-historico
+           end-if
+           .
+       bb-cadastro-notas-z.
+           exit.
+
+      ******************************************************************
+      *   Lanca uma nota para um aluno ja cadastrado em arqAlunosInd.txt
+      ******************************************************************
+       bc-lancar-nota section.
+       bc-lancar-nota-a.
+           display "CPF do aluno: "
+           accept wk-nota-cpf
+
+           move wk-nota-cpf                         to  fd-aluno-cpf
+           read arqAlunos
+
+           if   wk-fs-arqAlunos not equal "00" then
+                display "Aluno nao cadastrado"
+           else
+                display "Aluno: " fd-aluno-nome
+
+                display "Disciplina: "
+                accept wk-nota-disciplina
+
+                display "Periodo (1-9): "
+                accept wk-nota-periodo
+
+                display "Nota: "
+                accept wk-nota-valor
+
+                move wk-nota-cpf                to  fd-nota-cpf
+                move wk-nota-disciplina         to  fd-nota-disciplina
+                move wk-nota-periodo            to  fd-nota-periodo
+                move wk-nota-valor              to  fd-nota-valor
+                move function current-date(1:14)
+                                                 to  fd-nota-data-lanc
+
+                write fd-nota
+                if   wk-fs-arqNotas equal "22" then
+                     rewrite fd-nota
+                end-if
+
+                if   wk-fs-arqNotas not equal "00" then
+                     display "Erro ao gravar nota: " wk-fs-arqNotas
+                else
+                     display "Nota gravada com sucesso."
+                end-if
+           end-if
+
+           accept temp
+           .
+       bc-lancar-nota-z.
+           exit.
+
+      ******************************************************************
+      *   Mostra o historico de notas de um aluno
+      ******************************************************************
+       bd-consultar-historico section.
+       bd-consultar-historico-a.
+           display "CPF do aluno: "
+           accept wk-nota-cpf
+
+           move wk-nota-cpf                to  fd-nota-cpf
+           move low-values                  to  fd-nota-disciplina
+                                                 fd-nota-periodo
+
+           start arqNotas key is greater than or equal fd-nota-chave
+
+           if   wk-fs-arqNotas not equal "00" then
+                display "Nenhuma nota encontrada para este aluno."
+           else
+                move space              to  wk-nota-fim-historico
+                perform until wk-nota-fim-historico-sim
+                    read arqNotas next record
+                    if   wk-fs-arqNotas not equal "00"
+                    or   fd-nota-cpf not equal wk-nota-cpf then
+                         move "F"       to  wk-nota-fim-historico
+                    else
+                         display fd-nota-disciplina " - Periodo "
+                                 fd-nota-periodo " - Nota "
+                                 fd-nota-valor
+                    end-if
+                end-perform
+           end-if
+
+           accept temp
+           .
+       bd-consultar-historico-z.
+           exit.
+
       ******************************************************************
       *   Procedimento de Finaliazaçao
       ******************************************************************
@@ -151,6 +325,9 @@
            display erase
            display "Finalizando Programa..."
 
+           close arqAlunos
+           close arqNotas
+
            stop run.
            .
        z-finaliza-z.
