@@ -0,0 +1,303 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "migra_alunos".
+       author. "Ivan J. Borchardt".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Migracao em lote do arquivo sequencial legado
+      *>                      arqAlunos.txt para o arquivo indexado
+      *>                      arqAlunosInd.txt, com listagem de rejeitados.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunosSeq assign to "arqAlunos.txt"
+           organization is sequential
+           access mode is sequential
+           file status is wk-fs-arqAlunosSeq.
+
+           select arqAlunosInd assign to "arqAlunosInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-aluno-cpf
+           alternate record key is fd-aluno-nome with duplicates
+           alternate record key is fd-aluno-serie with duplicates
+           file status is wk-fs-arqAlunosInd.
+
+           select arqRejeitos assign to "arqAlunosMigracaoRejeitos.txt"
+           organization is line sequential
+           file status is wk-fs-arqRejeitos.
+
+           select arqMatricula assign to "arqAlunosMatricula.txt"
+           organization is line sequential
+           file status is wk-fs-arqMatricula.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunosSeq.
+       01  fd-alunoseq.
+           05  fd-alunoseq-nome                     pic  x(10).
+           05  fd-alunoseq-serie                    pic  9(02).
+           05  fd-alunoseq-cpf                      pic  x(12).
+
+       fd arqAlunosInd.
+       01  fd-aluno.
+           05  fd-aluno-cpf                         pic  x(12).
+           05  fd-aluno-nome                        pic  x(10).
+           05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+               88  fd-aluno-ativo                   value "A".
+               88  fd-aluno-inativo                 value "I".
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqRejeitos.
+       01  fd-rejeito-linha                         pic  x(80).
+
+       fd arqMatricula.
+       01  fd-matricula-linha                       pic  9(07).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  wk-fs-arqAlunosSeq                       pic x(02).
+       77  wk-fs-arqAlunosInd                       pic x(02).
+       77  wk-fs-arqRejeitos                        pic x(02).
+       77  wk-fs-arqMatricula                       pic x(02).
+
+       77  wk-matricula-atual                       pic 9(07) value 0.
+
+       77  wk-fim-loop                              pic x(01).
+           88 wk-loop-terminado                     value "F".
+
+       77  wk-qtd-lidos                             pic 9(06) value 0.
+       77  wk-qtd-migrados                          pic 9(06) value 0.
+       77  wk-qtd-rejeitados                        pic 9(06) value 0.
+
+       01  wk-msn-erro.
+           05 wk-msn-erro-adress                    pic x(04).
+           05 filler                                pic x(03) value " - ".
+           05 wk-msn-erro-cod                       pic x(02).
+           05 filler                                pic x(01) value space.
+           05 wk-msn-erro-text                      pic x(40).
+
+       01  wk-linha-rejeito.
+           05 wk-rej-cpf                            pic x(12).
+           05 filler                                pic x(02) value space.
+           05 wk-rej-nome                           pic x(10).
+           05 filler                                pic x(02) value space.
+           05 wk-rej-motivo                         pic x(30).
+           05 filler                                pic x(24) value space.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform a-inicializa.
+           perform b-processa.
+           perform z-finaliza.
+
+      *>*****************************************************************
+      *>   Procedimento de Incializaçao
+      *>*****************************************************************
+       a-inicializa section.
+       a-inicializa-a.
+
+           open input arqAlunosSeq
+           if   wk-fs-arqAlunosSeq not equal "00" then
+               move "0001"                              to      wk-msn-erro-adress
+               move wk-fs-arqAlunosSeq                  to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAlunosSeq" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           open i-o arqAlunosInd
+           if   wk-fs-arqAlunosInd equal "05" then
+               open output arqAlunosInd
+               close arqAlunosInd
+               open i-o arqAlunosInd
+           end-if
+           if   wk-fs-arqAlunosInd not equal "00" then
+               move "0002"                              to      wk-msn-erro-adress
+               move wk-fs-arqAlunosInd                  to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAlunosInd" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           open output arqRejeitos
+           if   wk-fs-arqRejeitos not equal "00" then
+               move "0003"                              to      wk-msn-erro-adress
+               move wk-fs-arqRejeitos                   to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqRejeitos"  to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       a-inicializa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento Principal - le o arquivo sequencial legado e
+      *>   migra cada registro para o arquivo indexado, rejeitando CPF
+      *>   em branco ou ja cadastrado.
+      *>*****************************************************************
+       b-processa section.
+       b-processa-a.
+
+           move space                                   to      wk-fim-loop
+
+           perform until wk-loop-terminado
+
+               read arqAlunosSeq
+               if   wk-fs-arqAlunosSeq equal "10" then
+                   move "F"                             to      wk-fim-loop
+               else
+                   if  wk-fs-arqAlunosSeq not equal "00" then
+                       move "0004"                             to      wk-msn-erro-adress
+                       move wk-fs-arqAlunosSeq                 to      wk-msn-erro-cod
+                       move "Erro ao Ler Arquivo arqAlunosSeq" to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       add 1                                to      wk-qtd-lidos
+                       perform bb-migrar-registro
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       b-processa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Migra um registro - valida, grava no indexado ou rejeita
+      *>*****************************************************************
+       bb-migrar-registro section.
+       bb-migrar-registro-a.
+
+           if  fd-alunoseq-cpf equal space then
+               move space                               to      wk-rej-cpf
+               move fd-alunoseq-nome                    to      wk-rej-nome
+               move "CPF em branco"                     to      wk-rej-motivo
+               perform bc-gravar-rejeito
+           else
+               move fd-alunoseq-cpf                     to      fd-aluno-cpf
+               move fd-alunoseq-nome                    to      fd-aluno-nome
+               move fd-alunoseq-serie                   to      fd-aluno-serie
+               perform bd-gerar-matricula
+               set  fd-aluno-ativo                      to      true
+               move space                                to      fd-aluno-responsavel
+               move space                                to      fd-aluno-tel-emergencia
+
+               write fd-aluno
+               evaluate wk-fs-arqAlunosInd
+                   when "00"
+                       add 1                             to      wk-qtd-migrados
+
+                   when "22"
+                       move fd-alunoseq-cpf              to      wk-rej-cpf
+                       move fd-alunoseq-nome             to      wk-rej-nome
+                       move "CPF ja cadastrado"          to      wk-rej-motivo
+                       perform bc-gravar-rejeito
+
+                   when other
+                       move "0005"                               to      wk-msn-erro-adress
+                       move wk-fs-arqAlunosInd                   to      wk-msn-erro-cod
+                       move "Erro ao Gravar Arquivo arqAlunosInd" to     wk-msn-erro-text
+                       perform z-finaliza-anormal
+               end-evaluate
+           end-if
+
+           .
+       bb-migrar-registro-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava uma linha na listagem de rejeitados
+      *>*****************************************************************
+       bc-gravar-rejeito section.
+       bc-gravar-rejeito-a.
+
+           write fd-rejeito-linha from wk-linha-rejeito
+           add 1                                         to      wk-qtd-rejeitados
+
+           .
+       bc-gravar-rejeito-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Gera o proximo numero de matricula, independente do CPF,
+      *>   persistindo o contador em arqAlunosMatricula.txt.
+      *>*****************************************************************
+       bd-gerar-matricula section.
+       bd-gerar-matricula-a.
+
+           open input arqMatricula
+           if   wk-fs-arqMatricula equal "00" then
+               read arqMatricula
+               if   wk-fs-arqMatricula equal "00" then
+                   move fd-matricula-linha                 to      wk-matricula-atual
+               end-if
+               close arqMatricula
+           end-if
+
+           add 1                                           to      wk-matricula-atual
+           move wk-matricula-atual                         to      fd-aluno-matricula
+
+           move wk-matricula-atual                         to      fd-matricula-linha
+           open output arqMatricula
+           write fd-matricula-linha
+           close arqMatricula
+
+           .
+       bd-gerar-matricula-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao com erro
+      *>*****************************************************************
+       z-finaliza-anormal section.
+       z-finaliza-anormal-a.
+           display erase
+           display wk-msn-erro
+
+           stop run.
+           .
+       z-finaliza-anormal-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao normal
+      *>*****************************************************************
+       z-finaliza section.
+       z-finaliza-a.
+
+           close arqAlunosSeq
+           close arqAlunosInd
+           close arqRejeitos
+
+           display "Migracao concluida!"
+           display "Lidos     : " wk-qtd-lidos
+           display "Migrados  : " wk-qtd-migrados
+           display "Rejeitados: " wk-qtd-rejeitados
+
+           stop run.
+           .
+       z-finaliza-z.
+           exit.
