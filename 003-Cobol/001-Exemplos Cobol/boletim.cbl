@@ -0,0 +1,311 @@
+      $set sourceformat"free"
+
+     *>Divisão de identificação do programa
+      identification division.
+      program-id. "boletim".
+      author. "Ivan J. Borchardt".
+      installation. "PC".
+      date-written. 09/08/2026.
+      date-compiled. 09/08/2026.
+
+     *>   Modificacoes
+     *>   09/08/2026 - IJB - Boletim escolar batch, juntando o cadastro
+     *>                      do aluno (arqAlunosInd.txt) as notas
+     *>                      lancadas em arqNotasInd.txt pelo novo modulo
+     *>                      de Cadastro de Notas de "009 - Telas.cbl",
+     *>                      com a media do periodo calculada por aluno.
+     *>   09/08/2026 - IJB - wk-linha-detalhe e wk-linha-media excediam
+     *>                      os 80 bytes de fd-boletim-linha; fillers
+     *>                      ajustados para ficar do mesmo tamanho dos
+     *>                      demais modelos de linha deste programa.
+
+     *>Divisão para configuração do ambiente
+      environment division.
+      configuration section.
+	   special-names. decimal-point is comma.
+
+     *>-----Declaração dos recursos externos
+      input-output section.
+      file-control.
+
+          select arqAlunos assign to "arqAlunosInd.txt"
+          organization is indexed
+          access mode is dynamic
+          record key is fd-aluno-cpf
+          alternate record key is fd-aluno-nome with duplicates
+          alternate record key is fd-aluno-serie with duplicates
+          file status is wk-fs-arqAlunos.
+
+          select arqNotas assign to "arqNotasInd.txt"
+          organization is indexed
+          access mode is dynamic
+          record key is fd-nota-chave
+          file status is wk-fs-arqNotas.
+
+          select arqBoletim assign to "arqBoletim.txt"
+          organization is line sequential
+          file status is wk-fs-arqBoletim.
+
+      i-o-control.
+
+     *>Declaração de variáveis
+      data division.
+
+     *>----Variaveis de arquivos
+      file section.
+      fd arqAlunos.
+      01  fd-aluno.
+          05  fd-aluno-cpf                         pic  x(12).
+          05  fd-aluno-nome                        pic  x(10).
+          05  fd-aluno-serie                       pic  9(02).
+          05  fd-aluno-matricula                   pic  9(07).
+          05  fd-aluno-status                      pic  x(01).
+              88  fd-aluno-ativo                   value "A".
+              88  fd-aluno-inativo                 value "I".
+          05  fd-aluno-responsavel                 pic  x(15).
+          05  fd-aluno-tel-emergencia              pic  x(11).
+
+      fd arqNotas.
+      01  fd-nota.
+          05  fd-nota-chave.
+              10  fd-nota-cpf                      pic  x(12).
+              10  fd-nota-disciplina                pic  x(10).
+              10  fd-nota-periodo                  pic  9(01).
+          05  fd-nota-valor                        pic  9(02)v9.
+          05  fd-nota-data-lanc                    pic  x(14).
+
+      fd arqBoletim.
+      01  fd-boletim-linha                         pic  x(80).
+
+     *>----Variaveis de trabalho
+      working-storage section.
+
+      77  wk-fs-arqAlunos                          pic x(02).
+      77  wk-fs-arqNotas                           pic x(02).
+      77  wk-fs-arqBoletim                         pic x(02).
+
+      77  wk-fim-loop                              pic x(01).
+          88 wk-loop-terminado                     value "F".
+
+      77  wk-fim-loop-notas                        pic x(01).
+          88 wk-loop-notas-terminado                value "F".
+
+      77  wk-qtd-materias                          pic 9(02) value 0.
+      77  wk-soma-notas                            pic 9(04)v9 value 0.
+      77  wk-media-aluno                           pic 9(02)v9 value 0.
+      77  wk-qtd-alunos                            pic 9(06) value 0.
+
+      01  wk-msn-erro.
+          05 wk-msn-erro-adress                    pic x(04).
+          05 filler                                pic x(03) value " - ".
+          05 wk-msn-erro-cod                       pic x(02).
+          05 filler                                pic x(01) value space.
+          05 wk-msn-erro-text                      pic x(40).
+
+      01  wk-linha-cabecalho.
+          05 filler                                pic x(16) value "Boletim - Aluno:".
+          05 filler                                pic x(01) value space.
+          05 wk-cab-nome                           pic x(10).
+          05 filler                                pic x(04) value " CPF".
+          05 filler                                pic x(02) value ": ".
+          05 wk-cab-cpf                            pic x(12).
+          05 filler                                pic x(35) value space.
+
+      01  wk-linha-detalhe.
+          05 filler                                pic x(04) value space.
+          05 wk-det-disciplina                     pic x(10).
+          05 filler                                pic x(02) value space.
+          05 filler                                pic x(09) value "Periodo: ".
+          05 wk-det-periodo                        pic 9(01).
+          05 filler                                pic x(02) value space.
+          05 filler                                pic x(06) value "Nota: ".
+          05 wk-det-nota                           pic z9,9.
+          05 filler                                pic x(42) value space.
+
+      01  wk-linha-media.
+          05 filler                                pic x(04) value space.
+          05 filler                                pic x(20) value "Media do Periodo: ".
+          05 wk-med-media                          pic z9,9.
+          05 filler                                pic x(52) value space.
+
+      01  wk-linha-sem-nota.
+          05 filler                                pic x(04) value space.
+          05 filler                                pic x(30) value "Nenhuma nota lancada.".
+          05 filler                                pic x(46) value space.
+
+      01  wk-linha-total-geral.
+          05 filler                                pic x(26) value "Total de Alunos no Boletim: ".
+          05 wk-tot-qtd                            pic zzzzz9.
+          05 filler                                pic x(48) value space.
+
+     *>Declaração do corpo do programa
+      procedure division.
+
+          perform a-inicializa.
+          perform b-processa.
+          perform z-finaliza.
+
+     *>*****************************************************************
+     *>   Procedimento de Incializaçao
+     *>*****************************************************************
+      a-inicializa section.
+      a-inicializa-a.
+
+          open input arqAlunos
+          if   wk-fs-arqAlunos not equal "00" then
+              move "0001"                              to wk-msn-erro-adress
+              move wk-fs-arqAlunos                     to wk-msn-erro-cod
+              move "Erro ao abrir Arquivo arqAlunos"    to wk-msn-erro-text
+              perform z-finaliza-anormal
+          end-if
+
+          open input arqNotas
+          if   wk-fs-arqNotas not equal "00" then
+              move "0002"                              to wk-msn-erro-adress
+              move wk-fs-arqNotas                      to wk-msn-erro-cod
+              move "Erro ao abrir Arquivo arqNotas"     to wk-msn-erro-text
+              perform z-finaliza-anormal
+          end-if
+
+          open output arqBoletim
+          if   wk-fs-arqBoletim not equal "00" then
+              move "0003"                              to wk-msn-erro-adress
+              move wk-fs-arqBoletim                    to wk-msn-erro-cod
+              move "Erro ao abrir Arquivo arqBoletim"   to wk-msn-erro-text
+              perform z-finaliza-anormal
+          end-if
+
+          move low-values                              to fd-aluno-cpf
+          start arqAlunos key is not less fd-aluno-cpf
+          if   wk-fs-arqAlunos not equal "00"
+          and  wk-fs-arqAlunos not equal "23" then
+              move "0004"                              to wk-msn-erro-adress
+              move wk-fs-arqAlunos                     to wk-msn-erro-cod
+              move "Erro ao dar Start no Arquivo"       to wk-msn-erro-text
+              perform z-finaliza-anormal
+          end-if
+
+          .
+      a-inicializa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimento Principal - percorre os alunos pela chave
+     *>   primaria e monta um boletim por aluno
+     *>*****************************************************************
+      b-processa section.
+      b-processa-a.
+
+          move space                                   to wk-fim-loop
+
+          perform until wk-loop-terminado
+
+              read arqAlunos next record
+              if   wk-fs-arqAlunos equal "10" then
+                  move "F"                             to wk-fim-loop
+              else
+                  if  wk-fs-arqAlunos not equal "00" then
+                      move "0005"                          to wk-msn-erro-adress
+                      move wk-fs-arqAlunos                 to wk-msn-erro-cod
+                      move "Erro ao Ler Arquivo arqAlunos" to wk-msn-erro-text
+                      perform z-finaliza-anormal
+                  else
+                      if  not fd-aluno-inativo then
+                          perform bb-imprimir-boletim-aluno
+                          add 1                             to wk-qtd-alunos
+                      end-if
+                  end-if
+              end-if
+
+          end-perform
+
+          move wk-qtd-alunos                           to wk-tot-qtd
+          write fd-boletim-linha from wk-linha-total-geral
+
+          .
+      b-processa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Monta o boletim de um aluno - cabecalho, uma linha por nota
+     *>   lancada e a media do periodo ao final
+     *>*****************************************************************
+      bb-imprimir-boletim-aluno section.
+      bb-imprimir-boletim-aluno-a.
+
+          move fd-aluno-nome                           to wk-cab-nome
+          move fd-aluno-cpf                            to wk-cab-cpf
+          write fd-boletim-linha from wk-linha-cabecalho
+
+          move 0                                       to wk-qtd-materias
+          move 0                                       to wk-soma-notas
+
+          move fd-aluno-cpf                            to fd-nota-cpf
+          move low-values                              to fd-nota-disciplina
+                                                            fd-nota-periodo
+
+          start arqNotas key is greater than or equal fd-nota-chave
+
+          if   wk-fs-arqNotas not equal "00" then
+              write fd-boletim-linha from wk-linha-sem-nota
+          else
+              move space                               to wk-fim-loop-notas
+              perform until wk-loop-notas-terminado
+                  read arqNotas next record
+                  if   wk-fs-arqNotas not equal "00"
+                  or   fd-nota-cpf not equal fd-aluno-cpf then
+                      move "F"                         to wk-fim-loop-notas
+                  else
+                      move fd-nota-disciplina              to wk-det-disciplina
+                      move fd-nota-periodo                 to wk-det-periodo
+                      move fd-nota-valor                   to wk-det-nota
+                      write fd-boletim-linha from wk-linha-detalhe
+
+                      add 1                                 to wk-qtd-materias
+                      add fd-nota-valor                     to wk-soma-notas
+                  end-if
+              end-perform
+
+              if   wk-qtd-materias greater than 0 then
+                  divide wk-soma-notas by wk-qtd-materias
+                      giving wk-media-aluno rounded
+                  move wk-media-aluno                      to wk-med-media
+                  write fd-boletim-linha from wk-linha-media
+              else
+                  write fd-boletim-linha from wk-linha-sem-nota
+              end-if
+          end-if
+
+          move space                                   to fd-boletim-linha
+          write fd-boletim-linha
+
+          .
+      bb-imprimir-boletim-aluno-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimento de Finaliazaçao com erro
+     *>*****************************************************************
+      z-finaliza-anormal section.
+      z-finaliza-anormal-a.
+          display erase
+          display wk-msn-erro
+
+          stop run.
+          .
+      z-finaliza-anormal-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimentos de finalização
+     *>*****************************************************************
+      z-finaliza section.
+      z-finaliza-a.
+          close arqAlunos
+          close arqNotas
+          close arqBoletim
+
+          stop run.
+          .
+      z-finaliza-z.
+          exit.
