@@ -0,0 +1,258 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exportar_turma".
+       author. "Ivan J. Borchardt".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Exportacao da lista de turma em ordem de
+      *>                      Nome, em formato CSV pronto para impressao
+      *>                      ou envio aos professores, reaproveitando a
+      *>                      mecanica de SORT ja usada em sort.cbl.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunosInd assign to "arqAlunosInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-aluno-cpf
+           alternate record key is fd-aluno-nome with duplicates
+           alternate record key is fd-aluno-serie with duplicates
+           file status is wk-fs-arqAlunosInd.
+
+           select sortTurma assign to "SortTurma.txt"
+           sort status is wk-ss-sortTurma.
+
+           select arqOrdenado assign to "arqTurmaOrdenado.txt"
+           organization is line sequential
+           file status is wk-fs-arqOrdenado.
+
+           select arqExport assign to "arqTurmaExport.csv"
+           organization is line sequential
+           file status is wk-fs-arqExport.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunosInd.
+       01  fd-aluno.
+           05  fd-aluno-cpf                         pic  x(12).
+           05  fd-aluno-nome                        pic  x(10).
+           05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+               88  fd-aluno-ativo                   value "A".
+               88  fd-aluno-inativo                 value "I".
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       sd sortTurma.
+       01  sd-aluno.
+           05  sd-aluno-cpf                         pic  x(12).
+           05  sd-aluno-nome                        pic  x(10).
+           05  sd-aluno-serie                       pic  9(02).
+           05  sd-aluno-matricula                   pic  9(07).
+           05  sd-aluno-status                      pic  x(01).
+           05  sd-aluno-responsavel                 pic  x(15).
+           05  sd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqOrdenado.
+       01  fd-ordenado-linha.
+           05  fd-ordenado-cpf                      pic  x(12).
+           05  fd-ordenado-nome                     pic  x(10).
+           05  fd-ordenado-serie                    pic  9(02).
+           05  fd-ordenado-matricula                pic  9(07).
+           05  fd-ordenado-status                   pic  x(01).
+               88  fd-ordenado-inativo               value "I".
+           05  fd-ordenado-responsavel              pic  x(15).
+           05  fd-ordenado-tel-emergencia           pic  x(11).
+
+       fd arqExport.
+       01  fd-export-linha                          pic  x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  wk-fs-arqAlunosInd                       pic x(02).
+       77  wk-ss-sortTurma                          pic x(02).
+       77  wk-fs-arqOrdenado                        pic x(02).
+       77  wk-fs-arqExport                          pic x(02).
+
+       77  wk-fim-loop                              pic x(01).
+           88 wk-loop-terminado                     value "F".
+
+       77  wk-qtd-geral                             pic 9(06) value 0.
+
+       01  wk-msn-erro.
+           05 wk-msn-erro-adress                    pic x(04).
+           05 filler                                pic x(03) value " - ".
+           05 wk-msn-erro-cod                       pic x(02).
+           05 filler                                pic x(01) value space.
+           05 wk-msn-erro-text                      pic x(40).
+
+       01  wk-linha-csv.
+           05 wk-csv-cpf                            pic x(12).
+           05 filler                                pic x(01) value ";".
+           05 wk-csv-nome                           pic x(10).
+           05 filler                                pic x(01) value ";".
+           05 wk-csv-serie                          pic 9(02).
+           05 filler                                pic x(01) value ";".
+           05 wk-csv-matricula                      pic 9(07).
+           05 filler                                pic x(46) value space.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform a-inicializa.
+           perform b-ordenar.
+           perform c-gerar-export.
+           perform z-finaliza.
+
+      *>*****************************************************************
+      *>   Procedimento de Incializaçao
+      *>*****************************************************************
+       a-inicializa section.
+       a-inicializa-a.
+
+           open output arqExport
+           if   wk-fs-arqExport not equal "00" then
+               move "0001"                              to      wk-msn-erro-adress
+               move wk-fs-arqExport                     to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqExport"    to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           move "CPF;Nome;Serie;Matricula"              to      fd-export-linha
+           write fd-export-linha
+
+           .
+       a-inicializa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Ordena o cadastro de alunos por Nome, usando o arquivo
+      *>   indexado diretamente como entrada do SORT.
+      *>*****************************************************************
+       b-ordenar section.
+       b-ordenar-a.
+
+           sort sortTurma
+               on ascending key sd-aluno-nome
+               using arqAlunosInd
+               giving arqOrdenado
+
+           if  wk-ss-sortTurma not equal "00" then
+               move "0002"                               to      wk-msn-erro-adress
+               move wk-ss-sortTurma                      to      wk-msn-erro-cod
+               move "Erro ao ordenar Arquivo arqAlunosInd" to    wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       b-ordenar-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Le o arquivo ja ordenado por Nome e gera a exportacao CSV
+      *>*****************************************************************
+       c-gerar-export section.
+       c-gerar-export-a.
+
+           open input arqOrdenado
+           if   wk-fs-arqOrdenado not equal "00" then
+               move "0003"                                to      wk-msn-erro-adress
+               move wk-fs-arqOrdenado                     to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqOrdenado"   to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           move space                                    to      wk-fim-loop
+
+           perform until wk-loop-terminado
+
+               read arqOrdenado
+               if   wk-fs-arqOrdenado equal "10" then
+                   move "F"                             to      wk-fim-loop
+               else
+                   if  wk-fs-arqOrdenado not equal "00" then
+                       move "0004"                             to      wk-msn-erro-adress
+                       move wk-fs-arqOrdenado                  to      wk-msn-erro-cod
+                       move "Erro ao Ler Arquivo arqOrdenado"  to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       perform ca-imprimir-detalhe
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqOrdenado
+
+           .
+       c-gerar-export-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Linha de detalhe - um aluno no formato CSV. Alunos inativos
+      *>   (exclusao logica) nao entram na lista de turma impressa.
+      *>*****************************************************************
+       ca-imprimir-detalhe section.
+       ca-imprimir-detalhe-a.
+
+           if   not fd-ordenado-inativo then
+               move fd-ordenado-cpf                         to      wk-csv-cpf
+               move fd-ordenado-nome                        to      wk-csv-nome
+               move fd-ordenado-serie                       to      wk-csv-serie
+               move fd-ordenado-matricula                   to      wk-csv-matricula
+
+               write fd-export-linha from wk-linha-csv
+               add 1                                        to      wk-qtd-geral
+           end-if
+
+           .
+       ca-imprimir-detalhe-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao com erro
+      *>*****************************************************************
+       z-finaliza-anormal section.
+       z-finaliza-anormal-a.
+           display erase
+           display wk-msn-erro
+
+           stop run.
+           .
+       z-finaliza-anormal-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao normal
+      *>*****************************************************************
+       z-finaliza section.
+       z-finaliza-a.
+
+           close arqExport
+
+           display "Exportacao arqTurmaExport.csv gerada com sucesso!"
+           display "Total de alunos: " wk-qtd-geral
+
+           stop run.
+           .
+       z-finaliza-z.
+           exit.
