@@ -0,0 +1,107 @@
+      $set sourceformat"free"
+
+     *>Divisão de identificação do programa
+      identification division.
+      program-id. "valida_numero".
+      author. "Ivan J. Borchardt".
+      installation. "PC".
+      date-written. 09/08/2026.
+      date-compiled. 09/08/2026.
+
+     *>   Modificacoes
+     *>   09/08/2026 - IJB - Subrotina generica de edicao numerica, a
+     *>                      partir do teste "IS NUMERIC" de
+     *>                      "014 - Conversao StringToNum.cbl", para as
+     *>                      telas de cadastro (arquivo_indexado, odbcsql,
+     *>                      exemploSQL) pararem de reinventar a mesma
+     *>                      validacao cada uma a sua maneira.
+
+     *>Divisão para configuração do ambiente
+      environment division.
+      configuration section.
+	   special-names. decimal-point is comma.
+
+     *>------- Declaração dos recursos externos
+      input-output section.
+      file-control.
+      i-o-control.
+
+     *>Declaração de variáveis
+      data division.
+      file section.
+
+     *>----Variaveis de trabalho
+      working-storage section.
+
+     *>   wk-valor-tam: posicao do ultimo caractere nao-branco de
+     *>                 lk-valor, para o teste "IS NUMERIC" nao falhar
+     *>                 com campos mais curtos que a tela chamadora
+     *>                 movimentou para dentro de lk-valor preenchidos
+     *>                 com brancos a direita
+      77  wk-valor-tam                               pic 9(02).
+
+      linkage section.
+
+     *>   lk-valor:          campo digitado pela tela chamadora, em
+     *>                      formato texto
+     *>   lk-valor-numerico: valor convertido, valido somente quando
+     *>                      lk-cod-retorno indica sucesso
+     *>   lk-cod-retorno:    0 valor valido / 1 campo em branco /
+     *>                      2 conteudo nao numerico
+      01  lk-valor                                   pic x(18).
+      01  lk-valor-numerico                          pic s9(13)v99.
+      01  lk-cod-retorno                             pic 9(01).
+          88  lk-valor-valido                        value 0.
+          88  lk-valor-em-branco                     value 1.
+          88  lk-valor-nao-numerico                  value 2.
+
+     *>Declaração do corpo do programa
+      procedure division using lk-valor, lk-valor-numerico, lk-cod-retorno.
+
+          perform a-inicializa.
+          perform b-processa.
+          perform z-finaliza.
+
+     *>*****************************************************************
+     *>   Procedimento de Incializaçao
+     *>*****************************************************************
+      a-inicializa section.
+      a-inicializa-a.
+          move 0                                     to lk-valor-numerico
+          .
+      a-inicializa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Valida se lk-valor e um numero valido e, em caso positivo,
+     *>   devolve o valor ja convertido em lk-valor-numerico
+     *>*****************************************************************
+      b-processa section.
+      b-processa-a.
+          if   lk-valor equal spaces then
+              move 1                                 to lk-cod-retorno
+          else
+              perform varying wk-valor-tam from 18 by -1
+                  until wk-valor-tam = 1
+                     or lk-valor (wk-valor-tam:1) not = space
+              end-perform
+              if   lk-valor (1:wk-valor-tam) is numeric
+                  move lk-valor (1:wk-valor-tam)      to lk-valor-numerico
+                  move 0                              to lk-cod-retorno
+              else
+                  move 2                              to lk-cod-retorno
+              end-if
+          end-if
+          .
+      b-processa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimentos de finalização
+     *>*****************************************************************
+      z-finaliza section.
+      z-finaliza-a.
+          exit program.
+          .
+      z-finaliza-z.
+          exit.
