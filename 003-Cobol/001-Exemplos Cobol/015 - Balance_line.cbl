@@ -8,7 +8,14 @@
        date-written. 14/12/2022.
        date-compiled. 14/12/2022.
 
-
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Contadores de registros (wk-qtd-arq1,
+      *>                      wk-qtd-arq2, wk-qtd-arq3, wk-qtd-arqResul,
+      *>                      wk-qtd-arqResulNvias) ganharam ON SIZE ERROR,
+      *>                      no mesmo estilo de "018 - On Siye Error.cbl",
+      *>                      para um reconciliation run acima de 999999
+      *>                      registros parar com mensagem clara em vez de
+      *>                      estourar o contador silenciosamente.
 
       *>Divisão para configuração do ambiente
        environment division.
@@ -19,27 +26,77 @@
        input-output section.
        file-control.
 
-           select arq1 assign to "arq1.txt"
+      *>    os nomes dos arquivos arq1/arq2/arqResul sao carregados em
+      *>    tempo de execucao (ac-carregar-nomes-arquivos) a partir de
+      *>    arqParmArquivos.txt, para que o mesmo programa compilado
+      *>    compare qualquer par de extracoes sem precisar de rebuild
+           select arq1 assign to wk-nome-arq1
            organization is line sequential
            access mode is sequential
            file status is wk-fs-arq1.
 
-           select arq2 assign to "arq2.txt"
+           select arq2 assign to wk-nome-arq2
            organization is line sequential
            access mode is sequential
            file status is wk-fs-arq2.
 
-           select arqResul assign to "arqResul.txt"
+           select arqResul assign to wk-nome-arqResul
            organization is line sequential
            access mode is sequential
            file status is wk-fs-arqResul.
 
+           select arqParam assign to "arqParmArquivos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqParam.
+
+           select arqExcecoes assign to "arqExcecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqExcecoes.
+
+           select arqCertificado assign to "arqCertificado.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqCertificado.
+
+      *>    chave igual em arq1 e arq2, porem dados divergentes -
+      *>    registro de "mesma chave, dado alterado"
+           select arqAlterados assign to "arqAlterados.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqAlterados.
+
+      *>    arquivo de checkpoint/restart - guarda a ultima chave
+      *>    processada com sucesso em b-processa/c-processa, para que
+      *>    uma execucao interrompida possa ser retomada sem refazer
+      *>    o merge inteiro desde o primeiro registro
+           select arqRestart assign to "arqRestart.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqRestart.
+
+      *>    terceiro arquivo de entrada, usado somente no modo de
+      *>    comparacao N-vias (wk-modo-execucao = "N")
+           select arq3 assign to "arq3.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arq3.
+
+           select arqResulNvias assign to "arqResulNvias.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is wk-fs-arqResulNvias.
+
            select sortArq1 assign to "SortArq1.txt"
            sort status is wk-ss-arq1.
 
            select sortArq2 assign to "SortArq2.txt"
            sort status is wk-ss-arq2.
 
+           select sortArq3 assign to "SortArq3.txt"
+           sort status is wk-ss-arq3.
+
 
 
        i-o-control.
@@ -64,6 +121,43 @@
            05  fd-r-id                                pic  x(03).
            05  fd-r-dados                             pic  x(04).
 
+       fd arqExcecoes.
+       01  fd-arqExcecoes.
+           05  fd-e-origem                            pic  x(04).
+           05  fd-e-id                                pic  x(03).
+           05  fd-e-dados                             pic  x(04).
+
+       fd arqCertificado.
+       01  fd-certificado-linha                       pic  x(80).
+
+       fd arqAlterados.
+       01  fd-arqAlterados.
+           05  fd-alt-id                               pic  x(03).
+           05  fd-alt-dados-arq1                       pic  x(04).
+           05  fd-alt-dados-arq2                       pic  x(04).
+
+       fd arqRestart.
+       01  fd-restart-linha                           pic  x(03).
+
+       fd arqParam.
+       01  fd-arqParam-linha                          pic  x(20).
+
+       fd arq3.
+       01  fd-arq3.
+           05  fd-3-id                                pic  x(03).
+           05  fd-3-dados                             pic  x(04).
+
+       fd arqResulNvias.
+       01  fd-r3-linha.
+           05  fd-r3-id                                pic  x(03).
+           05  filler                                  pic  x(01) value space.
+           05  fd-r3-presenca.
+               10  fd-r3-pres-1                        pic  x(01).
+               10  fd-r3-pres-2                        pic  x(01).
+               10  fd-r3-pres-3                        pic  x(01).
+           05  filler                                  pic  x(01) value space.
+           05  fd-r3-dados                             pic  x(04).
+
        sd sortArq1.
        01  sd-arq1.
            05  sd-1-id                                pic  x(03).
@@ -74,10 +168,27 @@
            05  sd-2-id                                pic  x(03).
            05  sd-2-dados                             pic  x(04).
 
+       sd sortArq3.
+       01  sd-arq3.
+           05  sd-3-id                                pic  x(03).
+           05  sd-3-dados                             pic  x(04).
+
 
       *>----Variaveis de trabalho
        working-storage section.
 
+      *>   Nomes dos arquivos arq1/arq2/arqResul, carregados em tempo de
+      *>   execucao a partir de arqParmArquivos.txt (ac-carregar-nomes-
+      *>   arquivos) - default para os nomes tradicionais quando o
+      *>   arquivo de parametros nao existe.
+       77  wk-nome-arq1                                pic x(20).
+       77  wk-nome-arq2                                pic x(20).
+       77  wk-nome-arqResul                            pic x(20).
+
+       77  wk-fs-arqParam                              pic x(02).
+           88  wk-fs-param-ok                         value "00".
+           88  wk-fs-param-inexistente                value "35".
+
       *>     File Status
        77  wk-fs-arq1                                 pic x(02).
            88  wk-fs-1-ok                             value "00".
@@ -87,26 +198,101 @@
            88  wk-fs-2-ok                             value "00".
            88  wk-eof-2                               value "10".
 
+       77  wk-fs-arq3                                 pic x(02).
+           88  wk-fs-3-ok                             value "00".
+           88  wk-eof-3                               value "10".
+
 
        77  wk-fs-arqResul                             pic x(02).
            88  wk-fs-r-ok                             value "00".
 
+       77  wk-fs-arqExcecoes                          pic x(02).
+           88  wk-fs-e-ok                             value "00".
+
+       77  wk-fs-arqCertificado                       pic x(02).
+           88  wk-fs-cert-ok                          value "00".
+
+       77  wk-fs-arqAlterados                         pic x(02).
+           88  wk-fs-alt-ok                           value "00".
+
+       77  wk-fs-arqResulNvias                        pic x(02).
+           88  wk-fs-r3-ok                            value "00".
+
        77  wk-ss-arq1                                 pic x(02).
            88  wk-ss-1-ok                             value "00".
 
        77  wk-ss-arq2                                 pic x(02).
            88  wk-ss-2-ok                             value "00".
 
+       77  wk-ss-arq3                                 pic x(02).
+           88  wk-ss-3-ok                             value "00".
+
 
       *>   Estatisticas
        77  wk-qtd-arq1                                pic 9(06) value 0.
        77  wk-qtd-arq2                                pic 9(06) value 0.
+       77  wk-qtd-arq3                                pic 9(06) value 0.
        77  wk-qtd-arqResul                            pic 9(06) value 0.
+       77  wk-qtd-arqExcecoes                         pic 9(06) value 0.
+       77  wk-qtd-match                               pic 9(06) value 0.
+       77  wk-qtd-somente-1                           pic 9(06) value 0.
+       77  wk-qtd-somente-2                           pic 9(06) value 0.
+       77  wk-qtd-arqResulNvias                       pic 9(06) value 0.
+       77  wk-qtd-alterados                           pic 9(06) value 0.
+
+      *>   Variaveis de apoio ao algoritmo N-vias (comparacao de 3
+      *>   arquivos de entrada ja ordenados)
+       77  wk-nv-chave-menor                          pic x(03).
+
+      *>   Data/hora de geracao do certificado de balanceamento
+       77  wk-cert-data-hora                          pic x(14).
+
+       01  wk-linha-certificado.
+           05 filler                                  pic x(22)
+                  value "Certificado Balance Line - ".
+           05 wk-cert-data                            pic x(08).
+           05 filler                                  pic x(01) value space.
+           05 wk-cert-hora                            pic x(06).
+           05 filler                                  pic x(43) value space.
+
+       01  wk-linha-cert-detalhe.
+           05 wk-cert-descricao                       pic x(30).
+           05 wk-cert-qtd                             pic zzzzz9.
+           05 filler                                  pic x(44) value space.
 
 
       *>   Mensagem de erro
        77  wk-msn                                    pic x(60).
 
+      *>   Parametro de linha de comando (PARM) - posicao 1 o modo de
+      *>   execucao, posicao 3 o indicador de retomada (restart) de
+      *>   uma execucao anterior interrompida. Ex.: "I", "U R", "N".
+       01  wk-linha-comando.
+           05  wk-modo-execucao                       pic x(01).
+               88  wk-modo-intersecao                 value "I" "i".
+               88  wk-modo-uniao                       value "U" "u" space.
+               88  wk-modo-nvias                       value "N" "n".
+           05  filler                                  pic x(01).
+           05  wk-cmd-restart                          pic x(01).
+               88  wk-restart-solicitado               value "R" "r".
+           05  filler                                  pic x(17).
+
+      *>   Apoio ao restart/checkpoint do merge em b-processa/c-processa
+       77  wk-qtd-desde-checkpoint                    pic 9(04) value 0.
+       77  wk-restart-chave                           pic x(03).
+       77  wk-fs-arqRestart                           pic x(02).
+           88  wk-fs-restart-ok                      value "00".
+           88  wk-fs-restart-inexistente             value "35".
+
+      *>   Pre-passo de verificacao de chave duplicada nos arquivos
+      *>   ja ordenados, antes do merge em b-processa/c-processa.
+       77  wk-dup-chave-ant                           pic x(03).
+       77  wk-dup-primeira                            pic x(01).
+           88  wk-dup-eh-primeira                    value "S".
+
+       77  wk-fim-loop-dup                            pic x(01).
+           88  wk-loop-dup-terminado                  value "F".
+
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -119,8 +305,16 @@
        procedure division.
 
            perform a-inicializa.
-        *> perform b-processa. *> Algoritmo Balance Line Intersecção
-           perform c-processa. *> Algoritmo Balance Line União
+
+           evaluate true
+               when wk-modo-intersecao
+                   perform b-processa  *> Algoritmo Balance Line Intersecção
+               when wk-modo-uniao
+                   perform c-processa  *> Algoritmo Balance Line União
+               when wk-modo-nvias
+                   perform d-processa  *> Algoritmo Balance Line N-vias
+           end-evaluate
+
            perform z-finaliza.
 
 
@@ -130,33 +324,305 @@
        a-inicializa section.
        a-inicializa-a.
 
-      *>    ordenando os arquivos de entrada
-           sort sortArq1
-             on ascending key sd-1-id
-                using arq1
-               giving arq1.
+      *>    modo de execucao informado via parametro de linha de comando
+      *>    (I = Intersecção, U = União, N = N-vias) - default Uniao se
+      *>    omitido. Posicao 3 (opcional), "R" solicita retomada do
+      *>    ultimo checkpoint gravado por uma execucao anterior.
+           accept wk-linha-comando from command-line
+           if  not wk-modo-intersecao
+           and not wk-modo-uniao
+           and not wk-modo-nvias then
+               move space                              to      wk-modo-execucao
+           end-if
+
+      *>    d-processa (N-vias) nao tem checkpoint proprio - ao contrario
+      *>    de b-processa/c-processa, nunca reposiciona pelo ultimo
+      *>    registro processado e sempre le arq1/arq2/arq3 do inicio.
+      *>    Retomar esse modo aproveitando o SORT/validacao ja feitos por
+      *>    uma execucao anterior (como os outros dois modos fazem)
+      *>    faria o merge ler entrada nao reordenada/nao validada e
+      *>    ainda gravar por cima do arqResulNvias da execucao anterior -
+      *>    melhor recusar essa combinacao de PARM do que mascarar o
+      *>    problema.
+           if  wk-modo-nvias
+           and wk-restart-solicitado then
+               move "Retomada (R) nao suportada no modo N-vias"
+                                                       to      wk-msn
+               perform z-finaliza-erro
+           end-if
+
+           perform ac-carregar-nomes-arquivos
+
+      *>    numa retomada o SORT ja foi feito (e gravado de volta em
+      *>    arq1/arq2/arq3 via "giving") pela execucao anterior, antes
+      *>    dela ser interrompida em pleno merge - repetir o SORT de um
+      *>    arquivo grande so para retomar perto do fim anularia o
+      *>    proposito do checkpoint. A verificacao de chave duplicada,
+      *>    feita uma unica vez sobre os arquivos ja ordenados, tambem
+      *>    ja rodou naquela execucao e nao precisa repetir.
+           if  not wk-restart-solicitado then
+
+      *>        ordenando os arquivos de entrada
+               sort sortArq1
+                 on ascending key sd-1-id
+                    using arq1
+                   giving arq1
+
+               if  not wk-ss-1-ok then
+                  string "Erro ao ordenar arq1: " wk-ss-arq1
+                          delimited by size
+                    into wk-msn
+                  end-string
+                  perform z-finaliza-erro
+               end-if
+      *>
+               sort sortArq2
+                 on ascending key sd-2-id
+                    using arq2
+                   giving arq2
+
+               if  not wk-ss-2-ok then
+                  string "Erro ao ordenar arq2: " wk-ss-arq2
+                          delimited by size
+                    into wk-msn
+                  end-string
+                  perform z-finaliza-erro
+               end-if
+
+      *>        arq3 so entra em jogo no modo N-vias
+               if  wk-modo-nvias then
+                   sort sortArq3
+                     on ascending key sd-3-id
+                        using arq3
+                       giving arq3
+
+                   if  not wk-ss-3-ok then
+                      string "Erro ao ordenar arq3: " wk-ss-arq3
+                              delimited by size
+                        into wk-msn
+                      end-string
+                      perform z-finaliza-erro
+                   end-if
+               end-if
+
+      *>        verificando chave duplicada nos arquivos ja ordenados,
+      *>        para que o balance line nao desalinhe silenciosamente
+               perform aa-verificar-dup-arq1
+               perform aa-verificar-dup-arq2
+               if  wk-modo-nvias then
+                   perform aa-verificar-dup-arq3
+               end-if
+
+           end-if
 
-           if  not wk-ss-1-ok then
-              string "Erro ao ordenar arq1: " wk-ss-arq1
+           open input arq1
+           if not wk-fs-1-ok then
+              string "Erro abertura Arquivo arq1: " wk-fs-arq1
                       delimited by size
                 into wk-msn
               end-string
+
               perform z-finaliza-erro
            end-if
-      *>
-           sort sortArq2
-             on ascending key sd-2-id
-                using arq2
-               giving arq2.
 
-           if  not wk-ss-2-ok then
-              string "Erro ao ordenar arq2: " wk-ss-arq2
+           open input arq2
+           if not wk-fs-2-ok then
+              string "Erro abertura Arquivo arq2: " wk-fs-arq2
                       delimited by size
                 into wk-msn
               end-string
+
               perform z-finaliza-erro
            end-if
 
+      *>    numa retomada, os arquivos de saida ja trazem o que foi
+      *>    escrito antes do checkpoint - abrir em EXTEND preserva esse
+      *>    conteudo em vez de truncar; sem retomada (execucao normal)
+      *>    continua abrindo em OUTPUT como sempre. Se a retomada for
+      *>    solicitada mas o arquivo de saida nunca chegou a ser criado
+      *>    (file status "05"), cai para OUTPUT normalmente.
+           if  wk-restart-solicitado then
+               open extend arqResul
+               if  wk-fs-arqResul equal "05" then
+                   open output arqResul
+               end-if
+           else
+               open output arqResul
+           end-if
+           if not wk-fs-r-ok then
+              string "Erro abertura Arquivo arqResul: " wk-fs-arqResul
+                      delimited by size
+                into wk-msn
+              end-string
+
+              perform z-finaliza-erro
+           end-if
+
+           if  wk-restart-solicitado then
+               open extend arqExcecoes
+               if  wk-fs-arqExcecoes equal "05" then
+                   open output arqExcecoes
+               end-if
+           else
+               open output arqExcecoes
+           end-if
+           if not wk-fs-e-ok then
+              string "Erro abertura Arquivo arqExcecoes: " wk-fs-arqExcecoes
+                      delimited by size
+                into wk-msn
+              end-string
+
+              perform z-finaliza-erro
+           end-if
+
+           if  not wk-modo-nvias then
+               if  wk-restart-solicitado then
+                   open extend arqAlterados
+                   if  wk-fs-arqAlterados equal "05" then
+                       open output arqAlterados
+                   end-if
+               else
+                   open output arqAlterados
+               end-if
+               if not wk-fs-alt-ok then
+                  string "Erro abertura Arquivo arqAlterados: "
+                          wk-fs-arqAlterados   delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+           end-if
+
+           if  wk-modo-nvias then
+               open input arq3
+               if not wk-fs-3-ok then
+                  string "Erro abertura Arquivo arq3: " wk-fs-arq3
+                          delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+
+               if  wk-restart-solicitado then
+                   open extend arqResulNvias
+                   if  wk-fs-arqResulNvias equal "05" then
+                       open output arqResulNvias
+                   end-if
+               else
+                   open output arqResulNvias
+               end-if
+               if not wk-fs-r3-ok then
+                  string "Erro abertura Arquivo arqResulNvias: "
+                          wk-fs-arqResulNvias   delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+           end-if
+
+           perform ab-posicionar-restart
+
+           .
+       a-inicializa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Se a retomada (restart) foi solicitada via parametro, le a
+      *>   ultima chave de checkpoint gravada por uma execucao anterior
+      *>   em arqRestart.txt. wk-restart-chave fica em spaces quando nao
+      *>   ha retomada a fazer, sinalizando para bg-retomar-posicao que
+      *>   o merge deve comecar do primeiro registro normalmente.
+      *>*****************************************************************
+       ab-posicionar-restart section.
+       ab-posicionar-restart-a.
+
+           move spaces                                  to    wk-restart-chave
+
+           if  wk-restart-solicitado then
+               open input arqRestart
+               if  wk-fs-restart-ok then
+                  read arqRestart
+                    at end
+                       continue
+                    not at end
+                       move fd-restart-linha              to    wk-restart-chave
+                  end-read
+                  close arqRestart
+               else
+                  if not wk-fs-restart-inexistente then
+                     string "Erro abertura Arquivo arqRestart: "
+                             wk-fs-arqRestart   delimited by size
+                       into wk-msn
+                     end-string
+                     perform z-finaliza-erro
+                  end-if
+               end-if
+           end-if
+
+           .
+       ab-posicionar-restart-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Carrega os nomes dos arquivos arq1/arq2/arqResul a partir de
+      *>   arqParmArquivos.txt (uma linha por arquivo, nessa ordem), para
+      *>   que o programa compare qualquer par de extracoes sem rebuild.
+      *>   Quando o arquivo de parametros nao existe, prevalecem os
+      *>   nomes tradicionais arq1.txt/arq2.txt/arqResul.txt.
+      *>*****************************************************************
+       ac-carregar-nomes-arquivos section.
+       ac-carregar-nomes-arquivos-a.
+
+           move "arq1.txt"                              to    wk-nome-arq1
+           move "arq2.txt"                              to    wk-nome-arq2
+           move "arqResul.txt"                          to    wk-nome-arqResul
+
+           open input arqParam
+           if  wk-fs-param-ok then
+               read arqParam
+                 at end
+                    continue
+                 not at end
+                    move fd-arqParam-linha               to    wk-nome-arq1
+               end-read
+
+               read arqParam
+                 at end
+                    continue
+                 not at end
+                    move fd-arqParam-linha               to    wk-nome-arq2
+               end-read
+
+               read arqParam
+                 at end
+                    continue
+                 not at end
+                    move fd-arqParam-linha               to    wk-nome-arqResul
+               end-read
+
+               close arqParam
+           else
+               if not wk-fs-param-inexistente then
+                  string "Erro abertura Arquivo arqParam: " wk-fs-arqParam
+                          delimited by size
+                    into wk-msn
+                  end-string
+                  perform z-finaliza-erro
+               end-if
+           end-if
+
+           .
+       ac-carregar-nomes-arquivos-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Verifica chave duplicada no arquivo arq1 ja ordenado
+      *>*****************************************************************
+       aa-verificar-dup-arq1 section.
+       aa-verificar-dup-arq1-a.
 
            open input arq1
            if not wk-fs-1-ok then
@@ -164,33 +630,154 @@
                       delimited by size
                 into wk-msn
               end-string
-
               perform z-finaliza-erro
            end-if
 
+           move "S"                                    to    wk-dup-primeira
+           move space                                   to    wk-fim-loop-dup
+
+           perform until wk-loop-dup-terminado
+
+              read arq1
+                at end
+                   move "F"                              to    wk-fim-loop-dup
+                not at end
+                   if not wk-fs-1-ok then
+                      string "Erro Leitura arquivo arq1, File Status: "
+                              wk-fs-arq1   delimited by size
+                        into wk-msn
+                      end-string
+                      perform z-finaliza-erro
+                   end-if
+                   if wk-dup-eh-primeira then
+                      move "N"                              to    wk-dup-primeira
+                   else
+                      if fd-1-id equal wk-dup-chave-ant then
+                         move spaces                          to    wk-msn
+                         string "Chave duplicada em arq1: " fd-1-id
+                                 delimited by size
+                           into wk-msn
+                         end-string
+                         perform z-finaliza-erro
+                      end-if
+                   end-if
+                   move fd-1-id                             to    wk-dup-chave-ant
+              end-read
+
+           end-perform
+
+           close arq1
+
+           .
+       aa-verificar-dup-arq1-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Verifica chave duplicada no arquivo arq2 ja ordenado
+      *>*****************************************************************
+       aa-verificar-dup-arq2 section.
+       aa-verificar-dup-arq2-a.
+
            open input arq2
            if not wk-fs-2-ok then
               string "Erro abertura Arquivo arq2: " wk-fs-arq2
                       delimited by size
                 into wk-msn
               end-string
-
               perform z-finaliza-erro
            end-if
 
-           open output arqResul
-           if not wk-fs-r-ok then
-              string "Erro abertura Arquivo arqResul: " wk-fs-arqResul
+           move "S"                                    to    wk-dup-primeira
+           move space                                   to    wk-fim-loop-dup
+
+           perform until wk-loop-dup-terminado
+
+              read arq2
+                at end
+                   move "F"                              to    wk-fim-loop-dup
+                not at end
+                   if not wk-fs-2-ok then
+                      string "Erro Leitura arquivo arq2, File Status: "
+                              wk-fs-arq2   delimited by size
+                        into wk-msn
+                      end-string
+                      perform z-finaliza-erro
+                   end-if
+                   if wk-dup-eh-primeira then
+                      move "N"                              to    wk-dup-primeira
+                   else
+                      if fd-2-id equal wk-dup-chave-ant then
+                         move spaces                          to    wk-msn
+                         string "Chave duplicada em arq2: " fd-2-id
+                                 delimited by size
+                           into wk-msn
+                         end-string
+                         perform z-finaliza-erro
+                      end-if
+                   end-if
+                   move fd-2-id                             to    wk-dup-chave-ant
+              end-read
+
+           end-perform
+
+           close arq2
+
+           .
+       aa-verificar-dup-arq2-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Verifica chave duplicada no arquivo arq3 ja ordenado
+      *>*****************************************************************
+       aa-verificar-dup-arq3 section.
+       aa-verificar-dup-arq3-a.
+
+           open input arq3
+           if not wk-fs-3-ok then
+              string "Erro abertura Arquivo arq3: " wk-fs-arq3
                       delimited by size
                 into wk-msn
               end-string
-
               perform z-finaliza-erro
            end-if
 
+           move "S"                                    to    wk-dup-primeira
+           move space                                   to    wk-fim-loop-dup
+
+           perform until wk-loop-dup-terminado
+
+              read arq3
+                at end
+                   move "F"                              to    wk-fim-loop-dup
+                not at end
+                   if not wk-fs-3-ok then
+                      string "Erro Leitura arquivo arq3, File Status: "
+                              wk-fs-arq3   delimited by size
+                        into wk-msn
+                      end-string
+                      perform z-finaliza-erro
+                   end-if
+                   if wk-dup-eh-primeira then
+                      move "N"                              to    wk-dup-primeira
+                   else
+                      if fd-3-id equal wk-dup-chave-ant then
+                         move spaces                          to    wk-msn
+                         string "Chave duplicada em arq3: " fd-3-id
+                                 delimited by size
+                           into wk-msn
+                         end-string
+                         perform z-finaliza-erro
+                      end-if
+                   end-if
+                   move fd-3-id                             to    wk-dup-chave-ant
+              end-read
+
+           end-perform
+
+           close arq3
 
            .
-       a-inicializa-z.
+       aa-verificar-dup-arq3-z.
            exit.
 
       *>*****************************************************************
@@ -202,23 +789,44 @@
 
            perform ba-ler-arq1
            perform ba-ler-arq2
+           perform bg-retomar-posicao
 
            perform until wk-eof-1
                      and wk-eof-2
 
               evaluate true
                  when fd-1-id equal fd-2-id
+                    add 1 to wk-qtd-match
+                       on size error
+                          move "Estouro no contador wk-qtd-match" to wk-msn
+                          perform  z-finaliza-erro
+                    end-add
+                    move fd-arq1  to  fd-arqResul
                     perform bc-gravar-resul
+                    if  fd-1-dados not equal fd-2-dados
+                        perform bj-gravar-alterado
+                    end-if
+                    move fd-1-id                          to    wk-restart-chave
                     perform ba-ler-arq1
                     perform ba-ler-arq2
 
                  when fd-1-id less than fd-2-id
+                    perform bd-gravar-excecao-arq1
+                    move fd-1-id                          to    wk-restart-chave
                     perform ba-ler-arq1
 
                  when fd-1-id greater than fd-2-id
+                    perform bd-gravar-excecao-arq2
+                    move fd-2-id                          to    wk-restart-chave
                     perform ba-ler-arq2
               end-evaluate
 
+              add 1                                       to    wk-qtd-desde-checkpoint
+              if  wk-qtd-desde-checkpoint greater than or equal 50 then
+                  perform bh-gravar-checkpoint
+                  move 0                                   to    wk-qtd-desde-checkpoint
+              end-if
+
            end-perform
 
            .
@@ -235,28 +843,48 @@
 
            perform ba-ler-arq1
            perform ba-ler-arq2
+           perform bg-retomar-posicao
 
            perform until wk-eof-1
                      and wk-eof-2
 
               evaluate true
                  when fd-1-id equal fd-2-id
+                    add 1 to wk-qtd-match
+                       on size error
+                          move "Estouro no contador wk-qtd-match" to wk-msn
+                          perform  z-finaliza-erro
+                    end-add
                     move fd-arq2  to  fd-arqResul
                     perform bc-gravar-resul
+                    if  fd-1-dados not equal fd-2-dados
+                        perform bj-gravar-alterado
+                    end-if
+                    move fd-1-id                          to    wk-restart-chave
                     perform ba-ler-arq1
                     perform ba-ler-arq2
 
                  when fd-1-id less than fd-2-id
                     move fd-arq1  to  fd-arqResul
                     perform bc-gravar-resul
+                    perform bd-gravar-excecao-arq1
+                    move fd-1-id                          to    wk-restart-chave
                     perform ba-ler-arq1
 
                  when fd-1-id greater than fd-2-id
                     move fd-arq2  to  fd-arqResul
                     perform bc-gravar-resul
+                    perform bd-gravar-excecao-arq2
+                    move fd-2-id                          to    wk-restart-chave
                     perform ba-ler-arq2
               end-evaluate
 
+              add 1                                       to    wk-qtd-desde-checkpoint
+              if  wk-qtd-desde-checkpoint greater than or equal 50 then
+                  perform bh-gravar-checkpoint
+                  move 0                                   to    wk-qtd-desde-checkpoint
+              end-if
+
            end-perform
 
            .
@@ -264,6 +892,65 @@
            exit.
 
 
+      *>*****************************************************************
+      *>   Procedimento Principal
+      *>   - Algoritmo Balance line N-vias (arq1, arq2 e arq3), reporta
+      *>     por chave em quais dos arquivos de entrada ela apareceu.
+      *>     Compromisso de 3 arquivos fixos em vez de N arbitrario,
+      *>     dada a exigencia da FD estatica em COBOL.
+      *>*****************************************************************
+       d-processa section.
+       d-processa-a.
+
+           perform ba-ler-arq1
+           perform ba-ler-arq2
+           perform ba-ler-arq3
+
+           perform until wk-eof-1
+                     and wk-eof-2
+                     and wk-eof-3
+
+              move fd-1-id                              to    wk-nv-chave-menor
+              if  fd-2-id less than wk-nv-chave-menor
+                  move fd-2-id                           to    wk-nv-chave-menor
+              end-if
+              if  fd-3-id less than wk-nv-chave-menor
+                  move fd-3-id                           to    wk-nv-chave-menor
+              end-if
+
+              move wk-nv-chave-menor                     to    fd-r3-id
+              move "0"                                   to    fd-r3-pres-1
+              move "0"                                   to    fd-r3-pres-2
+              move "0"                                   to    fd-r3-pres-3
+              move spaces                                to    fd-r3-dados
+
+              if  fd-1-id equal wk-nv-chave-menor then
+                  move "1"                                to    fd-r3-pres-1
+                  move fd-1-dados                         to    fd-r3-dados
+                  perform ba-ler-arq1
+              end-if
+
+              if  fd-2-id equal wk-nv-chave-menor then
+                  move "1"                                to    fd-r3-pres-2
+                  move fd-2-dados                         to    fd-r3-dados
+                  perform ba-ler-arq2
+              end-if
+
+              if  fd-3-id equal wk-nv-chave-menor then
+                  move "1"                                to    fd-r3-pres-3
+                  move fd-3-dados                         to    fd-r3-dados
+                  perform ba-ler-arq3
+              end-if
+
+              perform de-gravar-resul-nvias
+
+           end-perform
+
+           .
+       d-processa-z.
+           exit.
+
+
       *>*****************************************************************
       *>   Leitura do arquivo arq1
       *>*****************************************************************
@@ -277,6 +964,10 @@
              not at end
                 if wk-fs-1-ok then
                    add 1 to wk-qtd-arq1
+                      on size error
+                         move "Estouro no contador wk-qtd-arq1" to wk-msn
+                         perform  z-finaliza-erro
+                   end-add
                 else
                    move spaces       to    wk-msn
                    string "Erro Leitura arquivo arq1, File Status: "
@@ -304,6 +995,10 @@
              not at end
                 if wk-fs-2-ok then
                    add 1 to wk-qtd-arq2
+                      on size error
+                         move "Estouro no contador wk-qtd-arq2" to wk-msn
+                         perform  z-finaliza-erro
+                   end-add
                 else
                    move spaces       to    wk-msn
                    string "Erro Leitura arquivo arq2, File Status: "
@@ -318,6 +1013,37 @@
        ba-ler-arq2-z.
            exit.
 
+      *>*****************************************************************
+      *>   Leitura do arquivo arq3 - usado somente no modo N-vias
+      *>*****************************************************************
+       ba-ler-arq3 section.
+       ba-ler-arq3-a.
+
+           read arq3
+             at end
+                set wk-eof-3         to    true
+                move high-values     to    fd-3-id
+             not at end
+                if wk-fs-3-ok then
+                   add 1 to wk-qtd-arq3
+                      on size error
+                         move "Estouro no contador wk-qtd-arq3" to wk-msn
+                         perform  z-finaliza-erro
+                   end-add
+                else
+                   move spaces       to    wk-msn
+                   string "Erro Leitura arquivo arq3, File Status: "
+                           wk-fs-arq3   delimited by size
+                     into wk-msn
+                   end-string
+                   perform  z-finaliza-erro
+                end-if
+           end-read
+
+           .
+       ba-ler-arq3-z.
+           exit.
+
       *>*****************************************************************
       *>   Gravar Arquivo Boletin
       *>*****************************************************************
@@ -327,6 +1053,10 @@
            write fd-arqResul
            if wk-fs-r-ok  then
               add  1            to    wk-qtd-arqResul
+                 on size error
+                    move "Estouro no contador wk-qtd-arqResul" to wk-msn
+                    perform  z-finaliza-erro
+              end-add
            else
               move spaces       to    wk-msn
               string "Erro gravacao arquivo arqResul, File Status: "
@@ -340,8 +1070,317 @@
        bc-gravar-resul-z.
            exit.
 
+      *>*****************************************************************
+      *>   Gravar Arquivo Boletin N-vias
+      *>*****************************************************************
+       de-gravar-resul-nvias section.
+       de-gravar-resul-nvias-a.
+
+           write fd-r3-linha
+           if wk-fs-r3-ok  then
+              add  1            to    wk-qtd-arqResulNvias
+                 on size error
+                    move "Estouro no contador wk-qtd-arqResulNvias" to wk-msn
+                    perform  z-finaliza-erro
+              end-add
+           else
+              move spaces       to    wk-msn
+              string "Erro gravacao arquivo arqResulNvias, File Status: "
+                      wk-fs-arqResulNvias   delimited by size
+                into wk-msn
+              end-string
+              perform  z-finaliza-erro
+           end-if
+
+           .
+       de-gravar-resul-nvias-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava excecao - registro de arq1 sem correspondencia em arq2
+      *>*****************************************************************
+       bd-gravar-excecao-arq1 section.
+       bd-gravar-excecao-arq1-a.
+
+           move "ARQ1"                                to    fd-e-origem
+           move fd-1-id                               to    fd-e-id
+           move fd-1-dados                            to    fd-e-dados
+           add 1                                      to    wk-qtd-somente-1
+              on size error
+                 move "Estouro no contador wk-qtd-somente-1" to wk-msn
+                 perform  z-finaliza-erro
+           end-add
+           perform be-gravar-excecao
+
+           .
+       bd-gravar-excecao-arq1-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava excecao - registro de arq2 sem correspondencia em arq1
+      *>*****************************************************************
+       bd-gravar-excecao-arq2 section.
+       bd-gravar-excecao-arq2-a.
+
+           move "ARQ2"                                to    fd-e-origem
+           move fd-2-id                               to    fd-e-id
+           move fd-2-dados                            to    fd-e-dados
+           add 1                                      to    wk-qtd-somente-2
+              on size error
+                 move "Estouro no contador wk-qtd-somente-2" to wk-msn
+                 perform  z-finaliza-erro
+           end-add
+           perform be-gravar-excecao
+
+           .
+       bd-gravar-excecao-arq2-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Gravar Arquivo de Excecoes
+      *>*****************************************************************
+       be-gravar-excecao section.
+       be-gravar-excecao-a.
+
+           write fd-arqExcecoes
+           if wk-fs-e-ok  then
+              add  1            to    wk-qtd-arqExcecoes
+                 on size error
+                    move "Estouro no contador wk-qtd-arqExcecoes" to wk-msn
+                    perform  z-finaliza-erro
+              end-add
+           else
+              move spaces       to    wk-msn
+              string "Erro gravacao arquivo arqExcecoes, File Status: "
+                      wk-fs-arqExcecoes   delimited by size
+                into wk-msn
+              end-string
+              perform  z-finaliza-erro
+           end-if
 
+           .
+       be-gravar-excecao-z.
+           exit.
 
+      *>*****************************************************************
+      *>   Retomada de execucao interrompida - como arq1/arq2 sao
+      *>   LINE SEQUENTIAL (START exige organizacao indexada ou
+      *>   relativa), a reposicao e feita avancando e descartando
+      *>   registros ja lidos pelo merge ate ultrapassar a chave do
+      *>   ultimo checkpoint gravado. Sem retomada solicitada, ou sem
+      *>   checkpoint anterior, wk-restart-chave vem em spaces e o
+      *>   merge comeca normalmente do primeiro registro.
+      *>*****************************************************************
+       bg-retomar-posicao section.
+       bg-retomar-posicao-a.
+
+           if  wk-restart-chave not equal spaces then
+
+      *>       ba-ler-arq1/ba-ler-arq2 contam toda leitura bem sucedida,
+      *>       inclusive estas de reposicionamento - sem o ajuste abaixo
+      *>       wk-qtd-arq1/wk-qtd-arq2 fechariam com o arquivo inteiro
+      *>       enquanto os demais contadores (alimentados so pelo laco
+      *>       principal de b-processa/c-processa) refletiriam apenas a
+      *>       parte processada apos o checkpoint.
+               perform until fd-1-id greater than wk-restart-chave
+                          or wk-eof-1
+                  perform ba-ler-arq1
+                  if not wk-eof-1
+                      subtract 1                          from  wk-qtd-arq1
+                  end-if
+               end-perform
+
+               perform until fd-2-id greater than wk-restart-chave
+                          or wk-eof-2
+                  perform ba-ler-arq2
+                  if not wk-eof-2
+                      subtract 1                          from  wk-qtd-arq2
+                  end-if
+               end-perform
+
+           end-if
+
+           .
+       bg-retomar-posicao-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava o checkpoint de retomada - sobrescreve arqRestart.txt
+      *>   com a chave do ultimo registro processado com sucesso, a
+      *>   cada 50 registros do merge.
+      *>*****************************************************************
+       bh-gravar-checkpoint section.
+       bh-gravar-checkpoint-a.
+
+           open output arqRestart
+           if not wk-fs-restart-ok then
+              string "Erro gravacao arquivo arqRestart: " wk-fs-arqRestart
+                      delimited by size
+                into wk-msn
+              end-string
+              perform z-finaliza-erro
+           end-if
+
+           move wk-restart-chave                      to    fd-restart-linha
+           write fd-restart-linha
+
+           close arqRestart
+
+           .
+       bh-gravar-checkpoint-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Limpa o arquivo de checkpoint ao final de uma execucao
+      *>   concluida com sucesso, para que a proxima execucao sem
+      *>   retomada comece limpa.
+      *>*****************************************************************
+       bi-limpar-restart section.
+       bi-limpar-restart-a.
+
+           open output arqRestart
+           if not wk-fs-restart-ok then
+              string "Erro gravacao arquivo arqRestart: " wk-fs-arqRestart
+                      delimited by size
+                into wk-msn
+              end-string
+              perform z-finaliza-erro
+           end-if
+
+           close arqRestart
+
+           .
+       bi-limpar-restart-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava Arquivo de Alterados - mesma chave em arq1 e arq2, mas
+      *>   dados divergentes
+      *>*****************************************************************
+       bj-gravar-alterado section.
+       bj-gravar-alterado-a.
+
+           move fd-1-id                               to    fd-alt-id
+           move fd-1-dados                            to    fd-alt-dados-arq1
+           move fd-2-dados                            to    fd-alt-dados-arq2
+
+           write fd-arqAlterados
+           if wk-fs-alt-ok  then
+              add  1            to    wk-qtd-alterados
+                 on size error
+                    move "Estouro no contador wk-qtd-alterados" to wk-msn
+                    perform  z-finaliza-erro
+              end-add
+           else
+              move spaces       to    wk-msn
+              string "Erro gravacao arquivo arqAlterados, File Status: "
+                      wk-fs-arqAlterados   delimited by size
+                into wk-msn
+              end-string
+              perform  z-finaliza-erro
+           end-if
+
+           .
+       bj-gravar-alterado-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Gera o certificado de balanceamento - contagens da reconci-
+      *>   liacao gravadas em arquivo datado, para arquivamento pela
+      *>   area de operacoes.
+      *>*****************************************************************
+       bf-gravar-certificado section.
+       bf-gravar-certificado-a.
+
+           open output arqCertificado
+           if not wk-fs-cert-ok then
+              string "Erro abertura Arquivo arqCertificado: "
+                      wk-fs-arqCertificado   delimited by size
+                into wk-msn
+              end-string
+              perform z-finaliza-erro
+           end-if
+
+           move function current-date(1:14)           to    wk-cert-data-hora
+           move wk-cert-data-hora(1:8)                 to    wk-cert-data
+           move wk-cert-data-hora(9:6)                 to    wk-cert-hora
+           write fd-certificado-linha from wk-linha-certificado
+
+           move space                                   to    fd-certificado-linha
+           write fd-certificado-linha
+
+      *>    modo N-vias compara tres arquivos por presenca de chave, nao
+      *>    por coincidencia/alteracao par-a-par - wk-qtd-match,
+      *>    wk-qtd-alterados, wk-qtd-somente-1 e wk-qtd-somente-2 nunca
+      *>    sao alimentados por d-processa, entao o certificado desse
+      *>    modo soma os tres arquivos lidos e o arqResulNvias gravado
+      *>    em vez de repetir aquelas contagens zeradas.
+           if  wk-modo-nvias then
+
+               move "Registros lidos Arq1........: "   to    wk-cert-descricao
+               move wk-qtd-arq1                        to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros lidos Arq2........: "   to    wk-cert-descricao
+               move wk-qtd-arq2                        to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros lidos Arq3........: "   to    wk-cert-descricao
+               move wk-qtd-arq3                        to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros gravados ResulNvias: "  to    wk-cert-descricao
+               move wk-qtd-arqResulNvias               to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+           else
+
+               move "Registros lidos Arq1........: "   to    wk-cert-descricao
+               move wk-qtd-arq1                        to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros lidos Arq2........: "   to    wk-cert-descricao
+               move wk-qtd-arq2                        to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros coincidentes......: "   to    wk-cert-descricao
+               move wk-qtd-match                       to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros com dados alterados: "  to    wk-cert-descricao
+               move wk-qtd-alterados                   to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros somente em Arq1...: "   to    wk-cert-descricao
+               move wk-qtd-somente-1                   to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros somente em Arq2...: "   to    wk-cert-descricao
+               move wk-qtd-somente-2                   to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros gravados ArqResul.: "   to    wk-cert-descricao
+               move wk-qtd-arqResul                    to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+               move "Registros gravados Excecoes.: "   to    wk-cert-descricao
+               move wk-qtd-arqExcecoes                 to    wk-cert-qtd
+               write fd-certificado-linha from wk-linha-cert-detalhe
+
+           end-if
+
+           close arqCertificado
+           if not wk-fs-cert-ok then
+              string "Erro fechamento Arquivo arqCertificado: "
+                      wk-fs-arqCertificado   delimited by size
+                into wk-msn
+              end-string
+              perform z-finaliza-erro
+           end-if
+
+           .
+       bf-gravar-certificado-z.
+           exit.
 
 
       *>*****************************************************************
@@ -368,7 +1407,22 @@
            display "Registros Lidos Arq1: " wk-qtd-arq1
            display "Registros Lidos Arq2: " wk-qtd-arq2
            display "Registros gravados  ArqResul: " wk-qtd-arqResul
+           display "Registros gravados  ArqExcecoes: " wk-qtd-arqExcecoes
+           display "Registros coincidentes: " wk-qtd-match
+           display "Registros com dados alterados: " wk-qtd-alterados
+           display "Registros somente em Arq1: " wk-qtd-somente-1
+           display "Registros somente em Arq2: " wk-qtd-somente-2
+           if  wk-modo-nvias then
+               display "Registros Lidos Arq3: " wk-qtd-arq3
+               display "Registros gravados ArqResulNvias: "
+                       wk-qtd-arqResulNvias
+           end-if
 
+           perform bf-gravar-certificado
+
+           if  not wk-modo-nvias then
+               perform bi-limpar-restart
+           end-if
 
            display "Finalizando Programa..."
 
@@ -402,6 +1456,50 @@
               perform z-finaliza-erro
            end-if
 
+           close arqExcecoes
+           if not wk-fs-e-ok  then
+              string "Erro fechamento Arquivo arqExcecoes: " wk-fs-arqExcecoes
+                      delimited by size
+                into wk-msn
+              end-string
+
+              perform z-finaliza-erro
+           end-if
+
+           if  not wk-modo-nvias then
+               close arqAlterados
+               if not wk-fs-alt-ok  then
+                  string "Erro fechamento Arquivo arqAlterados: "
+                          wk-fs-arqAlterados   delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+           end-if
+
+           if  wk-modo-nvias then
+               close arq3
+               if not wk-fs-3-ok  then
+                  string "Erro fechamento Arquivo arq3: " wk-fs-arq3
+                          delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+
+               close arqResulNvias
+               if not wk-fs-r3-ok  then
+                  string "Erro fechamento Arquivo arqResulNvias: "
+                          wk-fs-arqResulNvias   delimited by size
+                    into wk-msn
+                  end-string
+
+                  perform z-finaliza-erro
+               end-if
+           end-if
+
 
            stop run.
            .
