@@ -0,0 +1,98 @@
+      $set sourceformat"free"
+
+     *>Divisão de identificação do programa
+      identification division.
+      program-id. "dump_registro".
+      author. "Ivan J. Borchardt".
+      installation. "PC".
+      date-written. 09/08/2026.
+      date-compiled. 09/08/2026.
+
+     *>   Modificacoes
+     *>   09/08/2026 - IJB - Subrotina generica de dump byte-a-byte,
+     *>                      a partir do exemplo de FUNCTION ORD/CHAR em
+     *>                      "012 - Ascii Conversion.cbl", para diagnosticar
+     *>                      corrupcao de byte em extratos vindos do
+     *>                      mainframe (fd-aluno, fd-arqResul, etc) sem
+     *>                      precisar de codigo de depuracao avulso a cada
+     *>                      vez.
+
+     *>Divisão para configuração do ambiente
+      environment division.
+      configuration section.
+	   special-names. decimal-point is comma.
+
+     *>------- Declaração dos recursos externos
+      input-output section.
+      file-control.
+      i-o-control.
+
+     *>Declaração de variáveis
+      data division.
+      file section.
+
+     *>----Variaveis de trabalho
+      working-storage section.
+
+      77  wk-ind                                     pic 9(04).
+
+      01  wk-linha-dump.
+          05  wk-dump-posicao                        pic z(03)9.
+          05  filler                                 pic x(03) value " - ".
+          05  wk-dump-codigo                         pic z(02)9.
+          05  filler                                 pic x(03) value " - ".
+          05  wk-dump-caractere                      pic x(01).
+
+      linkage section.
+
+     *>   lk-registro: imagem do registro a ser "dumpado", tratada como
+     *>                uma faixa de bytes avulsos (nao importa o layout
+     *>                original do registro chamador)
+     *>   lk-tamanho:  quantidade de bytes de lk-registro a percorrer
+      01  lk-registro                                pic x(4000).
+      77  lk-tamanho                                 pic 9(04).
+
+     *>Declaração do corpo do programa
+      procedure division using lk-registro, lk-tamanho.
+
+          perform a-inicializa.
+          perform b-processa.
+          perform z-finaliza.
+
+     *>*****************************************************************
+     *>   Procedimento de Incializaçao
+     *>*****************************************************************
+      a-inicializa section.
+      a-inicializa-a.
+          .
+      a-inicializa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Percorre cada byte do registro recebido, mostrando posicao,
+     *>   codigo (FUNCTION ORD) e caractere lado a lado
+     *>*****************************************************************
+      b-processa section.
+      b-processa-a.
+          display "----- Dump de registro (" lk-tamanho " bytes) -----"
+          display "Pos  - Cod - Car"
+
+          perform varying wk-ind from 1 by 1 until wk-ind > lk-tamanho
+              move wk-ind                                to wk-dump-posicao
+              compute wk-dump-codigo = function ord(lk-registro(wk-ind:1))
+              move lk-registro(wk-ind:1)                 to wk-dump-caractere
+              display wk-linha-dump
+          end-perform
+          .
+      b-processa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimentos de finalização
+     *>*****************************************************************
+      z-finaliza section.
+      z-finaliza-a.
+          exit program.
+          .
+      z-finaliza-z.
+          exit.
