@@ -0,0 +1,280 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "roster_serie".
+       author. "Ivan J. Borchardt".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Relatorio batch de turma (lista de chamada)
+      *>                      agrupado por serie, com quebra de controle.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunosInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-aluno-cpf
+           alternate record key is fd-aluno-nome with duplicates
+           alternate record key is fd-aluno-serie with duplicates
+           file status is wk-fs-arqAlunos.
+
+           select arqRelatorio assign to "arqRosterSerie.txt"
+           organization is line sequential
+           file status is wk-fs-arqRelatorio.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunos.
+       01  fd-aluno.
+           05  fd-aluno-cpf                         pic  x(12).
+           05  fd-aluno-nome                        pic  x(10).
+           05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+               88  fd-aluno-ativo                   value "A".
+               88  fd-aluno-inativo                 value "I".
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqRelatorio.
+       01  fd-relatorio-linha                       pic  x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  wk-fs-arqAlunos                          pic x(02).
+       77  wk-fs-arqRelatorio                       pic x(02).
+
+       77  wk-fim-loop                              pic x(01).
+           88 wk-loop-terminado                     value "F".
+
+       77  wk-serie-atual                           pic 9(02).
+       77  wk-qtd-serie                              pic 9(04) value 0.
+       77  wk-qtd-geral                              pic 9(06) value 0.
+       77  wk-pagina                                 pic 9(04) value 0.
+       77  wk-linha-pagina                           pic 9(02) value 0.
+
+       01  wk-msn-erro.
+           05 wk-msn-erro-adress                    pic x(04).
+           05 filler                                pic x(03) value " - ".
+           05 wk-msn-erro-cod                       pic x(02).
+           05 filler                                pic x(01) value space.
+           05 wk-msn-erro-text                      pic x(40).
+
+       01  wk-linha-cabecalho.
+           05 filler                                pic x(20) value "Lista de Chamada - S".
+           05 wk-cab-serie                          pic 9(02).
+           05 filler                                pic x(12) value " - Pagina: ".
+           05 wk-cab-pagina                          pic zzz9.
+           05 filler                                pic x(46) value space.
+
+       01  wk-linha-detalhe.
+           05 filler                                pic x(04) value space.
+           05 wk-det-cpf                            pic x(12).
+           05 filler                                pic x(02) value space.
+           05 wk-det-nome                           pic x(10).
+           05 filler                                pic x(52) value space.
+
+       01  wk-linha-subtotal.
+           05 filler                                pic x(04) value space.
+           05 filler                                pic x(21) value "Total da Serie ..: ".
+           05 wk-sub-qtd                            pic zzz9.
+           05 filler                                pic x(51) value space.
+
+       01  wk-linha-total-geral.
+           05 filler                                pic x(23) value "Total Geral de Alunos: ".
+           05 wk-tot-qtd                            pic zzzzz9.
+           05 filler                                pic x(51) value space.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform a-inicializa.
+           perform b-processa.
+           perform z-finaliza.
+
+      *>*****************************************************************
+      *>   Procedimento de Incializaçao
+      *>*****************************************************************
+       a-inicializa section.
+       a-inicializa-a.
+
+           open input arqAlunos
+           if   wk-fs-arqAlunos not equal "00" then
+               move "0001"                              to      wk-msn-erro-adress
+               move wk-fs-arqAlunos                     to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAlunos"    to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           open output arqRelatorio
+           if   wk-fs-arqRelatorio not equal "00" then
+               move "0002"                              to      wk-msn-erro-adress
+               move wk-fs-arqRelatorio                  to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqRelatorio" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           move low-values                             to      fd-aluno-serie
+           start arqAlunos key is not less fd-aluno-serie
+           if   wk-fs-arqAlunos not equal "00"
+           and  wk-fs-arqAlunos not equal "23" then
+               move "0003"                              to      wk-msn-erro-adress
+               move wk-fs-arqAlunos                     to      wk-msn-erro-cod
+               move "Erro ao dar Start no Arquivo"       to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       a-inicializa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento Principal - le o arquivo na ordem do indice
+      *>   alternativo de serie e imprime a chamada com quebra de
+      *>   controle por serie.
+      *>*****************************************************************
+       b-processa section.
+       b-processa-a.
+
+           move space                                   to      wk-fim-loop
+           move 99                                      to      wk-serie-atual
+
+           perform until wk-loop-terminado
+
+               read arqAlunos next record
+               if   wk-fs-arqAlunos equal "10" then
+                   move "F"                             to      wk-fim-loop
+               else
+                   if  wk-fs-arqAlunos not equal "00" then
+                       move "0004"                          to      wk-msn-erro-adress
+                       move wk-fs-arqAlunos                 to      wk-msn-erro-cod
+                       move "Erro ao Ler Arquivo arqAlunos" to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       if  fd-aluno-serie not equal wk-serie-atual then
+                           if  wk-serie-atual not equal 99 then
+                               perform ba-imprimir-subtotal
+                           end-if
+                           move fd-aluno-serie              to      wk-serie-atual
+                           move 0                            to      wk-qtd-serie
+                           perform bb-imprimir-cabecalho
+                       end-if
+                       perform bc-imprimir-detalhe
+                   end-if
+               end-if
+
+           end-perform
+
+           if  wk-serie-atual not equal 99 then
+               perform ba-imprimir-subtotal
+           end-if
+
+           move wk-qtd-geral                           to      wk-tot-qtd
+           write fd-relatorio-linha from wk-linha-total-geral
+
+           .
+       b-processa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Cabecalho de pagina - um por serie
+      *>*****************************************************************
+       bb-imprimir-cabecalho section.
+       bb-imprimir-cabecalho-a.
+
+           add 1                                        to      wk-pagina
+           move fd-aluno-serie                          to      wk-cab-serie
+           move wk-pagina                               to      wk-cab-pagina
+
+           write fd-relatorio-linha from wk-linha-cabecalho
+           move space                                   to      fd-relatorio-linha
+           write fd-relatorio-linha
+
+           .
+       bb-imprimir-cabecalho-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Linha de detalhe - um aluno. Alunos inativos (exclusao
+      *>   logica) nao saem na chamada impressa.
+      *>*****************************************************************
+       bc-imprimir-detalhe section.
+       bc-imprimir-detalhe-a.
+
+           if   not fd-aluno-inativo then
+               move fd-aluno-cpf                            to      wk-det-cpf
+               move fd-aluno-nome                           to      wk-det-nome
+               write fd-relatorio-linha from wk-linha-detalhe
+
+               add 1                                        to      wk-qtd-serie
+               add 1                                        to      wk-qtd-geral
+           end-if
+
+           .
+       bc-imprimir-detalhe-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Quebra de controle - subtotal da serie
+      *>*****************************************************************
+       ba-imprimir-subtotal section.
+       ba-imprimir-subtotal-a.
+
+           move wk-qtd-serie                            to      wk-sub-qtd
+           move space                                   to      fd-relatorio-linha
+           write fd-relatorio-linha
+           write fd-relatorio-linha from wk-linha-subtotal
+           move space                                   to      fd-relatorio-linha
+           write fd-relatorio-linha
+           write fd-relatorio-linha
+
+           .
+       ba-imprimir-subtotal-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao com erro
+      *>*****************************************************************
+       z-finaliza-anormal section.
+       z-finaliza-anormal-a.
+           display erase
+           display wk-msn-erro
+
+           stop run.
+           .
+       z-finaliza-anormal-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao normal
+      *>*****************************************************************
+       z-finaliza section.
+       z-finaliza-a.
+
+           close arqAlunos
+           close arqRelatorio
+
+           display "Relatorio arqRosterSerie.txt gerado com sucesso!"
+           display "Total de alunos: " wk-qtd-geral
+
+           stop run.
+           .
+       z-finaliza-z.
+           exit.
