@@ -0,0 +1,355 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "promocao_serie".
+       author. "Ivan J. Borchardt".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>   Modificacoes
+      *>   09/08/2026 - IJB - Promocao/formatura em lote de fim de ano:
+      *>                      avanca a serie de cada aluno e move os
+      *>                      alunos da serie 9 para o arquivo de
+      *>                      formados, registrando cada movimento na
+      *>                      auditoria.
+      *>   09/08/2026 - IJB - Formatura passa a encerrar o cadastro por
+      *>                      exclusao logica (fd-aluno-status = "I"),
+      *>                      nao mais por DELETE fisico, mantendo o
+      *>                      historico no arquivo indexado como o resto
+      *>                      do sistema ja faz.
+      *>   09/08/2026 - IJB - Auditoria da formatura gravava a imagem
+      *>                      depois em branco; passa a registrar o
+      *>                      fd-aluno real pos-REWRITE, como ja faz
+      *>                      bc-promover-aluno-a.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunosInd assign to "arqAlunosInd.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-aluno-cpf
+           alternate record key is fd-aluno-nome with duplicates
+           alternate record key is fd-aluno-serie with duplicates
+           file status is wk-fs-arqAlunosInd.
+
+           select arqFormados assign to "arqAlunosFormados.txt"
+           organization is line sequential
+           file status is wk-fs-arqFormados.
+
+           select arqAuditoria assign to "arqAlunosAuditoria.txt"
+           organization is line sequential
+           file status is wk-fs-arqAuditoria.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunosInd.
+       01  fd-aluno.
+           05  fd-aluno-cpf                         pic  x(12).
+           05  fd-aluno-nome                        pic  x(10).
+           05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+               88  fd-aluno-ativo                   value "A".
+               88  fd-aluno-inativo                 value "I".
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqFormados.
+       01  fd-formado-linha.
+           05  fd-formado-cpf                       pic  x(12).
+           05  fd-formado-nome                      pic  x(10).
+           05  fd-formado-matricula                 pic  9(07).
+           05  fd-formado-data                      pic  x(08).
+
+       fd arqAuditoria.
+       01  fd-audit-linha.
+           05  fd-audit-data-hora                   pic  x(14).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-cpf                         pic  x(12).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-operacao                    pic  x(01).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-imagem-antes                pic  x(58).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-imagem-depois               pic  x(58).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  wk-fs-arqAlunosInd                       pic x(02).
+       77  wk-fs-arqFormados                        pic x(02).
+       77  wk-fs-arqAuditoria                       pic x(02).
+
+       77  wk-serie-maxima                          pic 9(02) value 9.
+
+       77  wk-fim-loop                              pic x(01).
+           88 wk-loop-terminado                     value "F".
+
+       77  wk-qtd-lidos                             pic 9(06) value 0.
+       77  wk-qtd-promovidos                        pic 9(06) value 0.
+       77  wk-qtd-formados                          pic 9(06) value 0.
+
+       77  wk-audit-operacao                        pic x(01).
+       01  wk-audit-imagem-antes                    pic x(58).
+       01  wk-audit-imagem-depois                   pic x(58).
+
+       01  wk-msn-erro.
+           05 wk-msn-erro-adress                    pic x(04).
+           05 filler                                pic x(03) value " - ".
+           05 wk-msn-erro-cod                       pic x(02).
+           05 filler                                pic x(01) value space.
+           05 wk-msn-erro-text                      pic x(40).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform a-inicializa.
+           perform b-processa.
+           perform z-finaliza.
+
+      *>*****************************************************************
+      *>   Procedimento de Incializaçao
+      *>*****************************************************************
+       a-inicializa section.
+       a-inicializa-a.
+
+           open i-o arqAlunosInd
+           if   wk-fs-arqAlunosInd not equal "00" then
+               move "0001"                               to      wk-msn-erro-adress
+               move wk-fs-arqAlunosInd                   to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAlunosInd"  to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           open extend arqFormados
+           if   wk-fs-arqFormados equal "05" then
+               open output arqFormados
+           end-if
+           if   wk-fs-arqFormados not equal "00" then
+               move "0002"                               to      wk-msn-erro-adress
+               move wk-fs-arqFormados                    to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqFormados"   to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           open extend arqAuditoria
+           if   wk-fs-arqAuditoria equal "05" then
+               open output arqAuditoria
+           end-if
+           if   wk-fs-arqAuditoria not equal "00" then
+               move "0003"                                  to      wk-msn-erro-adress
+               move wk-fs-arqAuditoria                      to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAuditoria"    to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           move low-value                               to      fd-aluno-cpf
+           start arqAlunosInd key is greater fd-aluno-cpf
+           if   wk-fs-arqAlunosInd not equal "00"
+           and  wk-fs-arqAlunosInd not equal "23" then
+               move "0001"                                  to      wk-msn-erro-adress
+               move wk-fs-arqAlunosInd                      to      wk-msn-erro-cod
+               move "Erro ao dar Start no Arquivo arqAlunosInd" to  wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       a-inicializa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento Principal - percorre todo o arquivo indexado,
+      *>   promovendo cada aluno de serie ou formando-o quando ja
+      *>   estiver na serie maxima.
+      *>*****************************************************************
+       b-processa section.
+       b-processa-a.
+
+           move space                                   to      wk-fim-loop
+
+           perform until wk-loop-terminado
+
+               read arqAlunosInd next
+               if   wk-fs-arqAlunosInd equal "10" then
+                   move "F"                             to      wk-fim-loop
+               else
+                   if  wk-fs-arqAlunosInd not equal "00" then
+                       move "0004"                               to      wk-msn-erro-adress
+                       move wk-fs-arqAlunosInd                   to      wk-msn-erro-cod
+                       move "Erro ao Ler Arquivo arqAlunosInd"   to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       add 1                                to      wk-qtd-lidos
+                       perform bb-processar-aluno
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       b-processa-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Decide se o aluno e promovido de serie ou formado - alunos
+      *>   inativos (exclusao logica) sao apenas contados como lidos.
+      *>*****************************************************************
+       bb-processar-aluno section.
+       bb-processar-aluno-a.
+
+           if  fd-aluno-inativo then
+               continue
+           else
+               if  fd-aluno-serie < wk-serie-maxima then
+                   perform bc-promover-aluno
+               else
+                   perform bd-formar-aluno
+               end-if
+           end-if
+
+           .
+       bb-processar-aluno-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Avanca a serie do aluno corrente e regrava o registro
+      *>*****************************************************************
+       bc-promover-aluno section.
+       bc-promover-aluno-a.
+
+           move fd-aluno                                to      wk-audit-imagem-antes
+
+           add 1                                        to      fd-aluno-serie
+           rewrite fd-aluno
+           if   wk-fs-arqAlunosInd not equal "00" then
+               move "0005"                                  to      wk-msn-erro-adress
+               move wk-fs-arqAlunosInd                      to      wk-msn-erro-cod
+               move "Erro ao Regravar Arquivo arqAlunosInd" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           add 1                                        to      wk-qtd-promovidos
+           move "P"                                     to      wk-audit-operacao
+           move fd-aluno                                to      wk-audit-imagem-depois
+           perform u-gravar-auditoria
+
+           .
+       bc-promover-aluno-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Move o aluno da serie maxima para o arquivo de formados e
+      *>   remove o registro do cadastro ativo
+      *>*****************************************************************
+       bd-formar-aluno section.
+       bd-formar-aluno-a.
+
+           move fd-aluno-cpf                            to      fd-formado-cpf
+           move fd-aluno-nome                           to      fd-formado-nome
+           move fd-aluno-matricula                      to      fd-formado-matricula
+           move function current-date(1:8)              to      fd-formado-data
+
+           write fd-formado-linha
+           if   wk-fs-arqFormados not equal "00" then
+               move "0006"                                  to      wk-msn-erro-adress
+               move wk-fs-arqFormados                       to      wk-msn-erro-cod
+               move "Erro ao Gravar Arquivo arqFormados"    to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           move fd-aluno                                to      wk-audit-imagem-antes
+
+      *>    formatura encerra o cadastro ativo por exclusao logica, nao
+      *>    fisica - o mesmo fd-aluno-status usado pelo cadastro manual
+      *>    e pelas leituras "ativo-somente" de roster_serie.cbl e
+      *>    boletim.cbl; o historico do aluno formado fica preservado
+      *>    em arqFormados, gravado acima, e o registro em si continua
+      *>    em arqAlunosInd para auditoria e consulta.
+           set  fd-aluno-inativo                        to      true
+           rewrite fd-aluno
+           if   wk-fs-arqAlunosInd not equal "00" then
+               move "0007"                                  to      wk-msn-erro-adress
+               move wk-fs-arqAlunosInd                      to      wk-msn-erro-cod
+               move "Erro ao Regravar Arquivo arqAlunosInd" to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           add 1                                        to      wk-qtd-formados
+           move "G"                                     to      wk-audit-operacao
+           move fd-aluno                                to      wk-audit-imagem-depois
+           perform u-gravar-auditoria
+
+           .
+       bd-formar-aluno-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava uma linha na trilha de auditoria (antes/depois)
+      *>*****************************************************************
+       u-gravar-auditoria section.
+       u-gravar-auditoria-a.
+
+           move function current-date(1:14)                     to      fd-audit-data-hora
+           move fd-aluno-cpf                                    to      fd-audit-cpf
+           move wk-audit-operacao                               to      fd-audit-operacao
+           move wk-audit-imagem-antes                           to      fd-audit-imagem-antes
+           move wk-audit-imagem-depois                          to      fd-audit-imagem-depois
+
+           write fd-audit-linha
+           if   wk-fs-arqAuditoria not equal "00" then
+               move "0008"                                 to      wk-msn-erro-adress
+               move wk-fs-arqAuditoria                     to      wk-msn-erro-cod
+               move "Erro ao Gravar Arquivo arqAuditoria"  to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       u-gravar-auditoria-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao com erro
+      *>*****************************************************************
+       z-finaliza-anormal section.
+       z-finaliza-anormal-a.
+           display erase
+           display wk-msn-erro
+
+           stop run.
+           .
+       z-finaliza-anormal-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Procedimento de Finaliazaçao normal
+      *>*****************************************************************
+       z-finaliza section.
+       z-finaliza-a.
+
+           close arqAlunosInd
+           close arqFormados
+           close arqAuditoria
+
+           display "Promocao de fim de ano concluida!"
+           display "Lidos     : " wk-qtd-lidos
+           display "Promovidos: " wk-qtd-promovidos
+           display "Formados  : " wk-qtd-formados
+
+           stop run.
+           .
+       z-finaliza-z.
+           exit.
