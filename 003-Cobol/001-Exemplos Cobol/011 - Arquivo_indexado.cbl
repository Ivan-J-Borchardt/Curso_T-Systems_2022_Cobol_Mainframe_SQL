@@ -23,8 +23,22 @@
            organization is indexed
            access mode is dynamic
            record key is fd-aluno-cpf
+           alternate record key is fd-aluno-nome with duplicates
+           alternate record key is fd-aluno-serie with duplicates
            file status is wk-fs-arqAlunos.
 
+           select arqAuditoria assign to "arqAlunosAuditoria.txt"
+           organization is line sequential
+           file status is wk-fs-arqAuditoria.
+
+           select arqMatricula assign to "arqAlunosMatricula.txt"
+           organization is line sequential
+           file status is wk-fs-arqMatricula.
+
+           select arqBookmark assign to "arqAlunosBookmark.txt"
+           organization is line sequential
+           file status is wk-fs-arqBookmark.
+
 
 
        i-o-control.
@@ -39,6 +53,30 @@
            05  fd-aluno-cpf                         pic  x(12).
            05  fd-aluno-nome                        pic  x(10).
            05  fd-aluno-serie                       pic  9(02).
+           05  fd-aluno-matricula                   pic  9(07).
+           05  fd-aluno-status                      pic  x(01).
+               88  fd-aluno-ativo                   value "A".
+               88  fd-aluno-inativo                 value "I".
+           05  fd-aluno-responsavel                 pic  x(15).
+           05  fd-aluno-tel-emergencia              pic  x(11).
+
+       fd arqAuditoria.
+       01  fd-audit-linha.
+           05  fd-audit-data-hora                   pic  x(14).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-cpf                         pic  x(12).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-operacao                    pic  x(01).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-imagem-antes                pic  x(58).
+           05  filler                               pic  x(01) value space.
+           05  fd-audit-imagem-depois               pic  x(58).
+
+       fd arqMatricula.
+       01  fd-matricula-linha                       pic  9(07).
+
+       fd arqBookmark.
+       01  fd-bookmark-linha                        pic  x(12).
 
 
 
@@ -46,8 +84,20 @@
        working-storage section.
 
        77  wk-fs-arqAlunos                          pic x(02).
+       77  wk-fs-arqAuditoria                       pic x(02).
+       77  wk-fs-arqMatricula                       pic x(02).
+       77  wk-fs-arqBookmark                        pic x(02).
 
        77  wk-primeiro-cpf                          pic x(12).
+       77  wk-bookmark-cpf                          pic x(12).
+
+       77  wk-matricula-atual                       pic 9(07) value 0.
+
+       77  wk-audit-operacao                        pic x(01).
+       01  wk-audit-imagem-antes                    pic x(58).
+       01  wk-audit-imagem-depois                   pic x(58).
+
+       77  wk-dump-tamanho-aluno                    pic 9(04) value 58.
 
 
        01  wk-msn-erro.
@@ -62,6 +112,33 @@
            05  wk-aluno-cpf                        pic  x(12).
            05  wk-aluno-nome                       pic  x(10).
            05  wk-aluno-serie                      pic  9(02) value zero.
+           05  wk-busca-tipo                       pic  x(01).
+               88 wk-busca-por-cpf                 value "C" "c" space.
+               88 wk-busca-por-nome                value "N" "n".
+               88 wk-busca-por-fonetica            value "F" "f".
+
+           05  wk-confirma-duplicata               pic  x(01).
+               88 wk-confirma-duplicata-sim        value "S" "s".
+
+           05  wk-aluno-responsavel                pic  x(15).
+           05  wk-aluno-tel-emergencia             pic  x(11).
+
+       77  wk-aluno-matricula-preservada           pic 9(07).
+       77  wk-aluno-status-preservado              pic x(01).
+
+       77  wk-tel-valor-chk                        pic x(18).
+       77  wk-tel-valor-numerico                   pic s9(13)v99.
+       77  wk-tel-cod-retorno                      pic 9(01).
+
+       77  wk-fonetica-nome                        pic x(10).
+       77  wk-fonetica-codigo                      pic x(04).
+       77  wk-fonetica-codigo-busca                pic x(04).
+       77  wk-fonetica-achou                       pic x(01).
+       77  wk-fonetica-ind                         pic 9(02).
+       77  wk-fonetica-pos                         pic 9(01).
+       77  wk-fonetica-letra                       pic x(01).
+       77  wk-fonetica-digito                      pic x(01).
+       77  wk-fonetica-ultimo                      pic x(01).
 
 
        01  wk-tela-principal.
@@ -80,6 +157,9 @@
            05  wk-alterar                          pic x(01).
                88 wk-eh-alterar                    value "X" "x" "S" "s".
 
+           05  wk-reativar                         pic x(01).
+               88 wk-eh-reativar                   value "X" "x" "S" "s".
+
 
 
 
@@ -87,12 +167,38 @@
        77  wk-menu                                 pic x(01).
            88  wk-sair                             value "X" "x" "S" "s".
            88  wk-voltar                           value "V" "v".
+           88  wk-anterior                         value "A" "a".
+           88  wk-proximo                          value "P" "p".
 
 
        77  wk-aluno-flag                           pic x(01).
            88 wk-aluno-valido                      value "v".
            88 wk-aluno-invalido                    value "i".
 
+       77  wk-fim-loop                             pic x(01).
+           88 wk-loop-terminado                    value "F".
+
+       77  wk-duplicata-flag                       pic x(01).
+           88 wk-duplicata-achada                  value "D".
+           88 wk-duplicata-nao-achada               value "N".
+
+       01  wk-cpf-dig-tab.
+           05  wk-cpf-base                         pic 9(09).
+           05  wk-cpf-dv                           pic 9(02).
+       01  wk-cpf-dig-tab-red redefines wk-cpf-dig-tab.
+           05  wk-cpf-dig                          pic 9(01) occurs 11.
+
+       77  wk-cpf-soma                             pic 9(04).
+       77  wk-cpf-resto                            pic 9(02).
+       77  wk-cpf-peso                             pic 9(02).
+       77  wk-cpf-dv1                              pic 9(01).
+       77  wk-cpf-dv2                              pic 9(01).
+       77  wk-cpf-ind                              pic 9(02).
+
+       77  wk-cpf-flag                             pic x(01).
+           88 wk-cpf-valido                        value "V".
+           88 wk-cpf-invalido                      value "I".
+
 
 
       *>----Variaveis para comunicação entre programas
@@ -116,6 +222,7 @@
            05 line 05 col 01 value     "        [ ]Consulta sequencial                                                  ".
            05 line 06 col 01 value     "        [ ]Deletar                                                              ".
            05 line 07 col 01 value     "        [ ]Alterar                                                              ".
+           05 line 08 col 01 value     "        [ ]Reativar                                                             ".
            05 line 24 col 01 value     "    [                                                                      ]    ".
 
            05 sc-menu             line 02   col 74   pic x(01)
@@ -136,6 +243,9 @@
            05 sc-alterar          line 07   col 10   pic x(01)
            using wk-alterar       foreground-color 12.
 
+           05 sc-reativar         line 08   col 10   pic x(01)
+           using wk-reativar      foreground-color 12.
+
            05 sc-msn              line 24   col 06   pic x(70)
            from wk-msn foreground-color 12.
 
@@ -152,6 +262,11 @@
            05 line 03 col 01 value     "        CPF   :                                                                 ".
            05 line 04 col 01 value     "        Nome  :                                                                 ".
            05 line 05 col 01 value     "        Serie :                                                                 ".
+           05 line 06 col 01 value     "        Busca por (C)pf, (N)ome ou (F)onetica :                                 ".
+           05 line 07 col 01 value     "        Confirma duplicidade Nome/Serie (S/N) :                                 ".
+           05 line 08 col 01 value     "        Sequencial: (V)oltar  (A)nterior  (P)roximo                            ".
+           05 line 09 col 01 value     "        Responsavel :                                                           ".
+           05 line 10 col 01 value     "        Tel. Emergencia :                                                       ".
            05 line 24 col 01 value     "    [                                                                      ]    ".
 
            05 sc-menu             line 02   col 74   pic x(01)
@@ -167,6 +282,18 @@
            05 sc-aluno-serie      line 05   col 17   pic 9(02)
            using wk-aluno-serie   foreground-color 12.
 
+           05 sc-busca-tipo       line 06   col 37   pic x(01)
+           using wk-busca-tipo    foreground-color 12.
+
+           05 sc-confirma-dup     line 07   col 50   pic x(01)
+           using wk-confirma-duplicata foreground-color 12.
+
+           05 sc-aluno-responsavel         line 09   col 22   pic x(15)
+           using wk-aluno-responsavel      foreground-color 12.
+
+           05 sc-aluno-tel-emergencia      line 10   col 27   pic x(11)
+           using wk-aluno-tel-emergencia   foreground-color 12.
+
 
            05 sc-msn              line 24   col 06   pic x(70)
            from wk-msn foreground-color 12.
@@ -200,6 +327,17 @@
                perform z-finaliza-anormal
            end-if
 
+           open extend arqAuditoria
+           if   wk-fs-arqAuditoria equal "05" then
+               open output arqAuditoria
+           end-if
+           if   wk-fs-arqAuditoria not equal "00" then
+               move "0002"                                 to      wk-msn-erro-adress
+               move wk-fs-arqAuditoria                     to      wk-msn-erro-cod
+               move "Erro ao abrir Arquivo arqAuditoria"   to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
            read arqAlunos next
            if   wk-fs-arqAlunos not equal "00"
            and  wk-fs-arqAlunos not equal "10"  then
@@ -242,7 +380,7 @@
                end-if
 
                if wk-eh-consultar-seq then
-                   perform bc-consultar-seq-next
+                   perform bg-consultar-seq-iniciar
                end-if
 
                if wk-eh-deletar then
@@ -253,6 +391,10 @@
                   perform be-alterar
                end-if
 
+               if wk-eh-reativar then
+                  perform bi-reativar
+               end-if
+
            end-perform
 
 
@@ -289,14 +431,49 @@
                if wk-aluno-cpf = space then
                    move "Campo Obrigatorio - CPF"   to      wk-msn
                    set wk-aluno-invalido            to      true
+               else
+                   perform bb-validar-cpf
+                   if wk-cpf-invalido then
+                       move "CPF invalido - digito verificador" to wk-msn
+                       set wk-aluno-invalido         to      true
+                   end-if
                end-if
 
+               if wk-aluno-tel-emergencia not equal space then
+                   move spaces                      to      wk-tel-valor-chk
+                   move wk-aluno-tel-emergencia      to      wk-tel-valor-chk
+                   call "valida_numero" using wk-tel-valor-chk
+                                               wk-tel-valor-numerico
+                                               wk-tel-cod-retorno
+                   if wk-tel-cod-retorno equal 2 then
+                       move "Telefone invalido - somente numeros" to wk-msn
+                       set wk-aluno-invalido         to      true
+                   end-if
+               end-if
+
+               if wk-aluno-valido
+               and not wk-confirma-duplicata-sim then
+                   perform bf-verificar-duplicidade
+                   if wk-duplicata-achada then
+                       string "Nome/Serie ja cadastrados - confirma gravacao (S/N)?"
+                                                          delimited by size
+                         into wk-msn
+                       end-string
+                       set wk-aluno-invalido             to      true
+                   end-if
+               end-if
 
            end-perform
            move space                               to      wk-msn
 
 
-           write fd-aluno   from   wk-tela-aluno
+           move wk-tela-aluno                           to      fd-aluno
+           perform u-gerar-matricula
+           set  fd-aluno-ativo                          to      true
+           move wk-aluno-responsavel                    to      fd-aluno-responsavel
+           move wk-aluno-tel-emergencia                 to      fd-aluno-tel-emergencia
+
+           write fd-aluno
            if   wk-fs-arqAlunos not equal "00"
            and  wk-fs-arqAlunos not equal "22" then
                move "0001"                               to      wk-msn-erro-adress
@@ -310,6 +487,11 @@
                           " ja cadastrado!" delimited by size
                      into wk-msn
                    end-string
+               else
+                   move "I"                                 to      wk-audit-operacao
+                   move space                                to      wk-audit-imagem-antes
+                   move fd-aluno                             to      wk-audit-imagem-depois
+                   perform u-gravar-auditoria
                end-if
            end-if
 
@@ -319,6 +501,234 @@
        ba-cadastrar-z.
            exit.
 
+      *>*****************************************************************
+      *>   Valida o digito verificador do CPF (modulo 11), no formato
+      *>   999999999-99 usado pelo cadastro.
+      *>*****************************************************************
+       bb-validar-cpf section.
+       bb-validar-cpf-a.
+
+           set wk-cpf-valido                                    to      true
+
+           if wk-aluno-cpf(1:9) is not numeric
+           or wk-aluno-cpf(10:1) not equal "-"
+           or wk-aluno-cpf(11:2) is not numeric then
+               set wk-cpf-invalido                              to      true
+           else
+               move wk-aluno-cpf(1:9)                           to      wk-cpf-base
+               move wk-aluno-cpf(11:2)                          to      wk-cpf-dv
+
+               move 0                                           to      wk-cpf-soma
+               move 10                                          to      wk-cpf-peso
+               perform varying wk-cpf-ind from 1 by 1 until wk-cpf-ind > 9
+                   compute wk-cpf-soma = wk-cpf-soma +
+                           (wk-cpf-dig(wk-cpf-ind) * wk-cpf-peso)
+                   subtract 1                                   from    wk-cpf-peso
+               end-perform
+               compute wk-cpf-resto = function mod(wk-cpf-soma, 11)
+               if wk-cpf-resto < 2
+                   move 0                                       to      wk-cpf-dv1
+               else
+                   compute wk-cpf-dv1 = 11 - wk-cpf-resto
+               end-if
+
+               move 0                                           to      wk-cpf-soma
+               move 11                                          to      wk-cpf-peso
+               perform varying wk-cpf-ind from 1 by 1 until wk-cpf-ind > 9
+                   compute wk-cpf-soma = wk-cpf-soma +
+                           (wk-cpf-dig(wk-cpf-ind) * wk-cpf-peso)
+                   subtract 1                                   from    wk-cpf-peso
+               end-perform
+               compute wk-cpf-soma = wk-cpf-soma + (wk-cpf-dv1 * 2)
+               compute wk-cpf-resto = function mod(wk-cpf-soma, 11)
+               if wk-cpf-resto < 2
+                   move 0                                       to      wk-cpf-dv2
+               else
+                   compute wk-cpf-dv2 = 11 - wk-cpf-resto
+               end-if
+
+               if wk-cpf-dv1 not equal wk-cpf-dig(10)
+               or wk-cpf-dv2 not equal wk-cpf-dig(11) then
+                   set wk-cpf-invalido                          to      true
+               end-if
+           end-if
+
+           .
+       bb-validar-cpf-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Verifica, pelo indice alternativo de Nome, se ja existe aluno
+      *>   cadastrado com o mesmo Nome e a mesma Serie. Alerta nao
+      *>   bloqueante - o operador pode confirmar a gravacao mesmo assim.
+      *>*****************************************************************
+       bf-verificar-duplicidade section.
+       bf-verificar-duplicidade-a.
+
+           set wk-duplicata-nao-achada                          to      true
+
+           move wk-aluno-nome                                   to      fd-aluno-nome
+           start arqAlunos key is equal fd-aluno-nome
+           if   wk-fs-arqAlunos equal "00" then
+               move space                                       to      wk-fim-loop
+               perform until wk-loop-terminado
+
+                   read arqAlunos next record
+                   if   wk-fs-arqAlunos equal "10" then
+                       move "F"                                 to      wk-fim-loop
+                   else
+                       if  wk-fs-arqAlunos not equal "00" then
+                           move "0001"                           to      wk-msn-erro-adress
+                           move wk-fs-arqAlunos                  to      wk-msn-erro-cod
+                           move "Erro ao Ler Arquivo arqAlunos"  to      wk-msn-erro-text
+                           perform z-finaliza-anormal
+                       else
+                           if  fd-aluno-nome not equal wk-aluno-nome then
+                               move "F"                          to      wk-fim-loop
+                           else
+                               if  fd-aluno-serie equal wk-aluno-serie then
+                                   set wk-duplicata-achada       to      true
+                                   move "F"                      to      wk-fim-loop
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+           end-if
+
+           .
+       bf-verificar-duplicidade-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava uma linha na trilha de auditoria (antes/depois) do
+      *>   cadastro de alunos.
+      *>*****************************************************************
+       u-gravar-auditoria section.
+       u-gravar-auditoria-a.
+
+           move function current-date(1:14)                     to      fd-audit-data-hora
+           move fd-aluno-cpf                                    to      fd-audit-cpf
+           move wk-audit-operacao                               to      fd-audit-operacao
+           move wk-audit-imagem-antes                           to      fd-audit-imagem-antes
+           move wk-audit-imagem-depois                          to      fd-audit-imagem-depois
+
+           write fd-audit-linha
+           if   wk-fs-arqAuditoria not equal "00" then
+               move "0003"                                 to      wk-msn-erro-adress
+               move wk-fs-arqAuditoria                     to      wk-msn-erro-cod
+               move "Erro ao Gravar Arquivo arqAuditoria"  to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
+           .
+       u-gravar-auditoria-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Gera o proximo numero de matricula, independente do CPF,
+      *>   persistindo o contador em arqAlunosMatricula.txt.
+      *>*****************************************************************
+       u-gerar-matricula section.
+       u-gerar-matricula-a.
+
+           open input arqMatricula
+           if   wk-fs-arqMatricula equal "00" then
+               read arqMatricula
+               if   wk-fs-arqMatricula equal "00" then
+                   move fd-matricula-linha                 to      wk-matricula-atual
+               end-if
+               close arqMatricula
+           end-if
+
+           add 1                                           to      wk-matricula-atual
+           move wk-matricula-atual                         to      fd-aluno-matricula
+
+           move wk-matricula-atual                         to      fd-matricula-linha
+           open output arqMatricula
+           write fd-matricula-linha
+           close arqMatricula
+
+           .
+       u-gerar-matricula-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Calcula um codigo fonetico (estilo Soundex) para o nome em
+      *>   wk-fonetica-nome, devolvendo o resultado em wk-fonetica-codigo:
+      *>   1a letra + ate 3 digitos que representam o som das consoantes
+      *>   seguintes, descartando vogais e consoantes repetidas em
+      *>   sequencia.
+      *>*****************************************************************
+       u-calcular-fonetica section.
+       u-calcular-fonetica-a.
+
+           move spaces                                  to      wk-fonetica-codigo
+           move "0"                                     to      wk-fonetica-ultimo
+           move 0                                        to      wk-fonetica-pos
+
+           if  wk-fonetica-nome(1:1) not equal space then
+               move wk-fonetica-nome(1:1)                to      wk-fonetica-codigo(1:1)
+               move wk-fonetica-nome(1:1)                to      wk-fonetica-letra
+               perform u-fonetica-mapear
+               move wk-fonetica-digito                   to      wk-fonetica-ultimo
+           end-if
+
+           move 2                                       to      wk-fonetica-ind
+           perform until wk-fonetica-ind > 10
+
+               move wk-fonetica-nome(wk-fonetica-ind:1)  to      wk-fonetica-letra
+               if  wk-fonetica-letra not equal space then
+                   perform u-fonetica-mapear
+                   if  wk-fonetica-digito not equal "0"
+                   and wk-fonetica-digito not equal wk-fonetica-ultimo
+                   and wk-fonetica-pos < 3 then
+                       add 1                                  to      wk-fonetica-pos
+                       move wk-fonetica-digito to wk-fonetica-codigo(wk-fonetica-pos + 1:1)
+                   end-if
+                   move wk-fonetica-digito                   to      wk-fonetica-ultimo
+               end-if
+               add 1                                        to      wk-fonetica-ind
+
+           end-perform
+
+           inspect wk-fonetica-codigo(2:3) replacing all space by "0"
+
+           .
+       u-calcular-fonetica-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Mapeia uma letra (wk-fonetica-letra) para o digito fonetico
+      *>   equivalente (wk-fonetica-digito), agrupando consoantes com som
+      *>   parecido - base para u-calcular-fonetica.
+      *>*****************************************************************
+       u-fonetica-mapear section.
+       u-fonetica-mapear-a.
+
+           evaluate wk-fonetica-letra
+               when "B" when "F" when "P" when "V"
+                   move "1"                                  to      wk-fonetica-digito
+               when "C" when "G" when "J" when "K"
+               when "Q" when "S" when "X" when "Z"
+                   move "2"                                  to      wk-fonetica-digito
+               when "D" when "T"
+                   move "3"                                  to      wk-fonetica-digito
+               when "L"
+                   move "4"                                  to      wk-fonetica-digito
+               when "M" when "N"
+                   move "5"                                  to      wk-fonetica-digito
+               when "R"
+                   move "6"                                  to      wk-fonetica-digito
+               when other
+                   move "0"                                  to      wk-fonetica-digito
+           end-evaluate
+
+           .
+       u-fonetica-mapear-z.
+           exit.
+
 
       *>*****************************************************************
       *>   Rotina de Consulta Indexada
@@ -332,27 +742,194 @@
                accept sc-tela-aluno
 
                move  space                                       to      wk-msn
-               move wk-aluno-cpf                                 to      fd-aluno-cpf
-               read arqAlunos
+
+               evaluate true
+                   when wk-busca-por-nome
+                       perform bba-consultar-por-nome
+
+                   when wk-busca-por-fonetica
+                       perform bbb-consultar-por-fonetica
+
+                   when wk-aluno-cpf equal space
+                       move "Informe o CPF ou troque o tipo de busca"
+                                                                  to      wk-msn
+
+                   when other
+                       move wk-aluno-cpf                                 to      fd-aluno-cpf
+                       read arqAlunos
+                       if   wk-fs-arqAlunos not equal "00" then
+                           if   wk-fs-arqAlunos equal "23" then
+                               move "CPF nao cadastrado"                 to      wk-msn
+                           else
+                               move "0001"                               to      wk-msn-erro-adress
+                               move wk-fs-arqAlunos                      to      wk-msn-erro-cod
+                               move "Erro ao Ler Arquivo arqAlunos"      to      wk-msn-erro-text
+                               perform z-finaliza-anormal
+                           end-if
+                       else
+                           perform u-exibir-aluno-encontrado
+                       end-if
+               end-evaluate
+      *>    end-perform
+
+           .
+       bb-consultar-ind-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Consulta pelo indice alternativo de Nome.
+      *>   Lista todos os homonimos encontrados em ordem de nome.
+      *>*****************************************************************
+       bba-consultar-por-nome section.
+       bba-consultar-por-nome-a.
+
+           if wk-aluno-nome equal space then
+               move "Informe o Nome para a busca"                to      wk-msn
+           else
+               move wk-aluno-nome                                to      fd-aluno-nome
+               start arqAlunos key is equal fd-aluno-nome
                if   wk-fs-arqAlunos not equal "00" then
-                   if   wk-fs-arqAlunos equal "23" then
-                       move "CPF nao cadastrado"                 to      wk-msn
-                   else
-                       move "0001"                               to      wk-msn-erro-adress
-                       move wk-fs-arqAlunos                      to      wk-msn-erro-cod
-                       move "Erro ao Ler Arquivo arqAlunos"      to      wk-msn-erro-text
-                       perform z-finaliza-anormal
-                   end-if
+                   move "Nome nao cadastrado"                     to      wk-msn
                else
-                   move fd-aluno                                to       wk-tela-aluno
-                   display sc-tela-aluno
-                   accept sc-tela-aluno
+                   move space                                     to      wk-fim-loop
+                   perform until wk-loop-terminado
+
+                       read arqAlunos next record
+                       if   wk-fs-arqAlunos equal "10" then
+                           move "F"                               to      wk-fim-loop
+                       else
+                           if  wk-fs-arqAlunos not equal "00" then
+                               move "0001"                           to      wk-msn-erro-adress
+                               move wk-fs-arqAlunos                  to      wk-msn-erro-cod
+                               move "Erro ao Ler Arquivo arqAlunos"  to      wk-msn-erro-text
+                               perform z-finaliza-anormal
+                           else
+                               if  fd-aluno-nome not equal wk-aluno-nome then
+                                   move "F"                          to      wk-fim-loop
+                               else
+                                   perform u-exibir-aluno-encontrado
+                                   if  wk-sair or wk-voltar then
+                                       move "F"                      to      wk-fim-loop
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+
+                   end-perform
+               end-if
+           end-if
+
+           .
+       bba-consultar-por-nome-z.
+           exit.
 
+      *>*****************************************************************
+      *>   Consulta fonetica - percorre o cadastro inteiro em ordem de
+      *>   CPF e lista os alunos cujo nome "soa" como o nome informado,
+      *>   para achar cadastros digitados com grafia diferente.
+      *>*****************************************************************
+       bbb-consultar-por-fonetica section.
+       bbb-consultar-por-fonetica-a.
+
+           if wk-aluno-nome equal space then
+               move "Informe o Nome para a busca fonetica"       to      wk-msn
+           else
+               move wk-aluno-nome                                to      wk-fonetica-nome
+               perform u-calcular-fonetica
+               move wk-fonetica-codigo                           to      wk-fonetica-codigo-busca
+
+               move low-value                                    to      fd-aluno-cpf
+               start arqAlunos key is greater fd-aluno-cpf
+               if   wk-fs-arqAlunos not equal "00"
+               and  wk-fs-arqAlunos not equal "23" then
+                   move "0001"                               to      wk-msn-erro-adress
+                   move wk-fs-arqAlunos                      to      wk-msn-erro-cod
+                   move "Erro ao dar Start no Arquivo arqAlunos" to  wk-msn-erro-text
+                   perform z-finaliza-anormal
+               else
+                   move space                                    to      wk-fim-loop
+                   move "N"                                      to      wk-fonetica-achou
+                   perform until wk-loop-terminado
+
+                       read arqAlunos next record
+                       if   wk-fs-arqAlunos equal "10" then
+                           move "F"                              to      wk-fim-loop
+                       else
+                           if  wk-fs-arqAlunos not equal "00" then
+                               move "0001"                           to      wk-msn-erro-adress
+                               move wk-fs-arqAlunos                  to      wk-msn-erro-cod
+                               move "Erro ao Ler Arquivo arqAlunos"  to      wk-msn-erro-text
+                               perform z-finaliza-anormal
+                           else
+                               move fd-aluno-nome                to      wk-fonetica-nome
+                               perform u-calcular-fonetica
+                               if  wk-fonetica-codigo equal wk-fonetica-codigo-busca then
+                                   move "S"                      to      wk-fonetica-achou
+                                   perform u-exibir-aluno-encontrado
+                                   if  wk-sair or wk-voltar then
+                                       move "F"                  to      wk-fim-loop
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+
+                   end-perform
+
+                   if  wk-fonetica-achou equal "N" then
+                       move "Nenhum nome semelhante encontrado"     to      wk-msn
+                   end-if
                end-if
-      *>    end-perform
+           end-if
 
            .
-       bb-consultar-ind-z.
+       bbb-consultar-por-fonetica-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Exibe um registro de aluno ja localizado em fd-aluno
+      *>*****************************************************************
+       u-exibir-aluno-encontrado section.
+       u-exibir-aluno-encontrado-a.
+
+           move fd-aluno                                    to       wk-tela-aluno
+           move fd-aluno-responsavel                        to       wk-aluno-responsavel
+           move fd-aluno-tel-emergencia                     to       wk-aluno-tel-emergencia
+
+           if   fd-aluno-inativo then
+               move "Aluno INATIVO"                          to      wk-msn
+           end-if
+
+           display sc-tela-aluno
+           accept sc-tela-aluno
+
+           .
+       u-exibir-aluno-encontrado-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Ponto de entrada da Consulta sequencial a partir do menu
+      *>   principal - retoma automaticamente a partir do ultimo CPF
+      *>   visualizado, sem exigir nova digitacao, e so cai
+      *>   na consulta indexada manual se nao houver marcador gravado.
+      *>*****************************************************************
+       bg-consultar-seq-iniciar section.
+       bg-consultar-seq-iniciar-a.
+
+           perform u-carregar-bookmark
+
+           if  wk-bookmark-cpf equal space then
+               perform bc-consultar-seq-next
+           else
+               move wk-bookmark-cpf                         to      fd-aluno-cpf
+               start arqAlunos key is equal fd-aluno-cpf
+               if   wk-fs-arqAlunos not equal "00" then
+                   perform u-resetar-ponteiro-arquivo
+               end-if
+               perform bh-consultar-seq-loop-next
+           end-if
+
+           .
+       bg-consultar-seq-iniciar-z.
            exit.
 
       *>*****************************************************************
@@ -368,7 +945,21 @@
                 perform u-resetar-ponteiro-arquivo
            end-if
 
-           perform until wk-voltar
+           perform bh-consultar-seq-loop-next
+           .
+       bc-consultar-seq-next-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Laco de leitura sequencial para frente - compartilhado entre
+      *>   a entrada via menu (bookmark) e a entrada via consulta manual.
+      *>   Ao chegar no final do arquivo, da a volta para o primeiro
+      *>   registro; (A)nterior troca o sentido da navegacao.
+      *>*****************************************************************
+       bh-consultar-seq-loop-next section.
+       bh-consultar-seq-loop-next-a.
+
+           perform until wk-voltar or wk-anterior
                read arqAlunos next
                if   wk-fs-arqAlunos not equal "00"
                and  wk-fs-arqAlunos not equal "10"  then
@@ -378,10 +969,10 @@
                   perform z-finaliza-anormal
                else
                   if   wk-fs-arqAlunos equal "10" then
-      *>               perform bc-consultar-seq-prev
                       perform u-resetar-ponteiro-arquivo
                   else
                       move  fd-aluno                               to       wk-tela-aluno
+                      perform u-gravar-bookmark
                       display sc-tela-aluno
                       accept sc-tela-aluno
                       move space                                   to       wk-msn
@@ -390,19 +981,25 @@
 
 
            end-perform
+
+           if  wk-anterior then
+               perform bc-consultar-seq-prev
+           end-if
            .
-       bc-consultar-seq-next-z.
+       bh-consultar-seq-loop-next-z.
            exit.
 
       *>*****************************************************************
-      *>   Rotina de Consulta Sequencial - do final para o comeco
+      *>   Rotina de Consulta Sequencial - do final para o comeco.
+      *>   Ao passar do primeiro registro, da a volta para o ultimo
+      *>   registro, simetrico ao laco para frente;
+      *>   (P)roximo troca de volta o sentido da navegacao.
       *>*****************************************************************
        bc-consultar-seq-prev section.
        bc-consultar-seq-prev-a.
 
 
-           perform until wk-voltar
-
+           perform until wk-voltar or wk-proximo
 
                read arqAlunos previous
                if   wk-fs-arqAlunos not equal "00"
@@ -413,17 +1010,21 @@
                    perform z-finaliza-anormal
                else
                    if   wk-fs-arqAlunos equal "10" then
-                       perform bc-consultar-seq-next
+                       perform u-posicionar-ultimo-registro
+                   else
+                       move  fd-aluno                               to       wk-tela-aluno
+                       perform u-gravar-bookmark
+                       display sc-tela-aluno
+                       accept sc-tela-aluno
+                       move space                                   to       wk-msn
                    end-if
                end-if
 
-               move  fd-aluno                               to       wk-tela-aluno
-               display sc-tela-aluno
-               accept sc-tela-aluno
-
-               move space                                   to       wk-msn
-
            end-perform
+
+           if  wk-proximo then
+               perform bh-consultar-seq-loop-next
+           end-if
            .
        bc-consultar-seq-prev-z.
            exit.
@@ -431,7 +1032,10 @@
 
 
       *>*****************************************************************
-      *>   Rotina de Delecao
+      *>   Rotina de Delecao - marca o aluno como inativo (exclusao
+      *>   logica) em vez de remover fisicamente o registro, para que
+      *>   um cadastro apagado por engano (ou um aluno que reingresse)
+      *>   possa ser reativado pela opcao "Reativar" do menu.
       *>*****************************************************************
        bd-deletar section.
        bd-deletar-a.
@@ -442,18 +1046,35 @@
 
            move  space                                       to      wk-msn
            move wk-aluno-cpf                                 to      fd-aluno-cpf
-           delete arqAlunos
-           if   wk-fs-arqAlunos  equal "00" then
-               move "Aluno deletado com sucesso!"             to      wk-msn
-           else
+           read arqAlunos
+           if   wk-fs-arqAlunos not equal "00" then
                if   wk-fs-arqAlunos equal "23" then
                     move "CPF nao cadastrado"                 to      wk-msn
                else
                     move "0001"                               to      wk-msn-erro-adress
                     move wk-fs-arqAlunos                      to      wk-msn-erro-cod
-                    move "Erro ao Deletar Arquivo arqAlunos"  to      wk-msn-erro-text
+                    move "Erro ao Ler Arquivo arqAlunos"      to      wk-msn-erro-text
                     perform z-finaliza-anormal
                end-if
+           else
+               if   fd-aluno-inativo then
+                   move "Aluno ja esta inativo"                 to      wk-msn
+               else
+                   move fd-aluno                                to      wk-audit-imagem-antes
+                   set  fd-aluno-inativo                        to      true
+                   rewrite fd-aluno
+                   if   wk-fs-arqAlunos not equal "00" then
+                       move "0001"                               to      wk-msn-erro-adress
+                       move wk-fs-arqAlunos                      to      wk-msn-erro-cod
+                       move "Erro ao Deletar Arquivo arqAlunos"  to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       move "Aluno inativado com sucesso!"       to      wk-msn
+                       move "E"                                  to      wk-audit-operacao
+                       move fd-aluno                             to      wk-audit-imagem-depois
+                       perform u-gravar-auditoria
+                   end-if
+               end-if
            end-if
 
 
@@ -461,6 +1082,55 @@
        bd-deletar-z.
            exit.
 
+      *>*****************************************************************
+      *>   Rotina de Reativacao - desfaz a exclusao logica de bd-deletar,
+      *>   voltando o aluno para situacao ativa.
+      *>*****************************************************************
+       bi-reativar section.
+       bi-reativar-a.
+           initialize wk-tela-aluno
+
+           display sc-tela-aluno
+           accept sc-tela-aluno
+
+           move  space                                       to      wk-msn
+           move wk-aluno-cpf                                 to      fd-aluno-cpf
+           read arqAlunos
+           if   wk-fs-arqAlunos not equal "00" then
+               if   wk-fs-arqAlunos equal "23" then
+                    move "CPF nao cadastrado"                 to      wk-msn
+               else
+                    move "0001"                               to      wk-msn-erro-adress
+                    move wk-fs-arqAlunos                      to      wk-msn-erro-cod
+                    move "Erro ao Ler Arquivo arqAlunos"      to      wk-msn-erro-text
+                    perform z-finaliza-anormal
+               end-if
+           else
+               if   fd-aluno-ativo then
+                   move "Aluno ja esta ativo"                    to      wk-msn
+               else
+                   move fd-aluno                                to      wk-audit-imagem-antes
+                   set  fd-aluno-ativo                          to      true
+                   rewrite fd-aluno
+                   if   wk-fs-arqAlunos not equal "00" then
+                       move "0001"                               to      wk-msn-erro-adress
+                       move wk-fs-arqAlunos                      to      wk-msn-erro-cod
+                       move "Erro ao Reativar Arquivo arqAlunos" to      wk-msn-erro-text
+                       perform z-finaliza-anormal
+                   else
+                       move "Aluno reativado com sucesso!"       to      wk-msn
+                       move "R"                                  to      wk-audit-operacao
+                       move fd-aluno                             to      wk-audit-imagem-depois
+                       perform u-gravar-auditoria
+                   end-if
+               end-if
+           end-if
+
+
+           .
+       bi-reativar-z.
+           exit.
+
       *>*****************************************************************
       *>   Rotina de Alteracao
       *>*****************************************************************
@@ -469,8 +1139,17 @@
 
            perform bc-consultar-seq-next
 
+           move fd-aluno        to   wk-audit-imagem-antes
+           move fd-aluno-matricula            to      wk-aluno-matricula-preservada
+           move fd-aluno-status                to      wk-aluno-status-preservado
+
            move wk-tela-aluno   to   fd-aluno
 
+           move wk-aluno-matricula-preservada  to      fd-aluno-matricula
+           move wk-aluno-status-preservado     to      fd-aluno-status
+           move wk-aluno-responsavel           to      fd-aluno-responsavel
+           move wk-aluno-tel-emergencia        to      fd-aluno-tel-emergencia
+
            rewrite fd-aluno
            if   wk-fs-arqAlunos not equal "00" then
                move "0001"                               to      wk-msn-erro-adress
@@ -483,6 +1162,10 @@
                       " alterado com sucesso " delimited by size
                  into wk-msn
                end-string
+
+               move "A"                                  to      wk-audit-operacao
+               move fd-aluno                             to      wk-audit-imagem-depois
+               perform u-gravar-auditoria
            end-if
 
 
@@ -493,6 +1176,45 @@
 
 
 
+      *>*****************************************************************
+      *>   Le o CPF do ultimo aluno visualizado na consulta sequencial,
+      *>   gravado em arqAlunosBookmark.txt. Retorna espacos
+      *>   se ainda nao houver marcador gravado.
+      *>*****************************************************************
+       u-carregar-bookmark section.
+       u-carregar-bookmark-a.
+
+           move space                                           to      wk-bookmark-cpf
+
+           open input arqBookmark
+           if   wk-fs-arqBookmark equal "00" then
+               read arqBookmark
+               if   wk-fs-arqBookmark equal "00" then
+                   move fd-bookmark-linha                       to      wk-bookmark-cpf
+               end-if
+               close arqBookmark
+           end-if
+
+           .
+       u-carregar-bookmark-z.
+           exit.
+
+      *>*****************************************************************
+      *>   Grava o CPF do aluno corrente como marcador de posicao da
+      *>   consulta sequencial, para retomar dai na proxima entrada.
+      *>*****************************************************************
+       u-gravar-bookmark section.
+       u-gravar-bookmark-a.
+
+           move fd-aluno-cpf                                    to      fd-bookmark-linha
+           open output arqBookmark
+           write fd-bookmark-linha
+           close arqBookmark
+
+           .
+       u-gravar-bookmark-z.
+           exit.
+
       *>*****************************************************************
       *>   Reposiciona o ponteiro do arquivo para o primeiro registro
       *>*****************************************************************
@@ -508,27 +1230,29 @@
                perform z-finaliza-anormal
            end-if
 
+           .
+       u-resetar-ponteiro-arquivo-z.
+           exit.
 
+      *>*****************************************************************
+      *>   Reposiciona o ponteiro do arquivo para o ultimo registro,
+      *>   simetrico a u-resetar-ponteiro-arquivo, usado para dar a
+      *>   volta na consulta sequencial para tras.
+      *>*****************************************************************
+       u-posicionar-ultimo-registro section.
+       u-posicionar-ultimo-registro-a.
 
-      *>   close arqAlunos
-      *>   if   wk-fs-arqAlunos not equal "00" then
-      *>       move "0001"                               to      wk-msn-erro-adress
-      *>       move wk-fs-arqAlunos                      to      wk-msn-erro-cod
-      *>       move "Erro ao fechar Arquivo arqAlunos"   to      wk-msn-erro-text
-      *>       perform z-finaliza-anormal
-      *>   end-if
-
+           move  high-values                                   to      fd-aluno-cpf
+           start arqAlunos key is less fd-aluno-cpf
+           if   wk-fs-arqAlunos not equal "00" then
+               move "0001"                                     to      wk-msn-erro-adress
+               move wk-fs-arqAlunos                            to      wk-msn-erro-cod
+               move "Erro ao dar Start no Arquivo arqAlunos"   to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
 
-      *>   open i-o arqAlunos
-      *>   if   wk-fs-arqAlunos not equal "00"
-      *>   and  wk-fs-arqAlunos not equal "05" then
-      *>       move "0001"                              to      wk-msn-erro-adress
-      *>       move wk-fs-arqAlunos                     to      wk-msn-erro-cod
-      *>       move "Erro ao abrir Arquivo arqAlunos"   to      wk-msn-erro-text
-      *>       perform z-finaliza-anormal
-      *>   end-if
            .
-       u-resetar-ponteiro-arquivo-z.
+       u-posicionar-ultimo-registro-z.
            exit.
 
 
@@ -544,6 +1268,9 @@
            display erase
            display wk-msn-erro
 
+           call "dump_registro" using fd-aluno
+                                       wk-dump-tamanho-aluno
+
            stop run.
            .
        z-finaliza-anormal-z.
@@ -566,6 +1293,14 @@
                perform z-finaliza-anormal
            end-if
 
+           close arqAuditoria
+           if   wk-fs-arqAuditoria not equal "00" then
+               move "0002"                                  to      wk-msn-erro-adress
+               move wk-fs-arqAuditoria                      to      wk-msn-erro-cod
+               move "Erro ao fechar Arquivo arqAuditoria"   to      wk-msn-erro-text
+               perform z-finaliza-anormal
+           end-if
+
 
            stop run.
            .
