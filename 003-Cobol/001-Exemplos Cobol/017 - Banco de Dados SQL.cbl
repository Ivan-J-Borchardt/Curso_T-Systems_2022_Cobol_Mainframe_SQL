@@ -43,6 +43,17 @@
           05 wk-db-crm                   pic x(15).
           05 wk-db-cod-end               pic 9(05).
           05 wk-db-cod-esp               pic 9(05).
+       01 wk-db-nome-busca                pic x(37).
+       01 wk-db-cod-esp-chk               pic 9(05).
+       01 wk-db-cod-medico-chk            pic 9(05).
+       01 wk-db-versao                    pic 9(09).
+       01 wk-db-schema-versao             pic 9(05).
+       01 wk-db-consulta.
+          05 wk-db-num-consulta          pic 9(07).
+          05 wk-db-cod-medico-cons       pic 9(05).
+          05 wk-db-data-cons             pic x(10).
+          05 wk-db-hora-cons             pic x(05).
+          05 wk-db-paciente              pic x(35).
        exec sql
            end declare section
        end-exec
@@ -56,10 +67,52 @@
           05 wk-cod-end                 pic 9(05).
           05 wk-cod-esp                 pic 9(05).
 
+       77 wk-nome-busca                 pic x(35).
+       77 wk-qtd-achados                pic 9(04).
 
-       77 wk-menu                       pic x.
+       77 wk-qtd-pagina                 pic 9(04).
+       77 wk-qtd-pagina-max             pic 9(04) value 10.
+
+       77 wk-pagina-resp                pic x(01).
+          88 wk-pagina-continua         value "S" "s".
+
+       77 wk-esp-valida                 pic x(01).
+          88 wk-esp-eh-valida           value "S".
+
+       77 wk-crm-uf                     pic x(02).
+       77 wk-crm-resto                  pic x(13).
+       77 wk-crm-idx                    pic 9(02).
+       77 wk-crm-char                   pic x(01).
+       77 wk-crm-cnt-digitos            pic 9(02).
+
+       77 wk-crm-valido                 pic x(01).
+          88 wk-crm-eh-valido           value "S".
+
+       77 wk-versao                     pic 9(09).
+
+       77 wk-schema-versao              pic 9(05).
+
+       01 wk-consulta.
+          05 wk-num-consulta            pic 9(07).
+          05 wk-cod-medico-cons         pic 9(05).
+          05 wk-data-cons               pic x(10).
+          05 wk-hora-cons               pic x(05).
+          05 wk-paciente                pic x(35).
+
+       77 wk-medico-valido              pic x(01).
+          88 wk-medico-eh-valido        value "S".
+
+       77 wk-menu                       pic x(02).
           88 wk-sair                    value "S" "s".
 
+       77 wk-esp-atual                  pic 9(05).
+       77 wk-esp-anterior                pic 9(05).
+       77 wk-qtd-esp                    pic 9(04).
+       77 wk-qtd-geral-esp              pic 9(04).
+
+       77 wk-primeiro-esp               pic x(01).
+          88 wk-eh-primeiro-esp         value "S".
+
        linkage section.
 
 
@@ -89,10 +142,136 @@
                perform z-finaliza-erro
            end-if
 
+           perform aa-obter-versao-schema
+           perform ab-migrar-schema
+
            .
        a-inicializa-z.
            exit.
 
+      ******************************************************************
+      *   Le a versao atual do schema de clinica.db (tabela
+      *   schema_versao, criada na primeira execucao) - usada por
+      *   ab-migrar-schema para aplicar so os passos que ainda faltam,
+      *   mesmo que medico/endereco ja existam de uma carga anterior.
+      ******************************************************************
+       aa-obter-versao-schema section.
+       aa-obter-versao-schema-a.
+
+           EXEC SQL
+               create table if not exists schema_versao (
+                   id integer primary key,
+                   versao integer)
+           END-EXEC
+
+           EXEC SQL
+               SELECT versao INTO :wk-db-schema-versao
+               FROM schema_versao WHERE id = 1
+           END-EXEC
+
+           if sqlcode = 100
+               move 0                       to wk-db-schema-versao
+               EXEC SQL
+                   insert into schema_versao (id, versao) values (1, 0)
+               END-EXEC
+           end-if
+
+           move wk-db-schema-versao         to wk-schema-versao
+
+           .
+       aa-obter-versao-schema-z.
+           exit.
+
+      ******************************************************************
+      *   Aplica, uma unica vez cada, as alteracoes de schema que as
+      *   especialidade/consulta (req023/024), o status do medico
+      *   (req025) e o controle de concorrencia otimista (req030)
+      *   passaram a exigir - mesmo padrao de migracao incremental por
+      *   wk-schema-versao ja usado em odbcsql.
+      ******************************************************************
+       ab-migrar-schema section.
+       ab-migrar-schema-a.
+
+           if wk-schema-versao < 1
+               EXEC SQL
+                   alter table medico add column situacao char(1)
+               END-EXEC
+               EXEC SQL
+                   update medico set situacao = 'A' where situacao is null
+               END-EXEC
+               move 1                       to wk-schema-versao
+               perform ac-gravar-versao-schema
+           end-if
+
+           if wk-schema-versao < 2
+               EXEC SQL
+                   create table if not exists especialidade (
+                       cod integer primary key,
+                       nome char(40))
+               END-EXEC
+               EXEC SQL
+                   insert into especialidade (cod, nome) values
+                       (1, 'Clinica Geral')
+               END-EXEC
+               EXEC SQL
+                   insert into especialidade (cod, nome) values
+                       (2, 'Pediatria')
+               END-EXEC
+               EXEC SQL
+                   insert into especialidade (cod, nome) values
+                       (3, 'Cardiologia')
+               END-EXEC
+               move 2                       to wk-schema-versao
+               perform ac-gravar-versao-schema
+           end-if
+
+           if wk-schema-versao < 3
+               EXEC SQL
+                   create table if not exists consulta (
+                       num_consulta integer primary key,
+                       cod_medico integer,
+                       data_consulta char(10),
+                       hora_consulta char(5),
+                       paciente char(35))
+               END-EXEC
+               move 3                       to wk-schema-versao
+               perform ac-gravar-versao-schema
+           end-if
+
+           if wk-schema-versao < 4
+               EXEC SQL
+                   alter table medico add column versao integer
+               END-EXEC
+               EXEC SQL
+                   update medico set versao = 1 where versao is null
+               END-EXEC
+               move 4                       to wk-schema-versao
+               perform ac-gravar-versao-schema
+           end-if
+
+           .
+       ab-migrar-schema-z.
+           exit.
+
+      ******************************************************************
+      *   Grava a versao corrente do schema em schema_versao
+      ******************************************************************
+       ac-gravar-versao-schema section.
+       ac-gravar-versao-schema-a.
+
+           move wk-schema-versao            to wk-db-schema-versao
+           EXEC SQL
+               update schema_versao set versao = :wk-db-schema-versao
+                   where id = 1
+           END-EXEC
+           EXEC SQL
+               commit transaction
+           END-EXEC
+
+           .
+       ac-gravar-versao-schema-z.
+           exit.
+
       ******************************************************************
       *   Procedimento Principal
       ******************************************************************
@@ -105,6 +284,11 @@
                display "3 - Inserir novo Medico"
                display "4 - Alterar Medico"
                display "5 - Deletar Medico"
+               display "6 - Buscar Medico por Nome"
+               display "7 - Agendar Consulta"
+               display "8 - Listar Consultas de um Medico"
+               display "9 - Reativar Medico"
+               display "10 - Relatorio de Medicos por Especialidade"
 
                accept wk-menu
 
@@ -124,6 +308,21 @@
                    when "5"
                        perform r-deletar-medico
 
+                   when "6"
+                       perform r-buscar-medico-nome
+
+                   when "7"
+                       perform r-agendar-consulta
+
+                   when "8"
+                       perform r-listar-consultas-medico
+
+                   when "9"
+                       perform r-reativar-medico
+
+                   when "10"
+                       perform r-relatorio-especialidade
+
                    when other
                        display "Opcao incalida"
                end-evaluate
@@ -153,6 +352,7 @@
                    :wk-crm
               FROM medico
              WHERE cod = :wk-cod-medico
+               AND situacao = 'A'
           END-EXEC
            if sqlcode not = 0
            and sqlcode not = 100 then
@@ -172,6 +372,78 @@
            exit.
 
 
+      ******************************************************************
+      *   Buscar Medico por Nome (busca parcial, tipo LIKE)
+      ******************************************************************
+       r-buscar-medico-nome section.
+       r-buscar-medico-nome-a.
+
+          display "Informe parte do nome do medico: "
+          accept wk-nome-busca
+
+          move spaces                             to    wk-db-nome-busca
+          string "%"                    delimited by size
+                 wk-nome-busca          delimited by space
+                 "%"                    delimited by size
+            into wk-db-nome-busca
+          end-string
+
+          EXEC SQL
+             DECLARE cursor_med_nome CURSOR FOR
+                SELECT cod,
+                       nome,
+                       crm
+                  FROM medico
+                 WHERE nome LIKE :wk-db-nome-busca
+                   AND situacao = 'A'
+              ORDER BY nome
+          END-EXEC
+
+          exec sql
+             open cursor_med_nome
+          end-exec
+          if sqlcode not = 0 then
+              perform z-finaliza-erro
+          end-if
+
+          move 0                                   to    wk-qtd-achados
+
+          perform until sqlcode = 100
+
+             exec sql
+                fetch cursor_med_nome
+                 into :wk-cod-medico,
+                      :wk-nome,
+                      :wk-crm
+             end-exec
+             if  sqlcode not = 0
+             and sqlcode not = 100 then
+                perform z-finaliza-erro
+             end-if
+
+             if sqlcode = 0 then
+                add 1                               to    wk-qtd-achados
+                display "-----------------------------"
+                display "Cod : " wk-cod-medico
+                display "Nome: " wk-nome
+                display "crm : " wk-crm
+             end-if
+
+          end-perform
+
+          exec sql
+             close cursor_med_nome
+          end-exec
+
+          if wk-qtd-achados equal 0 then
+              display "Nenhum medico encontrado com esse nome..."
+          end-if
+
+           .
+       r-buscar-medico-nome-z.
+           exit.
+
+
       ******************************************************************
       *   Listar Medicos
       ******************************************************************
@@ -184,6 +456,7 @@
                           nome,
                           crm
                      from medico
+                    where situacao = 'A'
                    order by nome
            END-EXEC
 
@@ -196,7 +469,11 @@
                perform z-finaliza-erro
            end-if
 
+           move 0                                    to    wk-qtd-pagina
+           move "S"                                  to    wk-pagina-resp
+
            perform until sqlcode = 100
+                      or not wk-pagina-continua
 
               exec sql
                  fetch cursor_med
@@ -209,10 +486,19 @@
                  perform z-finaliza-erro
               end-if
 
-              display "-----------------------------"
-              display "Cod : " wk-cod-medico
-              display "Nome: " wk-nome
-              display "crm : " wk-crm
+              if sqlcode = 0 then
+                 display "-----------------------------"
+                 display "Cod : " wk-cod-medico
+                 display "Nome: " wk-nome
+                 display "crm : " wk-crm
+
+                 add 1                                to    wk-qtd-pagina
+                 if wk-qtd-pagina = wk-qtd-pagina-max
+                     move 0                            to    wk-qtd-pagina
+                     display "Continuar listagem? (S/N): "
+                     accept wk-pagina-resp
+                 end-if
+              end-if
 
            end-perform
 
@@ -252,37 +538,113 @@
            move wk-cod-end         to    wk-db-cod-end
            move wk-cod-esp         to    wk-db-cod-esp
 
-           EXEC SQL
-              insert into medico(cod,
-                                 nome,
-                                 crm,
-                                 cod_end,
-                                 cod_esp)
-                          values (:wk-db-cod-medico,
-                                  :wk-db-nome,
-                                  :wk-db-crm,
-                                  :wk-db-cod-end,
-                                  :wk-db-cod-esp)
+           perform rb-validar-especialidade
+           perform rd-validar-crm
+
+           if not wk-esp-eh-valida then
+               display "Especialidade informada nao existe"
+           else
+           if not wk-crm-eh-valido then
+               display "Crm informado esta fora do formato (UF + registro)"
+           else
+               EXEC SQL
+                  insert into medico(cod,
+                                     nome,
+                                     crm,
+                                     cod_end,
+                                     cod_esp,
+                                     situacao,
+                                     versao)
+                              values (:wk-db-cod-medico,
+                                      :wk-db-nome,
+                                      :wk-db-crm,
+                                      :wk-db-cod-end,
+                                      :wk-db-cod-esp,
+                                      'A',
+                                      1)
+
+               END-EXEC
+               if sqlcode not = 0
+               and sqlcode not = 19 then
+                   perform z-finaliza-erro
+               end-if
+
+               if sqlcode = 19 then
+                   display "Nao foi possivel salvar Med. Codico ja existe"
+               else
+                   exec sql
+                      commit transaction
+                   end-exec
+                   if sqlcode not = 0
+                      perform z-finaliza-erro
+                   end-if
+                   display "Medico salvo com sucesso!"
+               end-if
+           end-if
+           end-if
+           .
+       r-inserir-medico-z.
+           exit.
+
+      ******************************************************************
+      *   Valida se a especialidade informada existe no cadastro
+      ******************************************************************
+       rb-validar-especialidade section.
+       rb-validar-especialidade-a.
 
+           move "N"                                 to    wk-esp-valida
+
+           EXEC SQL
+              SELECT cod
+                INTO :wk-db-cod-esp-chk
+                FROM especialidade
+               WHERE cod = :wk-db-cod-esp
            END-EXEC
            if sqlcode not = 0
-           and sqlcode not = 19 then
+           and sqlcode not = 100 then
                perform z-finaliza-erro
            end-if
 
-           if sqlcode = 19 then
-               display "Nao foi possivel salvar Med. Codico ja existe"
-           else
-               exec sql
-                  commit transaction
-               end-exec
-               if sqlcode not = 0
-                  perform z-finaliza-erro
-               end-if
-               display "Medico salvo com sucesso!"
+           if sqlcode = 0 then
+               move "S"                              to    wk-esp-valida
            end-if
+
            .
-       r-inserir-medico-z.
+       rb-validar-especialidade-z.
+           exit.
+
+      ******************************************************************
+      *   Valida o formato do Crm (UF + registro numerico)
+      ******************************************************************
+       rd-validar-crm section.
+       rd-validar-crm-a.
+
+           move "N"                                 to    wk-crm-valido
+           move wk-crm(1:2)                         to    wk-crm-uf
+           move wk-crm(3:13)                        to    wk-crm-resto
+           move 0                                    to    wk-crm-cnt-digitos
+
+           perform varying wk-crm-idx from 1 by 1
+                     until wk-crm-idx > 13
+              move wk-crm-resto(wk-crm-idx:1)        to    wk-crm-char
+              if wk-crm-char is numeric
+                  add 1                               to    wk-crm-cnt-digitos
+              else
+                  if wk-crm-char not = space
+                      move 0                          to    wk-crm-cnt-digitos
+                      move 99                         to    wk-crm-idx
+                  end-if
+              end-if
+           end-perform
+
+           if wk-crm-uf is alphabetic
+           and wk-crm-uf not = spaces
+           and wk-crm-cnt-digitos > 0
+               move "S"                              to    wk-crm-valido
+           end-if
+
+           .
+       rd-validar-crm-z.
            exit.
 
 
@@ -295,31 +657,14 @@
            display "codigo: "
            accept wk-cod-medico
 
-           display "Nome: "
-           accept wk-nome
-
-           display "Crm: "
-           accept wk-crm
-
-           display "Cod_end: "
-           accept wk-cod-end
-
-           display "Cod_esp: "
-           accept wk-cod-esp
-
            move wk-cod-medico      to    wk-db-cod-medico
-           move wk-nome            to    wk-db-nome
-           move wk-crm             to    wk-db-crm
-           move wk-cod-end         to    wk-db-cod-end
-           move wk-cod-esp         to    wk-db-cod-esp
 
            EXEC SQL
-              update medico
-                 set nome    = :wk-db-nome,
-                     crm     = :wk-db-crm,
-                     cod_end = :wk-db-cod-end,
-                     cod_esp = :wk-db-cod-esp
-               where cod = :wk-db-cod-medico
+              SELECT versao
+                INTO :wk-db-versao
+                FROM medico
+               WHERE cod = :wk-db-cod-medico
+                 AND situacao = 'A'
            END-EXEC
            if sqlcode not = 0
            and sqlcode not = 100 then
@@ -327,17 +672,66 @@
            end-if
 
            if sqlcode = 100 then
-               display "Nao foi possivel alterar dados, codigo invalido"
+               display "Medico nao cadastrado..."
            else
-               exec sql
-                   commit transaction
-               end-exec
-
+               move wk-db-versao    to    wk-versao
+
+               display "Nome: "
+               accept wk-nome
+
+               display "Crm: "
+               accept wk-crm
+
+               display "Cod_end: "
+               accept wk-cod-end
+
+               display "Cod_esp: "
+               accept wk-cod-esp
+
+               move wk-nome            to    wk-db-nome
+               move wk-crm             to    wk-db-crm
+               move wk-cod-end         to    wk-db-cod-end
+               move wk-cod-esp         to    wk-db-cod-esp
+
+               perform rb-validar-especialidade
+               perform rd-validar-crm
+
+               if not wk-esp-eh-valida then
+                   display "Especialidade informada nao existe"
+               else
+               if not wk-crm-eh-valido then
+                   display "Crm informado esta fora do formato (UF + registro)"
+               else
+               EXEC SQL
+                  update medico
+                     set nome    = :wk-db-nome,
+                         crm     = :wk-db-crm,
+                         cod_end = :wk-db-cod-end,
+                         cod_esp = :wk-db-cod-esp,
+                         versao  = :wk-db-versao + 1
+                   where cod    = :wk-db-cod-medico
+                     and versao = :wk-db-versao
+               END-EXEC
                if sqlcode not = 0
+               and sqlcode not = 100 then
                    perform z-finaliza-erro
                end-if
 
-               display "Medico alterado com sucesso!"
+               if sqlcode = 100 then
+                   display "Registro alterado por outro usuario, recarregue e tente novamente"
+               else
+                   exec sql
+                       commit transaction
+                   end-exec
+
+                   if sqlcode not = 0
+                       perform z-finaliza-erro
+                   end-if
+
+                   display "Medico alterado com sucesso!"
+               end-if
+               end-if
+               end-if
            end-if
 
            .
@@ -354,8 +748,10 @@
            accept wk-cod-medico
 
            EXEC SQL
-             delete from medico
-             WHERE cod = :wk-cod-medico
+             update medico
+                set situacao = 'I'
+              WHERE cod = :wk-cod-medico
+                AND situacao = 'A'
            END-EXEC
            if sqlcode not = 0
            and sqlcode not = 100 then
@@ -363,7 +759,7 @@
            end-if
 
            if sqlcode = 100 then
-               display "Medico nao cadastrado..."
+               display "Medico nao cadastrado ou ja inativo..."
            else
                exec sql
                   commit transaction
@@ -372,14 +768,290 @@
                   perform z-finaliza-erro
                end-if
 
-               display "Medico deletado com sucesso!"
+               display "Medico inativado com sucesso!"
            end-if
 
            .
        r-deletar-medico-z.
            exit.
 
+      ******************************************************************
+      *   Reativar Medico (desfaz a inativacao de r-deletar-medico)
+      ******************************************************************
+       r-reativar-medico section.
+       r-reativar-medico-a.
 
+           display "Informe o codigo do medico: "
+           accept wk-cod-medico
+
+           EXEC SQL
+             update medico
+                set situacao = 'A'
+              WHERE cod = :wk-cod-medico
+                AND situacao = 'I'
+           END-EXEC
+           if sqlcode not = 0
+           and sqlcode not = 100 then
+               perform z-finaliza-erro
+           end-if
+
+           if sqlcode = 100 then
+               display "Medico nao cadastrado ou ja esta ativo..."
+           else
+               exec sql
+                  commit transaction
+               end-exec
+               if sqlcode not = 0
+                  perform z-finaliza-erro
+               end-if
+
+               display "Medico reativado com sucesso!"
+           end-if
+
+           .
+       r-reativar-medico-z.
+           exit.
+
+      ******************************************************************
+      *   Relatorio de Medicos agrupado por Especialidade
+      ******************************************************************
+       r-relatorio-especialidade section.
+       r-relatorio-especialidade-a.
+
+           move 0                                    to    wk-qtd-geral-esp
+           move "S"                                  to    wk-primeiro-esp
+
+           EXEC SQL
+              DECLARE cursor_med_esp CURSOR FOR
+                 SELECT cod_esp,
+                        cod,
+                        nome,
+                        crm
+                   FROM medico
+                  WHERE situacao = 'A'
+               ORDER BY cod_esp, nome
+           END-EXEC
+
+           exec sql
+              open cursor_med_esp
+           end-exec
+           if sqlcode not = 0 then
+               perform z-finaliza-erro
+           end-if
+
+           perform until sqlcode = 100
+
+              exec sql
+                 fetch cursor_med_esp
+                  into :wk-db-cod-esp,
+                       :wk-cod-medico,
+                       :wk-nome,
+                       :wk-crm
+              end-exec
+              if  sqlcode not = 0
+              and sqlcode not = 100 then
+                 perform z-finaliza-erro
+              end-if
+
+              if sqlcode = 0 then
+                 move wk-db-cod-esp                   to    wk-esp-atual
+
+                 if  not wk-eh-primeiro-esp
+                 and wk-esp-atual not = wk-esp-anterior
+                     display "Total da especialidade " wk-esp-anterior
+                             ": " wk-qtd-esp
+                     move 0                            to    wk-qtd-esp
+                 end-if
+
+                 if wk-eh-primeiro-esp
+                 or wk-esp-atual not = wk-esp-anterior
+                     display "============================="
+                     display "Especialidade: " wk-esp-atual
+                     move "N"                          to    wk-primeiro-esp
+                 end-if
+
+                 display "Cod : " wk-cod-medico
+                 display "Nome: " wk-nome
+                 display "crm : " wk-crm
+
+                 add 1                                 to    wk-qtd-esp
+                 add 1                                 to    wk-qtd-geral-esp
+                 move wk-esp-atual                     to    wk-esp-anterior
+              end-if
+
+           end-perform
+
+           exec sql
+              close cursor_med_esp
+           end-exec
+
+           if wk-qtd-geral-esp > 0 then
+               display "Total da especialidade " wk-esp-anterior
+                       ": " wk-qtd-esp
+           end-if
+
+           display "============================="
+           display "Total geral de medicos: " wk-qtd-geral-esp
+
+           .
+       r-relatorio-especialidade-z.
+           exit.
+
+
+      ******************************************************************
+      *   Agendar Consulta - subsistema de agenda do medico
+      ******************************************************************
+       r-agendar-consulta section.
+       r-agendar-consulta-a.
+
+           display "Codigo do medico: "
+           accept wk-cod-medico-cons
+
+           move wk-cod-medico-cons                  to    wk-db-cod-medico-cons
+           perform rc-validar-medico
+
+           if not wk-medico-eh-valido then
+               display "Medico informado nao existe"
+           else
+               display "Data da consulta (AAAA-MM-DD): "
+               accept wk-data-cons
+
+               display "Hora da consulta (HH:MM)....: "
+               accept wk-hora-cons
+
+               display "Paciente....................: "
+               accept wk-paciente
+
+               EXEC SQL
+                  SELECT COALESCE(MAX(num_consulta), 0) + 1
+                    INTO :wk-db-num-consulta
+                    FROM consulta
+               END-EXEC
+               if sqlcode not = 0 then
+                   perform z-finaliza-erro
+               end-if
+
+               move wk-data-cons                     to    wk-db-data-cons
+               move wk-hora-cons                     to    wk-db-hora-cons
+               move wk-paciente                      to    wk-db-paciente
+
+               EXEC SQL
+                  insert into consulta(num_consulta,
+                                       cod_medico,
+                                       data_consulta,
+                                       hora_consulta,
+                                       paciente)
+                               values (:wk-db-num-consulta,
+                                       :wk-db-cod-medico-cons,
+                                       :wk-db-data-cons,
+                                       :wk-db-hora-cons,
+                                       :wk-db-paciente)
+               END-EXEC
+               if sqlcode not = 0 then
+                   perform z-finaliza-erro
+               end-if
+
+               exec sql
+                  commit transaction
+               end-exec
+               if sqlcode not = 0 then
+                   perform z-finaliza-erro
+               end-if
+
+               display "Consulta agendada, numero: " wk-db-num-consulta
+           end-if
+
+           .
+       r-agendar-consulta-z.
+           exit.
+
+      ******************************************************************
+      *   Valida se o medico informado existe no cadastro
+      ******************************************************************
+       rc-validar-medico section.
+       rc-validar-medico-a.
+
+           move "N"                                 to    wk-medico-valido
+
+           EXEC SQL
+              SELECT cod
+                INTO :wk-db-cod-medico-chk
+                FROM medico
+               WHERE cod = :wk-db-cod-medico-cons
+                 AND situacao = 'A'
+           END-EXEC
+           if sqlcode not = 0
+           and sqlcode not = 100 then
+               perform z-finaliza-erro
+           end-if
+
+           if sqlcode = 0 then
+               move "S"                              to    wk-medico-valido
+           end-if
+
+           .
+       rc-validar-medico-z.
+           exit.
+
+      ******************************************************************
+      *   Listar Consultas de um Medico
+      ******************************************************************
+       r-listar-consultas-medico section.
+       r-listar-consultas-medico-a.
+
+           display "Codigo do medico: "
+           accept wk-cod-medico-cons
+           move wk-cod-medico-cons                  to    wk-db-cod-medico-cons
+
+           EXEC SQL
+              DECLARE cursor_consulta CURSOR FOR
+                 SELECT num_consulta,
+                        data_consulta,
+                        hora_consulta,
+                        paciente
+                   FROM consulta
+                  WHERE cod_medico = :wk-db-cod-medico-cons
+               ORDER BY data_consulta, hora_consulta
+           END-EXEC
+
+           exec sql
+              open cursor_consulta
+           end-exec
+           if sqlcode not = 0 then
+               perform z-finaliza-erro
+           end-if
+
+           perform until sqlcode = 100
+
+              exec sql
+                 fetch cursor_consulta
+                  into :wk-num-consulta,
+                       :wk-data-cons,
+                       :wk-hora-cons,
+                       :wk-paciente
+              end-exec
+              if  sqlcode not = 0
+              and sqlcode not = 100 then
+                 perform z-finaliza-erro
+              end-if
+
+              if sqlcode = 0 then
+                 display "-----------------------------"
+                 display "Numero  : " wk-num-consulta
+                 display "Data    : " wk-data-cons
+                 display "Hora    : " wk-hora-cons
+                 display "Paciente: " wk-paciente
+              end-if
+
+           end-perform
+
+           exec sql
+              close cursor_consulta
+           end-exec
+
+           .
+       r-listar-consultas-medico-z.
+           exit.
 
 
       ******************************************************************
@@ -392,6 +1064,10 @@
            display sqlcode
            display sqlerrmc
 
+           exec sql
+              rollback transaction
+           end-exec
+
            stop run.
            .
        z-finaliza-erro-z.
