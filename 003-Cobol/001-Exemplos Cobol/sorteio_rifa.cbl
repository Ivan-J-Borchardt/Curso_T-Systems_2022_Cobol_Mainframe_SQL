@@ -0,0 +1,187 @@
+      $set sourceformat"free"
+
+     *>Divisão de identificação do programa
+      identification division.
+      program-id. "sorteio_rifa".
+      author. "Ivan J. Borchardt".
+      installation. "PC".
+      date-written. 09/08/2026.
+      date-compiled. 09/08/2026.
+
+     *>   Modificacoes
+     *>   09/08/2026 - IJB - Sorteio de rifa para eventos da equipe, a
+     *>                      partir do FUNCTION RANDOM de
+     *>                      "005 - NumerosRandomicos.cbl", agora com
+     *>                      garantia de nao repetir numero dentro de uma
+     *>                      mesma sessao e com um log persistente de
+     *>                      sorteios (data, numeros sorteados, vencedor)
+     *>                      para conferencia posterior.
+
+     *>Divisão para configuração do ambiente
+      environment division.
+      configuration section.
+	   special-names. decimal-point is comma.
+
+     *>------- Declaração dos recursos externos
+      input-output section.
+      file-control.
+
+          select arqSorteioLog assign to "arqSorteioLog.txt"
+          organization is line sequential
+          file status is wk-fs-arqSorteioLog.
+
+      i-o-control.
+
+     *>Declaração de variáveis
+      data division.
+
+     *>----Variaveis de arquivos
+      file section.
+      fd arqSorteioLog.
+      01  fd-sorteio-linha.
+          05  fd-sorteio-data-hora                   pic  x(14).
+          05  filler                                 pic  x(01) value space.
+          05  fd-sorteio-evento                       pic  x(01).
+              88  fd-sorteio-evento-numero           value "N".
+              88  fd-sorteio-evento-vencedor         value "V".
+          05  filler                                 pic  x(01) value space.
+          05  fd-sorteio-detalhe                     pic  x(30).
+
+     *>----Variaveis de trabalho
+      working-storage section.
+
+      77  wk-fs-arqSorteioLog                        pic x(02).
+
+      77  wk-qtd-sorteio                              pic 9(02) value 0.
+      77  wk-num-maximo                               pic 9(03) value 0.
+      77  wk-ind                                      pic 9(02) value 0.
+      77  wk-ind-verifica                             pic 9(02) value 0.
+      77  wk-num-rand                                 pic 9(03) value 0.
+      77  wk-num-repetido                             pic x(01) value space.
+          88  wk-eh-repetido                          value "S".
+
+      77  wk-nome-vencedor                            pic x(30).
+
+      01  wk-numeros-sorteados occurs 50.
+          05  wk-numero-sorteado                      pic 9(03) value 0.
+
+      linkage section.
+
+     *>Declaração do corpo do programa
+      procedure division.
+
+          perform a-inicializa.
+          perform b-sortear.
+          perform c-registrar-vencedor.
+          perform z-finaliza.
+
+     *>*****************************************************************
+     *>   Procedimento de Incializaçao
+     *>*****************************************************************
+      a-inicializa section.
+      a-inicializa-a.
+          open extend arqSorteioLog
+          if   wk-fs-arqSorteioLog equal "05" then
+              open output arqSorteioLog
+          end-if
+
+          display "Quantidade de numeros a sortear (maximo 50): "
+          accept wk-qtd-sorteio
+
+          perform until wk-qtd-sorteio > 0 and wk-qtd-sorteio <= 50
+              display "Valor invalido. Quantidade de 1 a 50: "
+              accept wk-qtd-sorteio
+          end-perform
+
+          display "Numero maximo da faixa de sorteio: "
+          accept wk-num-maximo
+
+          perform until wk-num-maximo >= wk-qtd-sorteio
+              display "Faixa insuficiente para a quantidade pedida."
+              display "Numero maximo da faixa (>= " wk-qtd-sorteio "): "
+              accept wk-num-maximo
+          end-perform
+          .
+      a-inicializa-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Sorteia wk-qtd-sorteio numeros distintos entre 1 e
+     *>   wk-num-maximo, gravando cada numero sorteado no log
+     *>*****************************************************************
+      b-sortear section.
+      b-sortear-a.
+          perform varying wk-ind from 1 by 1 until wk-ind > wk-qtd-sorteio
+
+              move "S"                               to wk-num-repetido
+              perform until not wk-eh-repetido
+
+                  compute wk-num-rand =
+                      (function random * wk-num-maximo) + 1
+
+                  move space                          to wk-num-repetido
+                  perform varying wk-ind-verifica from 1 by 1
+                                            until wk-ind-verifica >= wk-ind
+                      if  wk-numero-sorteado(wk-ind-verifica)
+                          equal wk-num-rand then
+                          move "S"                    to wk-num-repetido
+                      end-if
+                  end-perform
+
+              end-perform
+
+              move wk-num-rand                        to
+                                               wk-numero-sorteado(wk-ind)
+
+              display "Numero sorteado: " wk-num-rand
+
+              perform ba-gravar-log-numero
+
+          end-perform
+          .
+      b-sortear-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Grava no log o numero recem sorteado
+     *>*****************************************************************
+      ba-gravar-log-numero section.
+      ba-gravar-log-numero-a.
+          move function current-date(1:14)            to fd-sorteio-data-hora
+          move "N"                                    to fd-sorteio-evento
+          move wk-num-rand                             to fd-sorteio-detalhe
+
+          write fd-sorteio-linha
+          .
+      ba-gravar-log-numero-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Registra no log quem foi o vencedor do sorteio
+     *>*****************************************************************
+      c-registrar-vencedor section.
+      c-registrar-vencedor-a.
+          display "Nome do vencedor: "
+          accept wk-nome-vencedor
+
+          move function current-date(1:14)            to fd-sorteio-data-hora
+          move "V"                                    to fd-sorteio-evento
+          move wk-nome-vencedor                        to fd-sorteio-detalhe
+
+          write fd-sorteio-linha
+
+          display "Sorteio encerrado! Vencedor: " wk-nome-vencedor
+          .
+      c-registrar-vencedor-z.
+          exit.
+
+     *>*****************************************************************
+     *>   Procedimentos de finalização
+     *>*****************************************************************
+      z-finaliza section.
+      z-finaliza-a.
+          close arqSorteioLog
+          stop run.
+          .
+      z-finaliza-z.
+          exit.
